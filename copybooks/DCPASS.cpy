@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    DCPASS    -  DATECONV SUBROUTINE PASS AREA
+      *    WORK AREA FOR THE DATECONV DATE-ARITHMETIC ROUTINE.  THE
+      *    CALLING PROGRAM SETS DC-SEND-DATE, DC-SEND-NUM AND
+      *    DC-OPERATION BEFORE EACH CALL AND TESTS DC-RESULT AND
+      *    DC-RETURN-NUM ON RETURN.
+      ******************************************************************
+       01  DATECONV-PASSAREA.
+           05  DC-SEND-DATE              PIC 9(08).
+           05  DC-SEND-NUM               PIC S9(04) COMP.
+           05  DC-OPERATION              PIC X(03).
+           05  DC-RETURN-DATE            PIC 9(08).
+           05  DC-RETURN-NUM             PIC S9(04) COMP.
+           05  DC-RESULT                 PIC 9(02).
+               88  DC-SUCCESSFUL             VALUE 00 01.
+               88  DC-NOT-SUCCESSFUL          VALUE 02 THRU 99.
