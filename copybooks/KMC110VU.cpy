@@ -0,0 +1,33 @@
+      ******************************************************************
+      *    KMC110VU  -  VISA INTERCHANGE RATE TABLE PASS AREA
+      *    PASSED TO BAS110VU AS VU-PLAN-DATA.  CARRIES THE CURRENT
+      *    VISA INTERCHANGE RATE TABLE (ONE ENTRY PER QUALIFYING PLAN
+      *    CODE) THAT S-500-SET-PLAN-DATA AND S-530-FIND-RATE-ENTRY
+      *    SEARCH TO PRICE A TRANSACTION.
+      ******************************************************************
+       01  VU-PLAN-DATA.
+           05  VU-PLAN-CNT               PIC S9(04) COMP.
+           05  VU-RTE-ENTRY OCCURS 500 TIMES
+                           INDEXED BY VU-IDX
+                                      VU-IDX1
+                                      VU-RATE-IDX
+                                      VU-MRCH-IDX
+                                      VU-MAX-RATE-IDX
+                                      VU-MAX-MRCH-IDX
+                                      VU-CUSTOM-IDX.
+               10  VU-RTE-PLN            PIC 9(04).
+               10  VU-RTE-PLN-X REDEFINES VU-RTE-PLN
+                                      PIC X(04).
+               10  VU-RTE-PKG            PIC 9(04).
+               10  VU-RTE-MXP            PIC 9(04).
+               10  VU-RTE-MXP-X REDEFINES VU-RTE-MXP
+                                      PIC X(04).
+               10  VU-RTE-DEC            PIC SV9(05) COMP-3.
+               10  VU-RTE-ITM            PIC S9(05)V99 COMP-3.
+               10  VU-RTE-MAX            PIC S9(09)V99 COMP-3.
+               10  VU-RTE-RMB            PIC X(01).
+               10  VU-RTE-PGM            PIC X(01).
+               10  VU-RTE-PSI            PIC X(01).
+               10  VU-RTE-CPS            PIC X(01).
+               10  VU-RTE-IS             PIC X(01).
+                   88  VU-RTE-IS-USED        VALUE 'Y'.
