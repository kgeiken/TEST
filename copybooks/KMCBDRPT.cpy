@@ -0,0 +1,17 @@
+      ******************************************************************
+      *    KMCBDRPT  -  RATE-PARAMETER BOUNDARY-RIDING TRANSACTION
+      *    EXTRACT RECORD.  WRITTEN BY BAS110VU (S-565-WRITE-BOUNDARY-
+      *    EXTRACT) WHENEVER A TRANSACTION'S USD AMOUNT FALLS WITHIN
+      *    WS-BOUNDARY-TOLER-AMT OF THE RATE-PARAMETER CUTOFF IT WAS
+      *    JUST TESTED AGAINST, SO WE CAN SEE WHICH TRANSACTIONS ARE
+      *    RIDING A DOLLAR-THRESHOLD CUTOFF CLOSELY ENOUGH THAT A SMALL
+      *    RATE CHANGE WOULD FLIP THEM TO THE OTHER SIDE OF IT.
+      ******************************************************************
+       01  BOUNDARY-EXTRACT-RECORD.
+           05  BDR-MERCHANT-NUMBER       PIC X(15).
+           05  BDR-TRANS-ID              PIC 9(15).
+           05  BDR-TRANS-DATE            PIC 9(08).
+           05  BDR-PARAMETER-CODE        PIC X(10).
+           05  BDR-CUTOFF-AMT            PIC S9(12)V999 COMP-3.
+           05  BDR-TRAN-AMT              PIC S9(12)V999 COMP-3.
+           05  BDR-DIFF-AMT              PIC S9(12)V999 COMP-3.
