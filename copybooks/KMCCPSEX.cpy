@@ -0,0 +1,39 @@
+      ******************************************************************
+      *    KMCCPSEX  -  CPS QUALIFICATION-MIX EXTRACT RECORD
+      *    ONE RECORD IS WRITTEN BY BAS110VU (A-100-MAINLINE) FOR
+      *    EVERY TRANSACTION, CAPTURING WHICH WS-CPS-CONTROLS
+      *    SUB-CATEGORY (IF ANY) THE TRANSACTION QUALIFIED UNDER, SO
+      *    THE QUALIFICATION-MIX REPORT CAN ROLL THE COUNTS UP BY
+      *    MERCHANT AND MERCHANT CATEGORY CODE WITHOUT RE-EDITING THE
+      *    TRANSACTION.
+      *    CPE-CATEGORY-TABLE REDEFINES THE NAMED FLAGS AS A TABLE SO
+      *    THE REPORT PROGRAM CAN WALK THEM BY SUBSCRIPT.
+      ******************************************************************
+       01  CPS-EXTRACT-RECORD.
+           05  CPE-MERCHANT-NUMBER       PIC X(15).
+           05  CPE-MERCH-CAT-CODE        PIC 9(04).
+           05  CPE-TRANS-ID              PIC 9(15).
+           05  CPE-TRANS-DATE            PIC 9(08).
+           05  CPE-CATEGORY-FLAGS.
+               10  CPE-AUTO-FUEL-FLG     PIC X(01).
+               10  CPE-RTL-SST-FLG       PIC X(01).
+               10  CPE-RTL-FLG           PIC X(01).
+               10  CPE-SPR-MKT-FLG       PIC X(01).
+               10  CPE-RTL-RST-FLG       PIC X(01).
+               10  CPE-RTL-CNP-FLG       PIC X(01).
+               10  CPE-ECOM-BASIC-FLG    PIC X(01).
+               10  CPE-ECOM-PREF-HC-FLG  PIC X(01).
+               10  CPE-ECOM-PREF-PT-FLG  PIC X(01).
+               10  CPE-HC-CP-FLG         PIC X(01).
+               10  CPE-HC-CNP-FLG        PIC X(01).
+               10  CPE-PT-CP-FLG         PIC X(01).
+               10  CPE-PT-CNP-FLG        PIC X(01).
+               10  CPE-RTL-KEY-FLG       PIC X(01).
+               10  CPE-ECOM-PREF-FLG     PIC X(01).
+               10  CPE-ACCT-FUND-FLG     PIC X(01).
+               10  CPE-RTL-2-FLG         PIC X(01).
+               10  CPE-SML-TKT-FLG       PIC X(01).
+               10  CPE-RECUR-PAY-FLG     PIC X(01).
+           05  CPE-CATEGORY-TABLE REDEFINES CPE-CATEGORY-FLAGS.
+               10  CPE-CATEGORY-FLG OCCURS 19 TIMES
+                                     PIC X(01).
