@@ -0,0 +1,21 @@
+      ******************************************************************
+      *    KMCCST01  -  BASCST01 SUBROUTINE CALL PARAMETERS
+      *    BASCST01 RESOLVES A PLAN/PACKAGE CODE AGAINST THE MERCHANT'S
+      *    CUSTOM PLAN PACKAGE TABLE.  SD- FIELDS ARE SET BY THE CALLER,
+      *    RD-/RC- FIELDS ARE RETURNED BY THE SUBROUTINE.
+      ******************************************************************
+       01  BASCST01-CALL-PARAMETERS.
+           05  BASCST01-CALL-TYPE        PIC X(01).
+           05  BASCST01-SD-CALLING-PGM   PIC X(08).
+           05  BASCST01-SD-CARD-TYPE     PIC X(02).
+           05  BASCST01-SD-PLAN-TYPE     PIC X(01).
+           05  BASCST01-SD-PLAN-X.
+               10  BASCST01-SD-PLAN      PIC 9(04).
+           05  BASCST01-RD-PLAN-X.
+               10  BASCST01-RD-PLAN      PIC 9(04).
+           05  BASCST01-RETURN-CODE      PIC X(01).
+               88  BASCST01-RC-NORMAL        VALUE '0'.
+               88  BASCST01-RC-CUSTOM        VALUE 'A' THRU 'B'.
+               88  BASCST01-RC-CUSTOM-ASSIGN VALUE 'A'.
+               88  BASCST01-RC-CUSTOM-BYPASS VALUE 'B'.
+               88  BASCST01-RC-FATAL-ERROR   VALUE '9'.
