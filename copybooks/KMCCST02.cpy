@@ -0,0 +1,22 @@
+      ******************************************************************
+      *    KMCCST02  -  BASCST02 SUBROUTINE CALL PARAMETERS
+      *    BASCST02 PERFORMS THE SAME KIND OF MERCHANT CUSTOM PACKAGE
+      *    LOOKUP AS BASCST01, BUT FOR VISA COMMERCIAL CARD TYPES.
+      *    SD- FIELDS ARE SET BY THE CALLER, RD-/RC- FIELDS ARE
+      *    RETURNED BY THE SUBROUTINE.
+      ******************************************************************
+       01  BASCST02-CALL-PARAMETERS.
+           05  BASCST02-CALL-TYPE        PIC X(01).
+           05  BASCST02-SD-CALLING-PGM   PIC X(08).
+           05  BASCST02-SD-CARD-TYPE     PIC X(01).
+           05  BASCST02-SD-PLAN-TYPE     PIC X(01).
+           05  BASCST02-SD-PLAN-X.
+               10  BASCST02-SD-PLAN      PIC 9(04).
+           05  BASCST02-RD-PLAN-X.
+               10  BASCST02-RD-PLAN      PIC 9(04).
+           05  BASCST02-RETURN-CODE      PIC X(01).
+               88  BASCST02-RC-NORMAL        VALUE '0'.
+               88  BASCST02-RC-CUSTOM        VALUE 'A' THRU 'B'.
+               88  BASCST02-RC-CUSTOM-ASSIGN VALUE 'A'.
+               88  BASCST02-RC-CUSTOM-BYPASS VALUE 'B'.
+               88  BASCST02-RC-FATAL-ERROR   VALUE '9'.
