@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    KMCDGEXT  -  DOWNGRADE EXTRACT RECORD
+      *    ONE RECORD IS WRITTEN BY BAS110VU (S-300-PROCESS-DOWNGRADE)
+      *    FOR EVERY DOWNGRADE REASON CODE IT POSTS, SO THE NIGHTLY
+      *    RUN'S DOWNGRADES CAN BE SUMMARIZED AFTER THE FACT BY A
+      *    REPORT PROGRAM WITHOUT GOING BACK TO THE TRANSACTION FILE.
+      *    THE FILE IS OPENED EXTEND AND ACCUMULATES ACROSS RUNS, SO IT
+      *    IS THE PERMANENT DOWNGRADE HISTORY FOR THE SYSTEM -- NOT THE
+      *    SHORT-LIVED, TEN-ENTRY KDA-DOWNGRADE-ENTRY TABLE, WHICH ONLY
+      *    REFLECTS THE TRANSACTION CURRENTLY BEING EDITED.
+      ******************************************************************
+       01  DOWNGRADE-EXTRACT-RECORD.
+           05  DGE-MERCHANT-NUMBER       PIC X(15).
+           05  DGE-TRANS-ID              PIC 9(15).
+           05  DGE-TRANS-DATE            PIC 9(08).
+           05  DGE-REASON-CODE           PIC X(04).
+           05  DGE-LOST-PLAN-X           PIC X(04).
+           05  DGE-LOST-AMT              PIC S9(09)V99 COMP-3.
