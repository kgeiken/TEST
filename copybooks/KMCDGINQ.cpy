@@ -0,0 +1,24 @@
+      ******************************************************************
+      *    KMCDGINQ  -  DOWNGRADE/QUALIFICATION INQUIRY PASS AREA
+      *    CALLING PARAMETERS FOR BAS114VU, THE ONLINE "WHY DID THIS
+      *    DOWNGRADE" INQUIRY.  A CSR KEYS A MERCHANT NUMBER AND
+      *    TRANSACTION ID INTO DQI-INQUIRY-REQUEST; BAS114VU RETURNS
+      *    THE PLAN BAS110VU QUALIFIED THE TRANSACTION FOR AND EVERY
+      *    DOWNGRADE REASON CODE IT POSTED AGAINST THAT TRANSACTION IN
+      *    DQI-INQUIRY-RESPONSE.
+      ******************************************************************
+       01  DQI-INQUIRY-REQUEST.
+           05  DQI-REQ-MERCHANT-NUMBER   PIC X(15).
+           05  DQI-REQ-TRANS-ID          PIC 9(15).
+      *
+       01  DQI-INQUIRY-RESPONSE.
+           05  DQI-RESP-FOUND-SW         PIC X(01) VALUE 'N'.
+               88  DQI-RESP-FOUND               VALUE 'Y'.
+           05  DQI-RESP-TRANS-DATE       PIC 9(08).
+           05  DQI-RESP-QUAL-PLAN        PIC 9(04).
+           05  DQI-RESP-QUAL-RATE-AMT    PIC S9(09)V99 COMP-3.
+           05  DQI-RESP-DNGRADE-CNT      PIC S9(04) COMP VALUE +0.
+           05  DQI-RESP-DNGRADE-ENTRY OCCURS 20 TIMES.
+               10  DQI-RESP-REASON-CODE      PIC X(04).
+               10  DQI-RESP-LOST-PLAN-X      PIC X(04).
+               10  DQI-RESP-LOST-AMT         PIC S9(09)V99 COMP-3.
