@@ -0,0 +1,390 @@
+      ******************************************************************
+      *    KMCINTEP  -  VISA INTERCHANGE QUALIFICATION WORK AREA
+      *    PASSED TO BAS110VU AS KMCINTEP-DATA-AREA.  CARRIES THE
+      *    MERCHANT/CARDHOLDER/TRANSACTION INDICATORS USED TO
+      *    DETERMINE INTERCHANGE QUALIFICATION, PLUS THE RESULTING
+      *    QUALIFIED PLAN AND DOWNGRADE HISTORY FOR THE TRANSACTION.
+      ******************************************************************
+       01  KMCINTEP-DATA-AREA.
+           05  KDA-TRAN-USD-AMT          PIC S9(9)V999 COMP-3.
+           05  KDA-LOW-RATE-AMT          PIC S9(9)V999 COMP-3.
+           05  KDA-LOW-ITEM-AMT          PIC S9(9)V999 COMP-3.
+           05  KDA-LOW-MRCH-AMT          PIC S9(9)V999 COMP-3.
+           05  KDA-ORIG-PLAN-CODE        PIC 9(04).
+           05  KDA-PLAN-QUAL-CODE-X.
+               10  KDA-PLAN-QUAL-CODE    PIC 9(04).
+           05  KDA-CAP-VISA-X.
+               10  KDA-CAP-VISA          PIC 9(04).
+           05  KDA-QUAL-PGM              PIC X(05).
+           05  KDA-QUAL-PGM-VERSION      PIC X(06).
+           05  KDA-AUTH-CHAR-IND         PIC X(01).
+           05  KDA-MM-VS-VPP-IND         PIC X(01).
+           05  KDA-VS-VPP-TRAN-SW        PIC X(01).
+           05  KDA-VS-EIRF-TO-STD-ERR    PIC X(01).
+           05  KDA-VS-MIVFL-TYPE-OF-PURC PIC X(01).
+      *
+      *    CALLER-SETTABLE SWITCH -- WHEN SET, TELLS BAS110VU THIS IS
+      *    A WHAT-IF REPLAY (SEE BAS115VU) AND NOT A LIVE TRANSACTION,
+      *    SO NO EXTRACT/ARCHIVE/EXCEPTION RECORDS ARE TO BE POSTED.
+      *    THIS SWITCH IS NOT PART OF THE PER-TRANSACTION QUALIFICATION
+      *    SWITCH BANK BELOW AND IS NOT COVERED BY KDA-ALL-SWITCHES.
+      *
+           05  KDA-SIMULATION-SW         PIC X(01) VALUE 'N'.
+               88  KDA-SIMULATION-MODE       VALUE 'Y'.
+      *
+      *    MERCHANT PLAN-CODE TABLE - UP TO 10 PLAN CODES ON FILE
+      *    FOR THE MERCHANT.
+      *
+           05  KDA-PLAN-CODE-ENTRY OCCURS 10 TIMES
+                                   INDEXED BY KDA-PC-INDX.
+               10  KDA-PLAN-CODE         PIC 9(04).
+      *
+      *    DOWNGRADE HISTORY - UP TO 10 DOWNGRADE ENTRIES PER
+      *    TRANSACTION.  SEE S-300-PROCESS-DOWNGRADE.
+      *
+           05  KDA-DOWNGRADE-ENTRY OCCURS 10 TIMES.
+               10  KDA-DTE-PLAN-X        PIC X(04).
+               10  KDA-DTE-CODE          PIC X(04).
+               10  KDA-DTE-AMT           PIC S9(9)V99 COMP-3.
+      *
+      *    MERCHANT / CARDHOLDER / TRANSACTION QUALIFICATION SWITCHES.
+      *
+           05  KDA-AI-HAD-ERRORS-SW PIC X(01) VALUE 'N'.
+               88  KDA-AI-HAD-ERRORS VALUE 'Y'.
+           05  KDA-AUTH-ERR-SW PIC X(01) VALUE 'N'.
+               88  KDA-AUTH-ERR VALUE 'Y'.
+           05  KDA-CA-HAD-ERRORS-SW PIC X(01) VALUE 'N'.
+               88  KDA-CA-HAD-ERRORS VALUE 'Y'.
+           05  KDA-CHD-AR-CREDIT-SW PIC X(01) VALUE 'N'.
+               88  KDA-CHD-AR-CREDIT VALUE 'Y'.
+           05  KDA-CHD-AR-IS-FND-SRC-CREDIT-SW PIC X(01) VALUE 'N'.
+               88  KDA-CHD-AR-IS-FND-SRC-CREDIT VALUE 'Y'.
+           05  KDA-CHD-AR-IS-FND-SRC-DEBIT-SW PIC X(01) VALUE 'N'.
+               88  KDA-CHD-AR-IS-FND-SRC-DEBIT VALUE 'Y'.
+           05  KDA-CHD-AR-IS-FND-SRC-PREPAID-SW PIC X(01) VALUE 'N'.
+               88  KDA-CHD-AR-IS-FND-SRC-PREPAID VALUE 'Y'.
+           05  KDA-CHD-AR-IS-REGULATED-SW PIC X(01) VALUE 'N'.
+               88  KDA-CHD-AR-IS-REGULATED VALUE 'Y'.
+           05  KDA-CHD-AR-IS-TOKEN-SW PIC X(01) VALUE 'N'.
+               88  KDA-CHD-AR-IS-TOKEN VALUE 'Y'.
+           05  KDA-CHD-IS-VLPA-SW PIC X(01) VALUE 'N'.
+               88  KDA-CHD-IS-VLPA VALUE 'Y'.
+           05  KDA-HAS-AI-SW PIC X(01) VALUE 'N'.
+               88  KDA-HAS-AI VALUE 'Y'.
+           05  KDA-HAS-AN-SW PIC X(01) VALUE 'N'.
+               88  KDA-HAS-AN VALUE 'Y'.
+           05  KDA-HAS-CA-SW PIC X(01) VALUE 'N'.
+               88  KDA-HAS-CA VALUE 'Y'.
+           05  KDA-HAS-FL-SW PIC X(01) VALUE 'N'.
+               88  KDA-HAS-FL VALUE 'Y'.
+           05  KDA-HAS-LG-SW PIC X(01) VALUE 'N'.
+               88  KDA-HAS-LG VALUE 'Y'.
+           05  KDA-HAS-LU-SW PIC X(01) VALUE 'N'.
+               88  KDA-HAS-LU VALUE 'Y'.
+           05  KDA-HAS-PA-SW PIC X(01) VALUE 'N'.
+               88  KDA-HAS-PA VALUE 'Y'.
+           05  KDA-HAS-PL-SW PIC X(01) VALUE 'N'.
+               88  KDA-HAS-PL VALUE 'Y'.
+           05  KDA-HAS-XA-SW PIC X(01) VALUE 'N'.
+               88  KDA-HAS-XA VALUE 'Y'.
+           05  KDA-HAS-XL-SW PIC X(01) VALUE 'N'.
+               88  KDA-HAS-XL VALUE 'Y'.
+           05  KDA-IS-PASS-THRU-VS-SW PIC X(01) VALUE 'N'.
+               88  KDA-IS-PASS-THRU-VS VALUE 'Y'.
+           05  KDA-LG-HAD-ERRORS-SW PIC X(01) VALUE 'N'.
+               88  KDA-LG-HAD-ERRORS VALUE 'Y'.
+           05  KDA-LU-HAD-ERRORS-SW PIC X(01) VALUE 'N'.
+               88  KDA-LU-HAD-ERRORS VALUE 'Y'.
+           05  KDA-MAX-PLAN-OTHER-SW PIC X(01) VALUE 'N'.
+               88  KDA-MAX-PLAN-OTHER VALUE 'Y'.
+           05  KDA-MERCAT-AIR-SW PIC X(01) VALUE 'N'.
+               88  KDA-MERCAT-AIR VALUE 'Y'.
+           05  KDA-MERCAT-AUTO-FUEL-SW PIC X(01) VALUE 'N'.
+               88  KDA-MERCAT-AUTO-FUEL VALUE 'Y'.
+           05  KDA-MERCAT-CAR-RENT-SW PIC X(01) VALUE 'N'.
+               88  KDA-MERCAT-CAR-RENT VALUE 'Y'.
+           05  KDA-MERCAT-DIRECT-MKT-SW PIC X(01) VALUE 'N'.
+               88  KDA-MERCAT-DIRECT-MKT VALUE 'Y'.
+           05  KDA-MERCAT-HEALTH-CARE-SW PIC X(01) VALUE 'N'.
+               88  KDA-MERCAT-HEALTH-CARE VALUE 'Y'.
+           05  KDA-MERCAT-HOSPITAL-SW PIC X(01) VALUE 'N'.
+               88  KDA-MERCAT-HOSPITAL VALUE 'Y'.
+           05  KDA-MERCAT-LODGING-SW PIC X(01) VALUE 'N'.
+               88  KDA-MERCAT-LODGING VALUE 'Y'.
+           05  KDA-MERCAT-PT-AND-TSC-SW PIC X(01) VALUE 'N'.
+               88  KDA-MERCAT-PT-AND-TSC VALUE 'Y'.
+           05  KDA-MRCH-NO-SML-TKT-SW PIC X(01) VALUE 'N'.
+               88  KDA-MRCH-NO-SML-TKT VALUE 'Y'.
+           05  KDA-MRCH-TYP-AGENTS-SW PIC X(01) VALUE 'N'.
+               88  KDA-MRCH-TYP-AGENTS VALUE 'Y'.
+           05  KDA-MRCH-TYP-ATM-SW PIC X(01) VALUE 'N'.
+               88  KDA-MRCH-TYP-ATM VALUE 'Y'.
+           05  KDA-MRCH-TYP-B2B-SW PIC X(01) VALUE 'N'.
+               88  KDA-MRCH-TYP-B2B VALUE 'Y'.
+           05  KDA-MRCH-TYP-CASH-SW PIC X(01) VALUE 'N'.
+               88  KDA-MRCH-TYP-CASH VALUE 'Y'.
+           05  KDA-MRCH-TYP-CHARITY-SW PIC X(01) VALUE 'N'.
+               88  KDA-MRCH-TYP-CHARITY VALUE 'Y'.
+           05  KDA-MRCH-TYP-CPS-REST-SW PIC X(01) VALUE 'N'.
+               88  KDA-MRCH-TYP-CPS-REST VALUE 'Y'.
+           05  KDA-MRCH-TYP-DBT-NOMTCH-OK-SW PIC X(01) VALUE 'N'.
+               88  KDA-MRCH-TYP-DBT-NOMTCH-OK VALUE 'Y'.
+           05  KDA-MRCH-TYP-DEBT-REPAY-SW PIC X(01) VALUE 'N'.
+               88  KDA-MRCH-TYP-DEBT-REPAY VALUE 'Y'.
+           05  KDA-MRCH-TYP-FAST-FOOD-SW PIC X(01) VALUE 'N'.
+               88  KDA-MRCH-TYP-FAST-FOOD VALUE 'Y'.
+           05  KDA-MRCH-TYP-FLEET-SW PIC X(01) VALUE 'N'.
+               88  KDA-MRCH-TYP-FLEET VALUE 'Y'.
+           05  KDA-MRCH-TYP-FUEL-SW PIC X(01) VALUE 'N'.
+               88  KDA-MRCH-TYP-FUEL VALUE 'Y'.
+           05  KDA-MRCH-TYP-G2G-SW PIC X(01) VALUE 'N'.
+               88  KDA-MRCH-TYP-G2G VALUE 'Y'.
+           05  KDA-MRCH-TYP-GOV-HIGHER-ED-SW PIC X(01) VALUE 'N'.
+               88  KDA-MRCH-TYP-GOV-HIGHER-ED VALUE 'Y'.
+           05  KDA-MRCH-TYP-HIGH-RSK-TELE-SW PIC X(01) VALUE 'N'.
+               88  KDA-MRCH-TYP-HIGH-RSK-TELE VALUE 'Y'.
+           05  KDA-MRCH-TYP-NO-KEYED-SW PIC X(01) VALUE 'N'.
+               88  KDA-MRCH-TYP-NO-KEYED VALUE 'Y'.
+           05  KDA-MRCH-TYP-PSNGR-RAIL-SW PIC X(01) VALUE 'N'.
+               88  KDA-MRCH-TYP-PSNGR-RAIL VALUE 'Y'.
+           05  KDA-MRCH-TYP-RECUR-PAY-SW PIC X(01) VALUE 'N'.
+               88  KDA-MRCH-TYP-RECUR-PAY VALUE 'Y'.
+           05  KDA-MRCH-TYP-RETAIL-2-SW PIC X(01) VALUE 'N'.
+               88  KDA-MRCH-TYP-RETAIL-2 VALUE 'Y'.
+           05  KDA-MRCH-TYP-RTL-2-REG-SW PIC X(01) VALUE 'N'.
+               88  KDA-MRCH-TYP-RTL-2-REG VALUE 'Y'.
+           05  KDA-MRCH-TYP-SPR-MKT-SW PIC X(01) VALUE 'N'.
+               88  KDA-MRCH-TYP-SPR-MKT VALUE 'Y'.
+           05  KDA-MRCH-TYP-SVC-STATION-SW PIC X(01) VALUE 'N'.
+               88  KDA-MRCH-TYP-SVC-STATION VALUE 'Y'.
+           05  KDA-MRCH-TYP-T-AND-E-SW PIC X(01) VALUE 'N'.
+               88  KDA-MRCH-TYP-T-AND-E VALUE 'Y'.
+           05  KDA-MRCH-TYP-UTILITY-SW PIC X(01) VALUE 'N'.
+               88  KDA-MRCH-TYP-UTILITY VALUE 'Y'.
+           05  KDA-NOT-PQ-VS-FUEL-TRN-SW PIC X(01) VALUE 'N'.
+               88  KDA-NOT-PQ-VS-FUEL-TRN VALUE 'Y'.
+           05  KDA-NOT-PQ-VS-USA-EIRF-SW PIC X(01) VALUE 'N'.
+               88  KDA-NOT-PQ-VS-USA-EIRF VALUE 'Y'.
+           05  KDA-NOT-PQ-VS-USA-HC-CNP-SW PIC X(01) VALUE 'N'.
+               88  KDA-NOT-PQ-VS-USA-HC-CNP VALUE 'Y'.
+           05  KDA-NOT-PQ-VS-USA-HC-CP-SW PIC X(01) VALUE 'N'.
+               88  KDA-NOT-PQ-VS-USA-HC-CP VALUE 'Y'.
+           05  KDA-NOT-PQ-VS-USA-HC-PRF-SW PIC X(01) VALUE 'N'.
+               88  KDA-NOT-PQ-VS-USA-HC-PRF VALUE 'Y'.
+           05  KDA-NOT-PQ-VS-USA-LRG-TKT-SW PIC X(01) VALUE 'N'.
+               88  KDA-NOT-PQ-VS-USA-LRG-TKT VALUE 'Y'.
+           05  KDA-NOT-PQ-VS-USA-LVL2-SW PIC X(01) VALUE 'N'.
+               88  KDA-NOT-PQ-VS-USA-LVL2 VALUE 'Y'.
+           05  KDA-NOT-PQ-VS-USA-LVL3-SW PIC X(01) VALUE 'N'.
+               88  KDA-NOT-PQ-VS-USA-LVL3 VALUE 'Y'.
+           05  KDA-NOT-PQ-VS-USA-LVL3-FLT-SW PIC X(01) VALUE 'N'.
+               88  KDA-NOT-PQ-VS-USA-LVL3-FLT VALUE 'Y'.
+           05  KDA-NOT-PQ-VS-USA-PT-SW PIC X(01) VALUE 'N'.
+               88  KDA-NOT-PQ-VS-USA-PT VALUE 'Y'.
+           05  KDA-NOT-PQ-VS-USA-RTL-SW PIC X(01) VALUE 'N'.
+               88  KDA-NOT-PQ-VS-USA-RTL VALUE 'Y'.
+           05  KDA-PA-HAD-ERRORS-SW PIC X(01) VALUE 'N'.
+               88  KDA-PA-HAD-ERRORS VALUE 'Y'.
+           05  KDA-PL-HAD-ERRORS-SW PIC X(01) VALUE 'N'.
+               88  KDA-PL-HAD-ERRORS VALUE 'Y'.
+           05  KDA-US-AIR-SW PIC X(01) VALUE 'N'.
+               88  KDA-US-AIR VALUE 'Y'.
+           05  KDA-VC-AUTH-CHAR-ACT-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-AUTH-CHAR-ACT VALUE 'Y'.
+           05  KDA-VC-AUTH-CHAR-AFD-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-AUTH-CHAR-AFD VALUE 'Y'.
+           05  KDA-VC-AUTH-CHAR-CAR-CNP-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-AUTH-CHAR-CAR-CNP VALUE 'Y'.
+           05  KDA-VC-AUTH-CHAR-CAR-ECP-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-AUTH-CHAR-CAR-ECP VALUE 'Y'.
+           05  KDA-VC-AUTH-CHAR-CAR-PRS-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-AUTH-CHAR-CAR-PRS VALUE 'Y'.
+           05  KDA-VC-AUTH-CHAR-CNP-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-AUTH-CHAR-CNP VALUE 'Y'.
+           05  KDA-VC-AUTH-CHAR-E-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-AUTH-CHAR-E VALUE 'Y'.
+           05  KDA-VC-AUTH-CHAR-ECB-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-AUTH-CHAR-ECB VALUE 'Y'.
+           05  KDA-VC-AUTH-CHAR-ECP-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-AUTH-CHAR-ECP VALUE 'Y'.
+           05  KDA-VC-AUTH-CHAR-HOT-CNP-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-AUTH-CHAR-HOT-CNP VALUE 'Y'.
+           05  KDA-VC-AUTH-CHAR-HOT-ECP-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-AUTH-CHAR-HOT-ECP VALUE 'Y'.
+           05  KDA-VC-AUTH-CHAR-HOT-PRS-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-AUTH-CHAR-HOT-PRS VALUE 'Y'.
+           05  KDA-VC-AUTH-CHAR-IND-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-AUTH-CHAR-IND VALUE 'Y'.
+           05  KDA-VC-AUTH-CHAR-KEY-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-AUTH-CHAR-KEY VALUE 'Y'.
+           05  KDA-VC-AUTH-CHAR-N-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-AUTH-CHAR-N VALUE 'Y'.
+           05  KDA-VC-AUTH-CHAR-PT-CNP-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-AUTH-CHAR-PT-CNP VALUE 'Y'.
+           05  KDA-VC-AUTH-CHAR-PT-CP-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-AUTH-CHAR-PT-CP VALUE 'Y'.
+           05  KDA-VC-AUTH-CHAR-PT-ECP-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-AUTH-CHAR-PT-ECP VALUE 'Y'.
+           05  KDA-VC-AUTH-CHAR-R-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-AUTH-CHAR-R VALUE 'Y'.
+           05  KDA-VC-AUTH-CHAR-RECUR-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-AUTH-CHAR-RECUR VALUE 'Y'.
+           05  KDA-VC-AUTH-CHAR-RET-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-AUTH-CHAR-RET VALUE 'Y'.
+           05  KDA-VC-AUTH-CHAR-RSS-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-AUTH-CHAR-RSS VALUE 'Y'.
+           05  KDA-VC-AUTH-CHAR-RST-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-AUTH-CHAR-RST VALUE 'Y'.
+           05  KDA-VC-AUTH-CHAR-S-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-AUTH-CHAR-S VALUE 'Y'.
+           05  KDA-VC-AUTH-CHAR-SM-TKT-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-AUTH-CHAR-SM-TKT VALUE 'Y'.
+           05  KDA-VC-AUTH-CHAR-U-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-AUTH-CHAR-U VALUE 'Y'.
+           05  KDA-VC-AUTH-CHAR-V-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-AUTH-CHAR-V VALUE 'Y'.
+           05  KDA-VC-AUTH-RESP-CD-1-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-AUTH-RESP-CD-1 VALUE 'Y'.
+           05  KDA-VC-AUTH-RESP-CD-2-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-AUTH-RESP-CD-2 VALUE 'Y'.
+           05  KDA-VC-AUTH-SRCE-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-AUTH-SRCE VALUE 'Y'.
+           05  KDA-VC-AUTH-SRCE-ELECT-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-AUTH-SRCE-ELECT VALUE 'Y'.
+           05  KDA-VC-AVS-RESPONSE-CODE-FUND-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-AVS-RESPONSE-CODE-FUND VALUE 'Y'.
+           05  KDA-VC-AVS-RESPONSE-CODE-KEY-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-AVS-RESPONSE-CODE-KEY VALUE 'Y'.
+           05  KDA-VC-AVS-RESPONSE-CODE-US-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-AVS-RESPONSE-CODE-US VALUE 'Y'.
+           05  KDA-VC-CARDHLDR-ID-1-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-CARDHLDR-ID-1 VALUE 'Y'.
+           05  KDA-VC-CARDHLDR-ID-1-2-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-CARDHLDR-ID-1-2 VALUE 'Y'.
+           05  KDA-VC-CARDHLDR-ID-1-3-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-CARDHLDR-ID-1-3 VALUE 'Y'.
+           05  KDA-VC-CARDHLDR-ID-1-4-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-CARDHLDR-ID-1-4 VALUE 'Y'.
+           05  KDA-VC-CARDHLDR-ID-3-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-CARDHLDR-ID-3 VALUE 'Y'.
+           05  KDA-VC-CARDHLDR-ID-4-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-CARDHLDR-ID-4 VALUE 'Y'.
+           05  KDA-VC-CARDHLDR-ID-SPACE-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-CARDHLDR-ID-SPACE VALUE 'Y'.
+           05  KDA-VC-CAT-TERM-LVL-3-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-CAT-TERM-LVL-3 VALUE 'Y'.
+           05  KDA-VC-ECGI-DP-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-ECGI-DP VALUE 'Y'.
+           05  KDA-VC-MKT-SPC-AUTH-BILL-PAY-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-MKT-SPC-AUTH-BILL-PAY VALUE 'Y'.
+           05  KDA-VC-MKT-SPC-AUTH-CAR-CPS-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-MKT-SPC-AUTH-CAR-CPS VALUE 'Y'.
+           05  KDA-VC-MKT-SPC-AUTH-HTL-CPS-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-MKT-SPC-AUTH-HTL-CPS VALUE 'Y'.
+           05  KDA-VC-NOT-AC-PAY-SVC-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-NOT-AC-PAY-SVC VALUE 'Y'.
+           05  KDA-VC-PHONE-ORD-1-3-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-PHONE-ORD-1-3 VALUE 'Y'.
+           05  KDA-VC-PHONE-ORD-5-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-PHONE-ORD-5 VALUE 'Y'.
+           05  KDA-VC-PHONE-ORD-5-7-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-PHONE-ORD-5-7 VALUE 'Y'.
+           05  KDA-VC-PHONE-ORD-6-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-PHONE-ORD-6 VALUE 'Y'.
+           05  KDA-VC-PHONE-ORD-7-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-PHONE-ORD-7 VALUE 'Y'.
+           05  KDA-VC-PHONE-ORD-8-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-PHONE-ORD-8 VALUE 'Y'.
+           05  KDA-VC-PHONE-ORD-BILL-PAY-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-PHONE-ORD-BILL-PAY VALUE 'Y'.
+           05  KDA-VC-PHONE-ORD-BPAY-1-3-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-PHONE-ORD-BPAY-1-3 VALUE 'Y'.
+           05  KDA-VC-PHONE-ORD-MERCH-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-PHONE-ORD-MERCH VALUE 'Y'.
+           05  KDA-VC-PHONE-ORD-SPACE-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-PHONE-ORD-SPACE VALUE 'Y'.
+           05  KDA-VC-PHONE-ORD-US-RECUR-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-PHONE-ORD-US-RECUR VALUE 'Y'.
+           05  KDA-VC-POS-ENTRY-KEYED-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-POS-ENTRY-KEYED VALUE 'Y'.
+           05  KDA-VC-POS-ENTRY-MODE-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-POS-ENTRY-MODE VALUE 'Y'.
+           05  KDA-VC-POS-ENTRY-MODE-CPS-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-POS-ENTRY-MODE-CPS VALUE 'Y'.
+           05  KDA-VC-POS-ENV-RECUR-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-POS-ENV-RECUR VALUE 'Y'.
+           05  KDA-VC-POS-TERM-AFD-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-POS-TERM-AFD VALUE 'Y'.
+           05  KDA-VC-POS-TERM-PS2-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-POS-TERM-PS2 VALUE 'Y'.
+           05  KDA-VC-PROG-REGIST-CREDIT-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-PROG-REGIST-CREDIT VALUE 'Y'.
+           05  KDA-VC-PROG-REGIST-DEBIT-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-PROG-REGIST-DEBIT VALUE 'Y'.
+           05  KDA-VC-PROG-REGIST-NO-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-PROG-REGIST-NO VALUE 'Y'.
+           05  KDA-VC-SPEC-COND-IND-2-DEBT-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-SPEC-COND-IND-2-DEBT VALUE 'Y'.
+           05  KDA-VC-SPEC-COND-IND-2-QUASI-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-SPEC-COND-IND-2-QUASI VALUE 'Y'.
+           05  KDA-VC-SPEC-COND-IND-2-US-LDG-SW PIC X(01) VALUE 'N'.
+               88  KDA-VC-SPEC-COND-IND-2-US-LDG VALUE 'Y'.
+           05  KDA-VS-PID-IS-BUS-SW PIC X(01) VALUE 'N'.
+               88  KDA-VS-PID-IS-BUS VALUE 'Y'.
+           05  KDA-VS-PID-IS-BUS-ENH-SW PIC X(01) VALUE 'N'.
+               88  KDA-VS-PID-IS-BUS-ENH VALUE 'Y'.
+           05  KDA-VS-PID-IS-BUS-SIG-SW PIC X(01) VALUE 'N'.
+               88  KDA-VS-PID-IS-BUS-SIG VALUE 'Y'.
+           05  KDA-VS-PID-IS-BUSINESS-SW PIC X(01) VALUE 'N'.
+               88  KDA-VS-PID-IS-BUSINESS VALUE 'Y'.
+           05  KDA-VS-PID-IS-COMMERCIAL-SW PIC X(01) VALUE 'N'.
+               88  KDA-VS-PID-IS-COMMERCIAL VALUE 'Y'.
+           05  KDA-VS-PID-IS-CORPORATE-SW PIC X(01) VALUE 'N'.
+               88  KDA-VS-PID-IS-CORPORATE VALUE 'Y'.
+           05  KDA-VS-PID-IS-FLT-ANY-SW PIC X(01) VALUE 'N'.
+               88  KDA-VS-PID-IS-FLT-ANY VALUE 'Y'.
+           05  KDA-VS-PID-IS-GSA-PRCH-SW PIC X(01) VALUE 'N'.
+               88  KDA-VS-PID-IS-GSA-PRCH VALUE 'Y'.
+           05  KDA-VS-PID-IS-GSA-PRCH-ANY-SW PIC X(01) VALUE 'N'.
+               88  KDA-VS-PID-IS-GSA-PRCH-ANY VALUE 'Y'.
+           05  KDA-VS-PID-IS-GSA-PRCH-FLT-SW PIC X(01) VALUE 'N'.
+               88  KDA-VS-PID-IS-GSA-PRCH-FLT VALUE 'Y'.
+           05  KDA-VS-PID-IS-INFINITE-SW PIC X(01) VALUE 'N'.
+               88  KDA-VS-PID-IS-INFINITE VALUE 'Y'.
+           05  KDA-VS-PID-IS-PRCH-FLT-SW PIC X(01) VALUE 'N'.
+               88  KDA-VS-PID-IS-PRCH-FLT VALUE 'Y'.
+           05  KDA-VS-PID-IS-PURCHASE-SW PIC X(01) VALUE 'N'.
+               88  KDA-VS-PID-IS-PURCHASE VALUE 'Y'.
+           05  KDA-VS-PID-IS-PURCHASING-SW PIC X(01) VALUE 'N'.
+               88  KDA-VS-PID-IS-PURCHASING VALUE 'Y'.
+           05  KDA-VS-PID-IS-PVT-BASIC-SW PIC X(01) VALUE 'N'.
+               88  KDA-VS-PID-IS-PVT-BASIC VALUE 'Y'.
+           05  KDA-VS-PID-IS-PVT-ENHANCED-SW PIC X(01) VALUE 'N'.
+               88  KDA-VS-PID-IS-PVT-ENHANCED VALUE 'Y'.
+           05  KDA-VS-PID-IS-PVT-PREMIUM-SW PIC X(01) VALUE 'N'.
+               88  KDA-VS-PID-IS-PVT-PREMIUM VALUE 'Y'.
+           05  KDA-VS-PID-IS-PVT-SPECIAL-SW PIC X(01) VALUE 'N'.
+               88  KDA-VS-PID-IS-PVT-SPECIAL VALUE 'Y'.
+           05  KDA-VS-PID-IS-PVT-STANDARD-SW PIC X(01) VALUE 'N'.
+               88  KDA-VS-PID-IS-PVT-STANDARD VALUE 'Y'.
+           05  KDA-VS-PID-IS-SIG-PREF-SW PIC X(01) VALUE 'N'.
+               88  KDA-VS-PID-IS-SIG-PREF VALUE 'Y'.
+           05  KDA-VS-PID-IS-SIGNATURE-SW PIC X(01) VALUE 'N'.
+               88  KDA-VS-PID-IS-SIGNATURE VALUE 'Y'.
+           05  KDA-VS-PID-IS-TRADITIONAL-SW PIC X(01) VALUE 'N'.
+               88  KDA-VS-PID-IS-TRADITIONAL VALUE 'Y'.
+           05  KDA-VS-PID-IS-TRD-REWARD-SW PIC X(01) VALUE 'N'.
+               88  KDA-VS-PID-IS-TRD-REWARD VALUE 'Y'.
+           05  KDA-VS-PID-IS-VPP-COMMERCL-SW PIC X(01) VALUE 'N'.
+               88  KDA-VS-PID-IS-VPP-COMMERCL VALUE 'Y'.
+           05  KDA-VS-PID-IS-VPP-CONSUMER-SW PIC X(01) VALUE 'N'.
+               88  KDA-VS-PID-IS-VPP-CONSUMER VALUE 'Y'.
+      *
+      *    KDA-ALL-SWITCHES NAMES THE ENTIRE MERCHANT/CARDHOLDER/
+      *    TRANSACTION QUALIFICATION SWITCH BANK ABOVE AS ONE GROUP SO
+      *    IT CAN BE SAVED AND RESTORED WITH A SINGLE MOVE (SEE
+      *    KMCTRNAR AND S-330-WRITE-TRAN-ARCHIVE IN BAS110VU) WITHOUT
+      *    DISTURBING ANY OF THE INDIVIDUAL SWITCH NAMES ABOVE.
+      *
+       66  KDA-ALL-SWITCHES RENAMES KDA-AI-HAD-ERRORS-SW
+                                THRU KDA-VS-PID-IS-VPP-CONSUMER-SW.
