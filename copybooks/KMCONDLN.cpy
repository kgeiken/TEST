@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    KMCONDLN  -  BACONDEC SUBROUTINE CALL MARKERS
+      *    BACONDEC IS CALLED WITH A VARIABLE-LENGTH PARAMETER LIST.
+      *    THESE MARKER FIELDS DELIMIT THE GROUPS WITHIN THE USING
+      *    CLAUSE SO BACONDEC CAN TELL HOW MANY DECIMAL FIELDS FOLLOW
+      *    AND WHERE THE LIST ENDS.
+      ******************************************************************
+       01  BACONDEC-CALL-MARKERS.
+           05  C-TYPED                   PIC X(04) VALUE 'TYPD'.
+           05  C-DECI02                  PIC X(04) VALUE 'DEC2'.
+           05  C-TYPER                   PIC X(04) VALUE 'TYPR'.
+           05  C-TYPEEND                 PIC X(04) VALUE 'END '.
