@@ -0,0 +1,33 @@
+      ******************************************************************
+      *    KMCPETRC  -  POST-EDIT TRANSACTION RECORD
+      *    PASSED TO BAS110VU AS POST-EDIT-TRANS.  CARRIES THE
+      *    EDITED VISA TRANSACTION DATA THAT INTERCHANGE QUALIFICATION
+      *    READS AND, IN A FEW CASES, ANNOTATES WITH THE RESULT OF
+      *    QUALIFICATION (REIMBURSEMENT / FEE PROGRAM / PSI INDICATORS).
+      ******************************************************************
+       01  POST-EDIT-TRANS.
+           05  PET-MERCHANT-NUMBER       PIC X(15).
+           05  PET-MERCH-CAT-CODE        PIC 9(04).
+           05  PET-TRANS-IDNTFIER        PIC 9(15).
+           05  PET-DATE                  PIC 9(08).
+           05  PET-TOTAL-AUTH-AMT        PIC S9(09)V99 COMP-3.
+           05  PET-AUTHORIZ-AMT          PIC S9(09)V99 COMP-3.
+           05  PET-AUTHORIZ-CURR-CD      PIC 9(03).
+           05  PET-ACQ-AMOUNT            PIC S9(09)V99 COMP-3.
+           05  PET-ACQ-CURR-CODE         PIC 9(03).
+           05  PET-AUTH-CD               PIC X(06).
+           05  PET-VALID-CD              PIC X(01).
+           05  PET-TRANS-PREF            PIC X(02).
+           05  PET-RATE-FLAG             PIC X(01).
+           05  PET-REIMB-IND             PIC X(01).
+           05  PET-FEE-PROGRAM-IND       PIC X(01).
+           05  PET-PAY-SVC-IND           PIC X(01).
+           05  PET-AUTH-CHAR-IND         PIC X(01).
+           05  PET-DESCR-FLAG            PIC X(01).
+           05  PET-VISA-MVV              PIC X(10).
+           05  PET-VS-SPEND-QUAL-IND     PIC X(01).
+           05  PET-PURCHASE-IDENTIFIER   PIC X(01).
+           05  PET-PURCHASE-IDENT        PIC X(25).
+           05  PET-ORIG-BANK-KEY         PIC X(11).
+           05  PET-TMP-CARD-ACCEPTOR     PIC X(25).
+           05  PET-TMP-MERCH-ZIP         PIC 9(09).
