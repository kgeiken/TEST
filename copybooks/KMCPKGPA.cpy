@@ -0,0 +1,20 @@
+      ******************************************************************
+      *    KMCPKGPA  -  MERCHANT CUSTOM PACKAGE-PLAN PASS AREA
+      *    PASSED TO BAS110VU AS PACKAGE-PASS-AREA.  CARRIES THE
+      *    MERCHANT'S CUSTOM PLAN-CODE TO PACKAGE-CODE CROSS
+      *    REFERENCE TABLE USED TO RESOLVE A QUALIFYING PLAN TO THE
+      *    MERCHANT'S OWN PACKAGE ASSIGNMENT.
+      *
+      *    THE MERCHANT MASTER LOAD THAT BUILDS THIS TABLE KEEPS IT IN
+      *    ASCENDING PPA-PPT-PLAN-CODE ORDER, SO BAS110VU CAN RESOLVE A
+      *    PLAN CODE WITH SEARCH ALL (PPA-IDX) INSTEAD OF STEPPING
+      *    THROUGH ALL 500 ENTRIES FOR EVERY TRANSACTION.
+      ******************************************************************
+       01  PACKAGE-PASS-AREA.
+           05  PPA-PKG-CNT               PIC S9(04) COMP.
+           05  PPA-PACKAGE-PLAN-TABLE OCCURS 1 TO 500 TIMES
+                   DEPENDING ON PPA-PKG-CNT
+                   ASCENDING KEY IS PPA-PPT-PLAN-CODE
+                   INDEXED BY PPA-IDX.
+               10  PPA-PPT-PLAN-CODE     PIC 9(04).
+               10  PPA-PPT-PKG-CODE      PIC 9(04).
