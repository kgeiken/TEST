@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    KMCQLEXT  -  QUALIFICATION RESULT EXTRACT RECORD
+      *    ONE RECORD IS WRITTEN BY BAS110VU (A-100-MAINLINE) FOR
+      *    EVERY TRANSACTION, CARRYING THE PLAN CODE AND INTERCHANGE
+      *    RATE AMOUNT BAS110VU COMPUTED.  THE RECONCILIATION JOB
+      *    (BAS113VU) MATCHES THIS AGAINST VISA'S INCOMING CLEARING /
+      *    SETTLEMENT FILE TO CONFIRM THE PLAN VISA ACTUALLY SETTLED
+      *    AT AGREES WITH THE PLAN BAS110VU COMPUTED.
+      ******************************************************************
+       01  QUAL-RESULT-RECORD.
+           05  QLE-MERCHANT-NUMBER       PIC X(15).
+           05  QLE-TRANS-ID              PIC 9(15).
+           05  QLE-TRANS-DATE            PIC 9(08).
+           05  QLE-COMPUTED-PLAN         PIC 9(04).
+           05  QLE-COMPUTED-RATE-AMT     PIC S9(09)V99 COMP-3.
