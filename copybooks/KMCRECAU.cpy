@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    KMCRECAU  -  RECURRING-AGREEMENT AUTO-CORRECTION AUDIT RECORD
+      *    WRITTEN BY BAS110VU (S-550-WRITE-RECUR-AUDIT) WHENEVER A
+      *    MATCH AGAINST THE RECURRING-AGREEMENT REGISTRY LETS A
+      *    TRANSACTION KEEP CPS RECURRING PAYMENT DESPITE MISSING ONE
+      *    OR MORE OF THE POS-ENTRY, BILL-PAY, OR DESCRIPTOR TAGS IT
+      *    WOULD OTHERWISE HAVE BEEN DOWNGRADED FOR.
+      ******************************************************************
+       01  RECUR-AUDIT-RECORD.
+           05  RCA-MERCHANT-NUMBER        PIC X(15).
+           05  RCA-TRANS-ID               PIC 9(15).
+           05  RCA-TRANS-DATE             PIC 9(08).
+           05  RCA-POS-ENTRY-CORRECTED    PIC X(01).
+           05  RCA-BILL-PAY-CORRECTED     PIC X(01).
+           05  RCA-DESCR-FLAG-CORRECTED   PIC X(01).
