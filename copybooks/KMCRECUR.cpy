@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    KMCRECUR  -  MERCHANT/CARDHOLDER RECURRING-AGREEMENT RECORD
+      *    ONE ENTRY PER STANDING RECURRING-PAYMENT AGREEMENT ON FILE
+      *    FOR A MERCHANT/CARDHOLDER PAIR.  LOADED INTO WS-RECUR-TABLE
+      *    AT BAS110VU STARTUP (SEE B-115-LOAD-RECUR-TABLE) AND USED
+      *    BY S-545-CHECK-RECUR-AGREEMENT TO CONFIRM THAT A TRANSACTION
+      *    MISSING CERTAIN TERMINAL/DESCRIPTOR TAGGING IS STILL PART OF
+      *    A KNOWN, ACTIVE RECURRING ARRANGEMENT BEFORE CPS RECURRING
+      *    PAYMENT IS DISQUALIFIED FOR THAT REASON ALONE.
+      ******************************************************************
+       01  RECUR-AGREEMENT-RECORD.
+           05  REG-MERCHANT-NUMBER       PIC X(15).
+           05  REG-CARDHOLDER-KEY        PIC X(11).
+           05  REG-ACTIVE-SW             PIC X(01).
+               88  REG-AGREEMENT-ACTIVE       VALUE 'Y'.
