@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    KMCRTEEX  -  RATE-PLAN-NOT-FOUND EXCEPTION RECORD
+      *    WRITTEN BY BAS110VU (S-530-FIND-RATE-ENTRY) WHENEVER A
+      *    TRANSACTION'S QUALIFYING PLAN CODE HAS NO MATCHING ENTRY IN
+      *    VU-RTE-ENTRY, SO THE TRANSACTION CAN BE SKIPPED AND THE RUN
+      *    CAN CONTINUE FOR EVERY OTHER TRANSACTION INSTEAD OF ABENDING
+      *    THE WHOLE JOB.
+      ******************************************************************
+       01  RATE-EXCEPTION-RECORD.
+           05  REX-MERCHANT-NUMBER       PIC X(15).
+           05  REX-TRANS-ID              PIC 9(15).
+           05  REX-TRANS-DATE            PIC 9(08).
+           05  REX-PLAN-CODE             PIC 9(04).
+           05  REX-REASON-CODE           PIC X(04).
+           05  REX-REASON-TEXT           PIC X(30).
