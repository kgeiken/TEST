@@ -0,0 +1,17 @@
+      ******************************************************************
+      *    KMCRTMNT  -  RATE-PARAMETER MAINTENANCE LINKAGE
+      *    PASSED TO BAS116VU BY THE RATE-PARAMETER MAINTENANCE SCREEN
+      *    TO ADD A NEW EFFECTIVE-DATED RATE-PARAMETER ENTRY OR CHANGE
+      *    THE AMOUNT ON AN EXISTING ONE.
+      ******************************************************************
+       01  RTM-MAINTENANCE-REQUEST.
+           05  RTM-REQ-ACTION            PIC X(01).
+               88  RTM-REQ-ADD                VALUE 'A'.
+               88  RTM-REQ-CHANGE             VALUE 'C'.
+           05  RTM-REQ-PARAMETER-CODE    PIC X(10).
+           05  RTM-REQ-EFF-DATE          PIC 9(08).
+           05  RTM-REQ-AMOUNT            PIC S9(12)V999 COMP-3.
+       01  RTM-MAINTENANCE-RESPONSE.
+           05  RTM-RESP-STATUS-SW        PIC X(01).
+               88  RTM-RESP-SUCCESSFUL        VALUE 'Y'.
+           05  RTM-RESP-MESSAGE          PIC X(40).
