@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    KMCRTPRM  -  EFFECTIVE-DATED RATE-PARAMETER RECORD
+      *    ONE ENTRY PER DOLLAR-THRESHOLD PARAMETER (CPS SMALL TICKET,
+      *    CPS AUTOMATED FUEL DISPENSER MAX, AND SIMILAR VISA-PUBLISHED
+      *    CUTOFFS) PER EFFECTIVE DATE.  LOADED INTO WS-RTPRM-TABLE AT
+      *    BAS110VU STARTUP (SEE B-120-LOAD-RATE-PARM-TABLE) AND
+      *    SEARCHED BY S-555-GET-RATE-PARM FOR THE AMOUNT IN EFFECT ON
+      *    A GIVEN TRANSACTION'S DATE, SO A VISA RATE CHANGE CAN BE
+      *    KEYED IN AHEAD OF TIME AND TAKE EFFECT ON ITS OWN EFFECTIVE
+      *    DATE WITHOUT A BAS110VU RECOMPILE.
+      ******************************************************************
+       01  RATE-PARAMETER-RECORD.
+           05  RPM-PARAMETER-CODE        PIC X(10).
+           05  RPM-EFF-DATE              PIC 9(08).
+           05  RPM-AMOUNT                PIC S9(12)V999 COMP-3.
