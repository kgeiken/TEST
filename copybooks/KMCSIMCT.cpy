@@ -0,0 +1,7 @@
+      ******************************************************************
+      *    KMCSIMCT  -  WHAT-IF SIMULATION CONTROL RECORD
+      *    ONE RECORD TELLS BAS115VU WHICH MERCHANT'S HISTORY TO
+      *    REPLAY OUT OF TRAN-ARCHIVE-FILE.
+      ******************************************************************
+       01  SIM-CONTROL-RECORD.
+           05  SIC-MERCHANT-NUMBER       PIC X(15).
