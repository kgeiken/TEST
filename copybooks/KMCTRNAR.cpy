@@ -0,0 +1,54 @@
+      ******************************************************************
+      *    KMCTRNAR  -  TRANSACTION REPLAY ARCHIVE RECORD
+      *    ONE RECORD IS WRITTEN BY BAS110VU (S-330-WRITE-TRAN-ARCHIVE)
+      *    FOR EVERY TRANSACTION, HOLDING A SNAPSHOT OF THE EDITED
+      *    TRANSACTION (POST-EDIT-TRANS) AND THE MERCHANT/CARDHOLDER/
+      *    TRANSACTION QUALIFICATION SWITCHES (KDA-ALL-SWITCHES) THAT
+      *    WENT INTO QUALIFYING IT.  THE WHAT-IF PACKAGE SIMULATOR
+      *    (BAS115VU) RESTORES THESE SNAPSHOTS AND REPLAYS THEM THROUGH
+      *    BAS110VU AGAINST A PROPOSED PACKAGE-PASS-AREA/VU-PLAN-DATA
+      *    TO SEE HOW A PACKAGE CHANGE WOULD HAVE REPRICED THE
+      *    MERCHANT'S ACTUAL HISTORY BEFORE THE CHANGE IS COMMITTED.
+      ******************************************************************
+       01  TRAN-ARCHIVE-RECORD.
+           05  TAR-MERCHANT-NUMBER       PIC X(15).
+           05  TAR-TRANS-ID              PIC 9(15).
+           05  TAR-TRANS-DATE            PIC 9(08).
+           05  TAR-ORIG-QUAL-PLAN        PIC 9(04).
+           05  TAR-ORIG-RATE-AMT         PIC S9(09)V99 COMP-3.
+      *
+      *    SNAPSHOT OF POST-EDIT-TRANS, FIELD FOR FIELD, SO IT CAN BE
+      *    RESTORED AND PASSED BACK TO BAS110VU UNCHANGED.
+      *
+           05  TAR-PET-SNAPSHOT.
+               10  TAR-PET-MERCHANT-NUMBER   PIC X(15).
+               10  TAR-PET-MERCH-CAT-CODE    PIC 9(04).
+               10  TAR-PET-TRANS-IDNTFIER    PIC 9(15).
+               10  TAR-PET-DATE              PIC 9(08).
+               10  TAR-PET-TOTAL-AUTH-AMT    PIC S9(09)V99 COMP-3.
+               10  TAR-PET-AUTHORIZ-AMT      PIC S9(09)V99 COMP-3.
+               10  TAR-PET-AUTHORIZ-CURR-CD  PIC 9(03).
+               10  TAR-PET-ACQ-AMOUNT        PIC S9(09)V99 COMP-3.
+               10  TAR-PET-ACQ-CURR-CODE     PIC 9(03).
+               10  TAR-PET-AUTH-CD           PIC X(06).
+               10  TAR-PET-VALID-CD          PIC X(01).
+               10  TAR-PET-TRANS-PREF        PIC X(02).
+               10  TAR-PET-RATE-FLAG         PIC X(01).
+               10  TAR-PET-REIMB-IND         PIC X(01).
+               10  TAR-PET-FEE-PROGRAM-IND   PIC X(01).
+               10  TAR-PET-PAY-SVC-IND       PIC X(01).
+               10  TAR-PET-AUTH-CHAR-IND     PIC X(01).
+               10  TAR-PET-DESCR-FLAG        PIC X(01).
+               10  TAR-PET-VISA-MVV          PIC X(10).
+               10  TAR-PET-VS-SPEND-QUAL-IND PIC X(01).
+               10  TAR-PET-PURCHASE-IDENTFR  PIC X(01).
+               10  TAR-PET-PURCHASE-IDENT    PIC X(25).
+               10  TAR-PET-ORIG-BANK-KEY     PIC X(11).
+               10  TAR-PET-TMP-CARD-ACCPTR   PIC X(25).
+               10  TAR-PET-TMP-MERCH-ZIP     PIC 9(09).
+      *
+      *    SNAPSHOT OF KDA-ALL-SWITCHES (KMCINTEP.CPY) -- ONE BYTE PER
+      *    QUALIFICATION SWITCH, IN THE SAME ORDER, SO IT CAN BE
+      *    RESTORED WITH A SINGLE GROUP MOVE.
+      *
+           05  TAR-KDA-SWITCHES          PIC X(165).
