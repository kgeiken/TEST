@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    KMCVPP01  -  BASVPP01 SUBROUTINE CALL PARAMETERS
+      *    BASVPP01 DETERMINES WHETHER A TRANSACTION PARTICIPATES IN
+      *    THE VISA USA PARTNER PROGRAM (VPP).  SD- FIELDS ARE SET BY
+      *    THE CALLER, RD-/RC- FIELDS ARE RETURNED BY THE SUBROUTINE.
+      ******************************************************************
+       01  BASVPP01-CALL-PARAMETERS.
+           05  BASVPP01-CALL-TYPE        PIC X(01).
+           05  BASVPP01-SD-CALLING-PGM   PIC X(08).
+           05  BASVPP01-RD-VPP-SW        PIC X(01).
+           05  BASVPP01-RETURN-CODE      PIC X(01).
+               88  BASVPP01-RC-NORMAL        VALUE '0'.
+               88  BASVPP01-RC-FATAL-ERROR   VALUE '9'.
