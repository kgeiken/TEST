@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    KMCVSDAT  -  VISA STALE-DATE CUTOFF RECORD
+      *    PASSED TO BAS110VU AS VISA-STALE-DATE-RECORD.  CARRIES THE
+      *    NUMBER OF DAYS ALLOWED BETWEEN THE TRANSACTION DATE AND THE
+      *    SUBMISSION DATE FOR EACH VISA STALE-DATE EDIT USED BY THE
+      *    CPS QUALIFICATION LOGIC.
+      ******************************************************************
+       01  VISA-STALE-DATE-RECORD.
+           05  VSD-02-DAYS-CUTOFF        PIC S9(04) COMP VALUE +2.
+           05  VSD-03-DAYS-CUTOFF        PIC S9(04) COMP VALUE +3.
+           05  VSD-08-DAYS-CUTOFF        PIC S9(04) COMP VALUE +8.
+           05  VSD-08-DAYS-CUTOFF-AIR    PIC S9(04) COMP VALUE +8.
