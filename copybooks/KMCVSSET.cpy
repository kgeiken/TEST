@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    KMCVSSET  -  VISA CLEARING / SETTLEMENT RECORD
+      *    ONE RECORD PER TRANSACTION ON THE INCOMING VISA CLEARING /
+      *    SETTLEMENT FILE, CARRYING THE PLAN CODE AND INTERCHANGE
+      *    RATE AMOUNT VISA ACTUALLY SETTLED THE TRANSACTION AT.  USED
+      *    BY BAS113VU TO RECONCILE AGAINST BAS110VU'S COMPUTED PLAN.
+      ******************************************************************
+       01  VISA-SETTLEMENT-RECORD.
+           05  VST-MERCHANT-NUMBER       PIC X(15).
+           05  VST-TRANS-ID              PIC 9(15).
+           05  VST-TRANS-DATE            PIC 9(08).
+           05  VST-SETTLED-PLAN          PIC 9(04).
+           05  VST-SETTLED-RATE-AMT      PIC S9(09)V99 COMP-3.
