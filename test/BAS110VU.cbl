@@ -6,7 +6,56 @@
       * QUALIFICATION.                                                 *
       ******************************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DOWNGRADE-EXTRACT-FILE ASSIGN TO DNGXTRCT.
+           SELECT CPS-EXTRACT-FILE       ASSIGN TO CPSXTRCT.
+           SELECT QUAL-RESULT-FILE       ASSIGN TO QUALXTRCT.
+           SELECT TRAN-ARCHIVE-FILE      ASSIGN TO TRNARCHV.
+           SELECT RATE-EXCEPTION-FILE    ASSIGN TO RTEEXCPT.            02.16
+           SELECT RECUR-AGREEMENT-FILE   ASSIGN TO RECURAGR.            02.17
+           SELECT RECUR-AUDIT-FILE       ASSIGN TO RECURAUD.            02.17
+           SELECT RATE-PARAMETER-FILE    ASSIGN TO RATEPARM.            02.18
+           SELECT BOUNDARY-EXTRACT-FILE  ASSIGN TO BNDRYEXT.            02.18
+      *
        DATA DIVISION.
+       FILE SECTION.
+       FD  DOWNGRADE-EXTRACT-FILE
+           RECORDING MODE IS F.
+           COPY KMCDGEXT.
+      *
+       FD  CPS-EXTRACT-FILE
+           RECORDING MODE IS F.
+           COPY KMCCPSEX.
+      *
+       FD  QUAL-RESULT-FILE
+           RECORDING MODE IS F.
+           COPY KMCQLEXT.
+      *
+       FD  TRAN-ARCHIVE-FILE
+           RECORDING MODE IS F.
+           COPY KMCTRNAR.
+      *
+       FD  RATE-EXCEPTION-FILE                                          02.16
+           RECORDING MODE IS F.                                         02.16
+           COPY KMCRTEEX.                                               02.16
+      *
+       FD  RECUR-AGREEMENT-FILE                                         02.17
+           RECORDING MODE IS F.                                         02.17
+           COPY KMCRECUR.                                               02.17
+      *
+       FD  RECUR-AUDIT-FILE                                             02.17
+           RECORDING MODE IS F.                                         02.17
+           COPY KMCRECAU.                                               02.17
+      *
+       FD  RATE-PARAMETER-FILE                                          02.18
+           RECORDING MODE IS F.                                         02.18
+           COPY KMCRTPRM.                                               02.18
+      *
+       FD  BOUNDARY-EXTRACT-FILE                                        02.18
+           RECORDING MODE IS F.                                         02.18
+           COPY KMCBDRPT.                                               02.18
+      *
        WORKING-STORAGE SECTION.
        01  INVENTORY-LEVEL             PIC X(25)
                                       VALUE ' RELEASE RPQ VV.LL 02.09 '.02.09
@@ -29,6 +78,22 @@
                88  WS-MIN-MAX-FOUND          VALUE 'Y'.                 01.62
            05  WS-PLAN-CODE-FOUND-SW   PIC X VALUE 'N'.
                88  WS-PLAN-CODE-FOUND        VALUE 'Y'.
+           05  WS-PPA-FOUND-SW         PIC X VALUE 'N'.                 02.15
+               88  WS-PPA-FOUND              VALUE 'Y'.                 02.15
+           05  WS-RECUR-FOUND-SW       PIC X VALUE 'N'.                 02.17
+               88  WS-RECUR-FOUND            VALUE 'Y'.                 02.17
+           05  WS-RECUR-POS-FIXED-SW   PIC X VALUE 'N'.                 02.17
+           05  WS-RECUR-BILLPAY-FIXED-SW                                02.17
+                                       PIC X VALUE 'N'.                 02.17
+           05  WS-RECUR-DESCR-FIXED-SW PIC X VALUE 'N'.                 02.17
+           05  WS-RECUR-LOAD-EOF-SW    PIC X VALUE 'N'.                 02.17
+               88  WS-RECUR-LOAD-EOF         VALUE 'Y'.                 02.17
+           05  WS-RTPRM-LOAD-EOF-SW    PIC X VALUE 'N'.                 02.18
+               88  WS-RTPRM-LOAD-EOF         VALUE 'Y'.                 02.18
+           05  WS-RTPRM-FOUND-SW       PIC X VALUE 'N'.                 02.18
+               88  WS-RTPRM-FOUND            VALUE 'Y'.                 02.18
+           05  WS-BOUNDARY-RIDE-SW     PIC X VALUE 'N'.                 02.18
+               88  WS-BOUNDARY-RIDE          VALUE 'Y'.                 02.18
            05  WS-CUSTOM-FOUND-SW      PIC X VALUE 'N'.                 01.74
                88  WS-CUSTOM-FOUND           VALUE 'A' THRU 'B'.        01.74
                88  WS-CUSTOM-ASSIGN          VALUE 'A'.                 01.74
@@ -47,7 +112,6 @@
            05  WS-MIN-MAX-PLAN-CODE-X.                                  01.62
                10  WS-MIN-MAX-PLAN-CODE                                 01.62
                                        PIC 9(4).                        01.62
-           05  WS-PSUB                 PIC S9(8) COMP.                  01.48
            05  WS-SUB1                 PIC S9(4) COMP.
            05  WS-SUB-DG               PIC S9(4)V COMP.
            05  WS-ERROR-DG             PIC X(4).
@@ -114,6 +178,20 @@
                                        VALUE +15.000.
            05  WS-USD-AFD-MAX-AMT      PIC S9(12)V999 COMP-3
                                        VALUE +125.000.                  01.68
+      *                                                                 02.18
+      * RATE-PARAMETER LOOKUP/BOUNDARY-RIDE WORK FIELDS.  WS-USD-SML-   02.18
+      * TKT-AMT/WS-USD-AFD-MAX-AMT ABOVE REMAIN THE COMPILED-IN DEFAULT 02.18
+      * THRESHOLDS, USED UNTIL A RATE-PARAMETER-FILE ENTRY IS LOADED    02.18
+      * FOR THE PARAMETER CODE AND EFFECTIVE AS OF THE TRANSACTION      02.18
+      * DATE (SEE S-555-GET-RATE-PARM).                                 02.18
+      *                                                                 02.18
+           05  WS-RTPRM-SEARCH-CODE    PIC X(10).                       02.18
+           05  WS-RTPRM-SEARCH-DATE    PIC 9(08).                       02.18
+           05  WS-RTPRM-BEST-DATE      PIC 9(08).                       02.18
+           05  WS-RTPRM-BEST-AMT       PIC S9(12)V999 COMP-3.           02.18
+           05  WS-BOUNDARY-TOLER-AMT   PIC S9(12)V999 COMP-3            02.18
+                                       VALUE +5.000.                    02.18
+           05  WS-BOUNDARY-DIFF-AMT    PIC S9(12)V999 COMP-3.           02.18
            05  WS-LOW-RATE-AMT         PIC S9(12)V999 COMP-3.
            05  WS-LOW-ITEM-AMT         PIC S9(06)V999 COMP-3.
            05  WS-LOW-MRCH-AMT         PIC S9(12)V999 COMP-3.
@@ -266,6 +344,513 @@
       ****************************************************************  01.85
            COPY KMCCST02.                                               01.85
       *                                                                 01.85
+      ****************************************************************  02.17
+      *    MERCHANT/CARDHOLDER RECURRING-AGREEMENT REGISTRY.            02.17
+      *    LOADED ONCE FROM RECUR-AGREEMENT-FILE AT STARTUP (SEE        02.17
+      *    B-115-LOAD-RECUR-TABLE) AND SEARCHED BY S-545-CHECK-RECUR-   02.17
+      *    AGREEMENT FOR EVERY TRANSACTION FLAGGED AS CPS RECURRING     02.17
+      *    PAYMENT.                                                     02.17
+      ****************************************************************  02.17
+       01  WS-RECUR-CNT                PIC S9(04) COMP VALUE +0.        02.17
+       01  WS-RECUR-TABLE.                                              02.17
+           05  WS-RECUR-ENTRY OCCURS 1 TO 500 TIMES                     02.17
+                   DEPENDING ON WS-RECUR-CNT                            02.17
+                   INDEXED BY WS-REG-IDX.                               02.17
+               10  WS-REG-MERCHANT        PIC X(15).                    02.17
+               10  WS-REG-CARDHOLDER      PIC X(11).                    02.17
+               10  WS-REG-ACTIVE-SW       PIC X(01).                    02.17
+      ****************************************************************  02.18
+      *    EFFECTIVE-DATED RATE-PARAMETER TABLE.  LOADED ONCE FROM       02.18
+      *    RATE-PARAMETER-FILE AT STARTUP (SEE B-120-LOAD-RATE-PARM-     02.18
+      *    TABLE) AND SEARCHED BY S-555-GET-RATE-PARM FOR THE AMOUNT    02.18
+      *    EFFECTIVE AS OF A GIVEN TRANSACTION'S DATE.                  02.18
+      ****************************************************************  02.18
+       01  WS-RTPRM-CNT                PIC S9(04) COMP VALUE +0.        02.18
+       01  WS-RTPRM-TABLE.                                              02.18
+           05  WS-RTPRM-ENTRY OCCURS 1 TO 200 TIMES                     02.18
+                   DEPENDING ON WS-RTPRM-CNT                            02.18
+                   INDEXED BY WS-RTPRM-IDX.                             02.18
+               10  WS-RTPRM-CODE          PIC X(10).                    02.18
+               10  WS-RTPRM-EFF-DATE      PIC 9(08).                    02.18
+               10  WS-RTPRM-AMOUNT        PIC S9(12)V999 COMP-3.        02.18
+      ****************************************************************
+      *    VISA INTERCHANGE PLAN CODE CONSTANTS AND SCRATCH FIELDS
+      ****************************************************************
+       01  VU-PLAN-CODE-CONSTANTS.
+           05  VU-0151-PLN                PIC X(04) VALUE '0151'.
+           05  VU-0190-PLN                PIC X(04) VALUE '0190'.
+           05  VU-0201-PLN                PIC X(04) VALUE '0201'.
+           05  VU-0290-PLN                PIC X(04) VALUE '0290'.
+           05  VU-0301-PLN                PIC X(04) VALUE '0301'.
+           05  VU-0601-PLN                PIC X(04) VALUE '0601'.
+           05  VU-0621-PLN                PIC X(04) VALUE '0621'.
+           05  VU-0632-PLN                PIC X(04) VALUE '0632'.
+           05  VU-0701-PLN                PIC X(04) VALUE '0701'.
+           05  VU-0721-PLN                PIC X(04) VALUE '0721'.
+           05  VU-0731-PLN                PIC X(04) VALUE '0731'.
+           05  VU-0732-PLN                PIC X(04) VALUE '0732'.
+           05  VU-0821-PLN                PIC X(04) VALUE '0821'.
+           05  VU-0832-PLN                PIC X(04) VALUE '0832'.
+           05  VU-0901-PLN                PIC X(04) VALUE '0901'.
+           05  VU-0921-PLN                PIC X(04) VALUE '0921'.
+           05  VU-0931-PLN                PIC X(04) VALUE '0931'.
+           05  VU-0932-PLN                PIC X(04) VALUE '0932'.
+           05  VU-0941-PLN                PIC X(04) VALUE '0941'.
+           05  VU-1151-PLN                PIC X(04) VALUE '1151'.
+           05  VU-1251-PLN                PIC X(04) VALUE '1251'.
+           05  VU-1351-PLN                PIC X(04) VALUE '1351'.
+           05  VU-1451-PLN                PIC X(04) VALUE '1451'.
+           05  VU-2001-PLN                PIC X(04) VALUE '2001'.
+           05  VU-2021-PLN                PIC X(04) VALUE '2021'.
+           05  VU-2031-PLN                PIC X(04) VALUE '2031'.
+           05  VU-2101-PLN                PIC X(04) VALUE '2101'.
+           05  VU-2121-PLN                PIC X(04) VALUE '2121'.
+           05  VU-2131-PLN                PIC X(04) VALUE '2131'.
+           05  VU-2132-PLN                PIC X(04) VALUE '2132'.
+           05  VU-2141-PLN                PIC X(04) VALUE '2141'.
+           05  VU-2221-PLN                PIC X(04) VALUE '2221'.
+           05  VU-2232-PLN                PIC X(04) VALUE '2232'.
+           05  VU-2321-PLN                PIC X(04) VALUE '2321'.
+           05  VU-2421-PLN                PIC X(04) VALUE '2421'.
+           05  VU-2521-PLN                PIC X(04) VALUE '2521'.
+           05  VU-2531-PLN                PIC X(04) VALUE '2531'.
+           05  VU-2532-PLN                PIC X(04) VALUE '2532'.
+           05  VU-2601-PLN                PIC X(04) VALUE '2601'.
+           05  VU-2621-PLN                PIC X(04) VALUE '2621'.
+           05  VU-2631-PLN                PIC X(04) VALUE '2631'.
+           05  VU-2632-PLN                PIC X(04) VALUE '2632'.
+           05  VU-2701-PLN                PIC X(04) VALUE '2701'.
+           05  VU-2721-PLN                PIC X(04) VALUE '2721'.
+           05  VU-2731-PLN                PIC X(04) VALUE '2731'.
+           05  VU-2732-PLN                PIC X(04) VALUE '2732'.
+           05  VU-2801-PLN                PIC X(04) VALUE '2801'.
+           05  VU-2821-PLN                PIC X(04) VALUE '2821'.
+           05  VU-2831-PLN                PIC X(04) VALUE '2831'.
+           05  VU-2832-PLN                PIC X(04) VALUE '2832'.
+           05  VU-2841-PLN                PIC X(04) VALUE '2841'.
+           05  VU-2901-PLN                PIC X(04) VALUE '2901'.
+           05  VU-2921-PLN                PIC X(04) VALUE '2921'.
+           05  VU-3001-PLN                PIC X(04) VALUE '3001'.
+           05  VU-3021-PLN                PIC X(04) VALUE '3021'.
+           05  VU-3031-PLN                PIC X(04) VALUE '3031'.
+           05  VU-3032-PLN                PIC X(04) VALUE '3032'.
+           05  VU-3040-PLN                PIC X(04) VALUE '3040'.
+           05  VU-3101-PLN                PIC X(04) VALUE '3101'.
+           05  VU-3121-PLN                PIC X(04) VALUE '3121'.
+           05  VU-3131-PLN                PIC X(04) VALUE '3131'.
+           05  VU-3132-PLN                PIC X(04) VALUE '3132'.
+           05  VU-3140-PLN                PIC X(04) VALUE '3140'.
+           05  VU-3141-PLN                PIC X(04) VALUE '3141'.
+           05  VU-3221-PLN                PIC X(04) VALUE '3221'.
+           05  VU-3232-PLN                PIC X(04) VALUE '3232'.
+           05  VU-3240-PLN                PIC X(04) VALUE '3240'.
+           05  VU-3301-PLN                PIC X(04) VALUE '3301'.
+           05  VU-3321-PLN                PIC X(04) VALUE '3321'.
+           05  VU-3331-PLN                PIC X(04) VALUE '3331'.
+           05  VU-3332-PLN                PIC X(04) VALUE '3332'.
+           05  VU-3340-PLN                PIC X(04) VALUE '3340'.
+           05  VU-3341-PLN                PIC X(04) VALUE '3341'.
+           05  VU-3421-PLN                PIC X(04) VALUE '3421'.
+           05  VU-3432-PLN                PIC X(04) VALUE '3432'.
+           05  VU-3440-PLN                PIC X(04) VALUE '3440'.
+           05  VU-3441-PLN                PIC X(04) VALUE '3441'.
+           05  VU-3501-PLN                PIC X(04) VALUE '3501'.
+           05  VU-3521-PLN                PIC X(04) VALUE '3521'.
+           05  VU-3531-PLN                PIC X(04) VALUE '3531'.
+           05  VU-3532-PLN                PIC X(04) VALUE '3532'.
+           05  VU-3540-PLN                PIC X(04) VALUE '3540'.
+           05  VU-3541-PLN                PIC X(04) VALUE '3541'.
+           05  VU-3621-PLN                PIC X(04) VALUE '3621'.
+           05  VU-3632-PLN                PIC X(04) VALUE '3632'.
+           05  VU-3721-PLN                PIC X(04) VALUE '3721'.
+           05  VU-3732-PLN                PIC X(04) VALUE '3732'.
+           05  VU-3821-PLN                PIC X(04) VALUE '3821'.
+           05  VU-3832-PLN                PIC X(04) VALUE '3832'.
+           05  VU-3921-PLN                PIC X(04) VALUE '3921'.
+           05  VU-3932-PLN                PIC X(04) VALUE '3932'.
+           05  VU-4001-PLN                PIC X(04) VALUE '4001'.
+           05  VU-4021-PLN                PIC X(04) VALUE '4021'.
+           05  VU-4031-PLN                PIC X(04) VALUE '4031'.
+           05  VU-4032-PLN                PIC X(04) VALUE '4032'.
+           05  VU-4040-PLN                PIC X(04) VALUE '4040'.
+           05  VU-4101-PLN                PIC X(04) VALUE '4101'.
+           05  VU-4121-PLN                PIC X(04) VALUE '4121'.
+           05  VU-4131-PLN                PIC X(04) VALUE '4131'.
+           05  VU-4132-PLN                PIC X(04) VALUE '4132'.
+           05  VU-4140-PLN                PIC X(04) VALUE '4140'.
+           05  VU-4201-PLN                PIC X(04) VALUE '4201'.
+           05  VU-4221-PLN                PIC X(04) VALUE '4221'.
+           05  VU-4231-PLN                PIC X(04) VALUE '4231'.
+           05  VU-4232-PLN                PIC X(04) VALUE '4232'.
+           05  VU-4240-PLN                PIC X(04) VALUE '4240'.
+           05  VU-4301-PLN                PIC X(04) VALUE '4301'.
+           05  VU-4321-PLN                PIC X(04) VALUE '4321'.
+           05  VU-4331-PLN                PIC X(04) VALUE '4331'.
+           05  VU-4332-PLN                PIC X(04) VALUE '4332'.
+           05  VU-4340-PLN                PIC X(04) VALUE '4340'.
+           05  VU-4401-PLN                PIC X(04) VALUE '4401'.
+           05  VU-4421-PLN                PIC X(04) VALUE '4421'.
+           05  VU-4431-PLN                PIC X(04) VALUE '4431'.
+           05  VU-4432-PLN                PIC X(04) VALUE '4432'.
+           05  VU-4440-PLN                PIC X(04) VALUE '4440'.
+           05  VU-4501-PLN                PIC X(04) VALUE '4501'.
+           05  VU-4531-PLN                PIC X(04) VALUE '4531'.
+           05  VU-4532-PLN                PIC X(04) VALUE '4532'.
+           05  VU-4540-PLN                PIC X(04) VALUE '4540'.
+           05  VU-4601-PLN                PIC X(04) VALUE '4601'.
+           05  VU-4701-PLN                PIC X(04) VALUE '4701'.
+           05  VU-4901-PLN                PIC X(04) VALUE '4901'.
+           05  VU-4921-PLN                PIC X(04) VALUE '4921'.
+           05  VU-4931-PLN                PIC X(04) VALUE '4931'.
+           05  VU-4932-PLN                PIC X(04) VALUE '4932'.
+           05  VU-4941-PLN                PIC X(04) VALUE '4941'.
+           05  VU-5001-PLN                PIC X(04) VALUE '5001'.
+           05  VU-5031-PLN                PIC X(04) VALUE '5031'.
+           05  VU-5032-PLN                PIC X(04) VALUE '5032'.
+           05  VU-5201-PLN                PIC X(04) VALUE '5201'.
+           05  VU-5231-PLN                PIC X(04) VALUE '5231'.
+           05  VU-5232-PLN                PIC X(04) VALUE '5232'.
+           05  VU-5331-PLN                PIC X(04) VALUE '5331'.
+           05  VU-5332-PLN                PIC X(04) VALUE '5332'.
+           05  VU-5501-PLN                PIC X(04) VALUE '5501'.
+           05  VU-5531-PLN                PIC X(04) VALUE '5531'.
+           05  VU-5532-PLN                PIC X(04) VALUE '5532'.
+           05  VU-5541-PLN                PIC X(04) VALUE '5541'.
+           05  VU-5601-PLN                PIC X(04) VALUE '5601'.
+           05  VU-5631-PLN                PIC X(04) VALUE '5631'.
+           05  VU-5632-PLN                PIC X(04) VALUE '5632'.
+           05  VU-5701-PLN                PIC X(04) VALUE '5701'.
+           05  VU-5731-PLN                PIC X(04) VALUE '5731'.
+           05  VU-5732-PLN                PIC X(04) VALUE '5732'.
+           05  VU-5832-PLN                PIC X(04) VALUE '5832'.
+           05  VU-5921-PLN                PIC X(04) VALUE '5921'.
+           05  VU-6121-PLN                PIC X(04) VALUE '6121'.
+           05  VU-6221-PLN                PIC X(04) VALUE '6221'.
+           05  VU-6321-PLN                PIC X(04) VALUE '6321'.
+           05  VU-6421-PLN                PIC X(04) VALUE '6421'.
+           05  VU-6521-PLN                PIC X(04) VALUE '6521'.
+           05  VU-6621-PLN                PIC X(04) VALUE '6621'.
+           05  VU-6721-PLN                PIC X(04) VALUE '6721'.
+           05  VU-7001-PLN                PIC X(04) VALUE '7001'.
+           05  VU-7031-PLN                PIC X(04) VALUE '7031'.
+           05  VU-7032-PLN                PIC X(04) VALUE '7032'.
+           05  VU-7033-PLN                PIC X(04) VALUE '7033'.
+           05  VU-7133-PLN                PIC X(04) VALUE '7133'.
+           05  VU-7233-PLN                PIC X(04) VALUE '7233'.
+           05  VU-7331-PLN                PIC X(04) VALUE '7331'.
+           05  VU-7333-PLN                PIC X(04) VALUE '7333'.
+           05  VU-7433-PLN                PIC X(04) VALUE '7433'.
+           05  VU-7533-PLN                PIC X(04) VALUE '7533'.
+           05  VU-9001-PLN                PIC X(04) VALUE '9001'.
+           05  VU-9031-PLN                PIC X(04) VALUE '9031'.
+           05  VU-9032-PLN                PIC X(04) VALUE '9032'.
+           05  VU-9090-PLN                PIC X(04) VALUE '9090'.
+           05  VU-9101-PLN                PIC X(04) VALUE '9101'.
+           05  VU-9121-PLN                PIC X(04) VALUE '9121'.
+           05  VU-9190-PLN                PIC X(04) VALUE '9190'.
+           05  VU-9201-PLN                PIC X(04) VALUE '9201'.
+           05  VU-9301-PLN                PIC X(04) VALUE '9301'.
+           05  VU-9331-PLN                PIC X(04) VALUE '9331'.
+           05  VU-9401-PLN                PIC X(04) VALUE '9401'.
+           05  VU-9431-PLN                PIC X(04) VALUE '9431'.
+           05  VU-9501-PLN                PIC X(04) VALUE '9501'.
+           05  VU-9531-PLN                PIC X(04) VALUE '9531'.
+           05  VU-9601-PLN                PIC X(04) VALUE '9601'.
+           05  VU-9631-PLN                PIC X(04) VALUE '9631'.
+           05  VU-9701-PLN                PIC X(04) VALUE '9701'.
+           05  VU-9731-PLN                PIC X(04) VALUE '9731'.
+       01  VU-PLAN-SCRATCH-FIELDS.
+           05  VU-0731-PSI                PIC X(01).
+           05  VU-0821-PSI                PIC X(01).
+           05  VU-0832-PSI                PIC X(01).
+           05  VU-2001-PSI                PIC X(01).
+           05  VU-2021-PSI                PIC X(01).
+           05  VU-2031-PSI                PIC X(01).
+           05  VU-2101-PSI                PIC X(01).
+           05  VU-2121-PSI                PIC X(01).
+           05  VU-2131-PSI                PIC X(01).
+           05  VU-2141-PSI                PIC X(01).
+           05  VU-2221-PSI                PIC X(01).
+           05  VU-2232-PSI                PIC X(01).
+           05  VU-2321-PSI                PIC X(01).
+           05  VU-2421-PSI                PIC X(01).
+           05  VU-2521-PSI                PIC X(01).
+           05  VU-2531-PSI                PIC X(01).
+           05  VU-2532-PSI                PIC X(01).
+           05  VU-2601-PSI                PIC X(01).
+           05  VU-2631-PSI                PIC X(01).
+           05  VU-2632-PSI                PIC X(01).
+           05  VU-2701-PSI                PIC X(01).
+           05  VU-2721-PSI                PIC X(01).
+           05  VU-2731-PSI                PIC X(01).
+           05  VU-2801-PSI                PIC X(01).
+           05  VU-2821-PSI                PIC X(01).
+           05  VU-2831-PSI                PIC X(01).
+           05  VU-2832-PSI                PIC X(01).
+           05  VU-2901-PSI                PIC X(01).
+           05  VU-2921-PSI                PIC X(01).
+           05  VU-2931-PSI                PIC X(01).
+           05  VU-2932-PSI                PIC X(01).
+           05  VU-3001-PSI                PIC X(01).
+           05  VU-3021-PSI                PIC X(01).
+           05  VU-3031-PSI                PIC X(01).
+           05  VU-3032-PSI                PIC X(01).
+           05  VU-3121-PSI                PIC X(01).
+           05  VU-3131-PSI                PIC X(01).
+           05  VU-3132-PSI                PIC X(01).
+           05  VU-3140-PSI                PIC X(01).
+           05  VU-3221-PSI                PIC X(01).
+           05  VU-3232-PSI                PIC X(01).
+           05  VU-3240-PSI                PIC X(01).
+           05  VU-3301-PSI                PIC X(01).
+           05  VU-3321-PSI                PIC X(01).
+           05  VU-3331-PSI                PIC X(01).
+           05  VU-3332-PSI                PIC X(01).
+           05  VU-3340-PSI                PIC X(01).
+           05  VU-3341-PSI                PIC X(01).
+           05  VU-3421-PSI                PIC X(01).
+           05  VU-3432-PSI                PIC X(01).
+           05  VU-3440-PSI                PIC X(01).
+           05  VU-3441-PSI                PIC X(01).
+           05  VU-3501-PSI                PIC X(01).
+           05  VU-3521-PSI                PIC X(01).
+           05  VU-3531-PSI                PIC X(01).
+           05  VU-3532-PSI                PIC X(01).
+           05  VU-3540-PSI                PIC X(01).
+           05  VU-3541-PSI                PIC X(01).
+           05  VU-3621-PSI                PIC X(01).
+           05  VU-3721-PSI                PIC X(01).
+           05  VU-3732-PSI                PIC X(01).
+           05  VU-3821-PSI                PIC X(01).
+           05  VU-3832-PSI                PIC X(01).
+           05  VU-3921-PSI                PIC X(01).
+           05  VU-3932-PSI                PIC X(01).
+           05  VU-4001-PSI                PIC X(01).
+           05  VU-4021-PSI                PIC X(01).
+           05  VU-4031-PSI                PIC X(01).
+           05  VU-4032-PSI                PIC X(01).
+           05  VU-4101-PSI                PIC X(01).
+           05  VU-4121-PSI                PIC X(01).
+           05  VU-4131-PSI                PIC X(01).
+           05  VU-4132-PSI                PIC X(01).
+           05  VU-4140-PSI                PIC X(01).
+           05  VU-4201-PSI                PIC X(01).
+           05  VU-4231-PSI                PIC X(01).
+           05  VU-4232-PSI                PIC X(01).
+           05  VU-4240-PSI                PIC X(01).
+           05  VU-4301-PSI                PIC X(01).
+           05  VU-4321-PSI                PIC X(01).
+           05  VU-4331-PSI                PIC X(01).
+           05  VU-4332-PSI                PIC X(01).
+           05  VU-4340-PSI                PIC X(01).
+           05  VU-4401-PSI                PIC X(01).
+           05  VU-4421-PSI                PIC X(01).
+           05  VU-4431-PSI                PIC X(01).
+           05  VU-4432-PSI                PIC X(01).
+           05  VU-4440-PSI                PIC X(01).
+           05  VU-4501-PSI                PIC X(01).
+           05  VU-4531-PSI                PIC X(01).
+           05  VU-4532-PSI                PIC X(01).
+           05  VU-4540-PSI                PIC X(01).
+           05  VU-4601-PSI                PIC X(01).
+           05  VU-4701-PSI                PIC X(01).
+           05  VU-4901-PSI                PIC X(01).
+           05  VU-4921-PSI                PIC X(01).
+           05  VU-4931-PSI                PIC X(01).
+           05  VU-4932-PSI                PIC X(01).
+           05  VU-4941-PSI                PIC X(01).
+           05  VU-5001-PSI                PIC X(01).
+           05  VU-5031-PSI                PIC X(01).
+           05  VU-5032-PSI                PIC X(01).
+           05  VU-5201-PSI                PIC X(01).
+           05  VU-5231-PSI                PIC X(01).
+           05  VU-5232-PSI                PIC X(01).
+           05  VU-5501-PSI                PIC X(01).
+           05  VU-5531-PSI                PIC X(01).
+           05  VU-5532-PSI                PIC X(01).
+           05  VU-5601-PSI                PIC X(01).
+           05  VU-5631-PSI                PIC X(01).
+           05  VU-5632-PSI                PIC X(01).
+           05  VU-5701-PSI                PIC X(01).
+           05  VU-5731-PSI                PIC X(01).
+           05  VU-5732-PSI                PIC X(01).
+           05  VU-5832-PSI                PIC X(01).
+           05  VU-5921-PSI                PIC X(01).
+           05  VU-6121-PSI                PIC X(01).
+           05  VU-6221-PSI                PIC X(01).
+           05  VU-6321-PSI                PIC X(01).
+           05  VU-6421-PSI                PIC X(01).
+           05  VU-6621-PSI                PIC X(01).
+           05  VU-6721-PSI                PIC X(01).
+           05  VU-7001-PSI                PIC X(01).
+           05  VU-7031-PSI                PIC X(01).
+           05  VU-7032-PSI                PIC X(01).
+           05  VU-7033-PSI                PIC X(01).
+           05  VU-7233-PSI                PIC X(01).
+           05  VU-7333-PSI                PIC X(01).
+           05  VU-7433-PSI                PIC X(01).
+           05  VU-9090-PSI                PIC X(01).
+           05  VU-9190-PSI                PIC X(01).
+           05  VU-9301-PSI                PIC X(01).
+           05  VU-9331-PSI                PIC X(01).
+           05  VU-9401-PSI                PIC X(01).
+           05  VU-9431-PSI                PIC X(01).
+           05  VU-9501-PSI                PIC X(01).
+           05  VU-9531-PSI                PIC X(01).
+           05  VU-9601-PSI                PIC X(01).
+           05  VU-9631-PSI                PIC X(01).
+           05  VU-9701-PSI                PIC X(01).
+           05  VU-9731-PSI                PIC X(01).
+           05  VU-0731-RMB                PIC X(01).
+           05  VU-0832-RMB                PIC X(01).
+           05  VU-2001-RMB                PIC X(01).
+           05  VU-2021-RMB                PIC X(01).
+           05  VU-2031-RMB                PIC X(01).
+           05  VU-2101-RMB                PIC X(01).
+           05  VU-2121-RMB                PIC X(01).
+           05  VU-2131-RMB                PIC X(01).
+           05  VU-2141-RMB                PIC X(01).
+           05  VU-2221-RMB                PIC X(01).
+           05  VU-2232-RMB                PIC X(01).
+           05  VU-2321-RMB                PIC X(01).
+           05  VU-2421-RMB                PIC X(01).
+           05  VU-2521-RMB                PIC X(01).
+           05  VU-2531-RMB                PIC X(01).
+           05  VU-2532-RMB                PIC X(01).
+           05  VU-2601-RMB                PIC X(01).
+           05  VU-2631-RMB                PIC X(01).
+           05  VU-2632-RMB                PIC X(01).
+           05  VU-2701-RMB                PIC X(01).
+           05  VU-2721-RMB                PIC X(01).
+           05  VU-2731-RMB                PIC X(01).
+           05  VU-2801-RMB                PIC X(01).
+           05  VU-2821-RMB                PIC X(01).
+           05  VU-2831-RMB                PIC X(01).
+           05  VU-2832-RMB                PIC X(01).
+           05  VU-2901-RMB                PIC X(01).
+           05  VU-2931-RMB                PIC X(01).
+           05  VU-2932-RMB                PIC X(01).
+           05  VU-3001-RMB                PIC X(01).
+           05  VU-3021-RMB                PIC X(01).
+           05  VU-3031-RMB                PIC X(01).
+           05  VU-3032-RMB                PIC X(01).
+           05  VU-3121-RMB                PIC X(01).
+           05  VU-3131-RMB                PIC X(01).
+           05  VU-3132-RMB                PIC X(01).
+           05  VU-3140-RMB                PIC X(01).
+           05  VU-3221-RMB                PIC X(01).
+           05  VU-3232-RMB                PIC X(01).
+           05  VU-3240-RMB                PIC X(01).
+           05  VU-3301-RMB                PIC X(01).
+           05  VU-3321-RMB                PIC X(01).
+           05  VU-3331-RMB                PIC X(01).
+           05  VU-3332-RMB                PIC X(01).
+           05  VU-3340-RMB                PIC X(01).
+           05  VU-3341-RMB                PIC X(01).
+           05  VU-3421-RMB                PIC X(01).
+           05  VU-3432-RMB                PIC X(01).
+           05  VU-3440-RMB                PIC X(01).
+           05  VU-3441-RMB                PIC X(01).
+           05  VU-3501-RMB                PIC X(01).
+           05  VU-3521-RMB                PIC X(01).
+           05  VU-3531-RMB                PIC X(01).
+           05  VU-3532-RMB                PIC X(01).
+           05  VU-3540-RMB                PIC X(01).
+           05  VU-3541-RMB                PIC X(01).
+           05  VU-3621-RMB                PIC X(01).
+           05  VU-3721-RMB                PIC X(01).
+           05  VU-3732-RMB                PIC X(01).
+           05  VU-3821-RMB                PIC X(01).
+           05  VU-3832-RMB                PIC X(01).
+           05  VU-3932-RMB                PIC X(01).
+           05  VU-4001-RMB                PIC X(01).
+           05  VU-4031-RMB                PIC X(01).
+           05  VU-4032-RMB                PIC X(01).
+           05  VU-4101-RMB                PIC X(01).
+           05  VU-4131-RMB                PIC X(01).
+           05  VU-4132-RMB                PIC X(01).
+           05  VU-4140-RMB                PIC X(01).
+           05  VU-4201-RMB                PIC X(01).
+           05  VU-4231-RMB                PIC X(01).
+           05  VU-4232-RMB                PIC X(01).
+           05  VU-4240-RMB                PIC X(01).
+           05  VU-4301-RMB                PIC X(01).
+           05  VU-4321-RMB                PIC X(01).
+           05  VU-4331-RMB                PIC X(01).
+           05  VU-4332-RMB                PIC X(01).
+           05  VU-4340-RMB                PIC X(01).
+           05  VU-4401-RMB                PIC X(01).
+           05  VU-4421-RMB                PIC X(01).
+           05  VU-4431-RMB                PIC X(01).
+           05  VU-4432-RMB                PIC X(01).
+           05  VU-4440-RMB                PIC X(01).
+           05  VU-4501-RMB                PIC X(01).
+           05  VU-4531-RMB                PIC X(01).
+           05  VU-4532-RMB                PIC X(01).
+           05  VU-4540-RMB                PIC X(01).
+           05  VU-4601-RMB                PIC X(01).
+           05  VU-4701-RMB                PIC X(01).
+           05  VU-4901-RMB                PIC X(01).
+           05  VU-4921-RMB                PIC X(01).
+           05  VU-4931-RMB                PIC X(01).
+           05  VU-4932-RMB                PIC X(01).
+           05  VU-4941-RMB                PIC X(01).
+           05  VU-5001-RMB                PIC X(01).
+           05  VU-5031-RMB                PIC X(01).
+           05  VU-5032-RMB                PIC X(01).
+           05  VU-5201-RMB                PIC X(01).
+           05  VU-5231-RMB                PIC X(01).
+           05  VU-5232-RMB                PIC X(01).
+           05  VU-5501-RMB                PIC X(01).
+           05  VU-5531-RMB                PIC X(01).
+           05  VU-5532-RMB                PIC X(01).
+           05  VU-5601-RMB                PIC X(01).
+           05  VU-5631-RMB                PIC X(01).
+           05  VU-5632-RMB                PIC X(01).
+           05  VU-5701-RMB                PIC X(01).
+           05  VU-5731-RMB                PIC X(01).
+           05  VU-5732-RMB                PIC X(01).
+           05  VU-6121-RMB                PIC X(01).
+           05  VU-6221-RMB                PIC X(01).
+           05  VU-6321-RMB                PIC X(01).
+           05  VU-6421-RMB                PIC X(01).
+           05  VU-6621-RMB                PIC X(01).
+           05  VU-6721-RMB                PIC X(01).
+           05  VU-7001-RMB                PIC X(01).
+           05  VU-7031-RMB                PIC X(01).
+           05  VU-7032-RMB                PIC X(01).
+           05  VU-7033-RMB                PIC X(01).
+           05  VU-7233-RMB                PIC X(01).
+           05  VU-7333-RMB                PIC X(01).
+           05  VU-7433-RMB                PIC X(01).
+           05  VU-9090-RMB                PIC X(01).
+           05  VU-9190-RMB                PIC X(01).
+           05  VU-9301-RMB                PIC X(01).
+           05  VU-9331-RMB                PIC X(01).
+           05  VU-9401-RMB                PIC X(01).
+           05  VU-9431-RMB                PIC X(01).
+           05  VU-9501-RMB                PIC X(01).
+           05  VU-9531-RMB                PIC X(01).
+           05  VU-9601-RMB                PIC X(01).
+           05  VU-9631-RMB                PIC X(01).
+           05  VU-9701-RMB                PIC X(01).
+           05  VU-9731-RMB                PIC X(01).
+           05  VU-2021-CPS                PIC X(01).
+           05  VU-2101-CPS                PIC X(01).
+           05  VU-2121-CPS                PIC X(01).
+           05  VU-2131-CPS                PIC X(01).
+           05  VU-2141-CPS                PIC X(01).
+           05  VU-2221-CPS                PIC X(01).
+           05  VU-2321-CPS                PIC X(01).
+           05  VU-2521-CPS                PIC X(01).
+           05  VU-2531-CPS                PIC X(01).
+           05  VU-2532-CPS                PIC X(01).
+           05  VU-2721-CPS                PIC X(01).
+           05  VU-2731-CPS                PIC X(01).
+           05  VU-2821-CPS                PIC X(01).
+           05  VU-6621-CPS                PIC X(01).
+           05  VU-7033-CPS                PIC X(01).
+      *
       ****************************************************************  02.06
       *    BASVPP01 ROUTINE FIELDS                                      02.06
       ****************************************************************  02.06
@@ -291,6 +876,12 @@
               THRU B-100-EXIT.
            PERFORM C-100-PROCESS
               THRU C-100-EXIT.
+           PERFORM S-310-WRITE-CPS-EXTRACT
+              THRU S-310-EXIT.
+           PERFORM S-320-WRITE-QUAL-RESULT
+              THRU S-320-EXIT.
+           PERFORM S-330-WRITE-TRAN-ARCHIVE
+              THRU S-330-EXIT.
       *
            IF VU-RATE-IDX > +1                                          01.57
               IF VU-RTE-CPS(VU-RATE-IDX) = 'Y'                          01.57
@@ -324,6 +915,25 @@
               MOVE 'BAS110VU'            TO BASVPP01-SD-CALLING-PGM     02.06
               PERFORM Z-982-CALL-BASVPP01                               02.06
                  THRU Z-982-EXIT                                        02.06
+              OPEN EXTEND DOWNGRADE-EXTRACT-FILE
+              OPEN EXTEND CPS-EXTRACT-FILE
+              OPEN EXTEND QUAL-RESULT-FILE
+              IF NOT KDA-SIMULATION-MODE                                02.20
+                 OPEN EXTEND TRAN-ARCHIVE-FILE                           02.20
+              END-IF                                                    02.20
+              OPEN EXTEND RATE-EXCEPTION-FILE                           02.16
+              OPEN EXTEND RECUR-AUDIT-FILE                              02.17
+              OPEN INPUT RECUR-AGREEMENT-FILE                           02.17
+              PERFORM B-115-LOAD-RECUR-TABLE                            02.17
+                 THRU B-115-EXIT                                        02.17
+                 UNTIL WS-RECUR-LOAD-EOF                                02.17
+              CLOSE RECUR-AGREEMENT-FILE                                02.17
+              OPEN EXTEND BOUNDARY-EXTRACT-FILE                         02.18
+              OPEN INPUT RATE-PARAMETER-FILE                            02.18
+              PERFORM B-120-LOAD-RATE-PARM-TABLE                        02.18
+                 THRU B-120-EXIT                                        02.18
+                 UNTIL WS-RTPRM-LOAD-EOF                                02.18
+              CLOSE RATE-PARAMETER-FILE                                 02.18
            END-IF.
       *                                                                 02.02
            MOVE INVENTORY-LEVEL(20:6) TO KDA-QUAL-PGM-VERSION.          02.02
@@ -434,6 +1044,57 @@
       *                                                                 01.77
        B-100-EXIT.
            EXIT.
+      *
+       B-115-LOAD-RECUR-TABLE.                                          02.17
+      *                                                                 02.17
+      * LOAD THE MERCHANT/CARDHOLDER RECURRING-AGREEMENT REGISTRY INTO  02.17
+      * WS-RECUR-TABLE ONE RECORD AT A TIME SO S-545-CHECK-RECUR-       02.17
+      * AGREEMENT CAN SEARCH IT IN MEMORY FOR EVERY TRANSACTION.        02.17
+      *                                                                 02.17
+           READ RECUR-AGREEMENT-FILE                                    02.17
+              AT END                                                    02.17
+                 MOVE 'Y'             TO WS-RECUR-LOAD-EOF-SW           02.17
+              NOT AT END                                                02.17
+                 IF WS-RECUR-CNT NOT < 500                              02.19
+                    MOVE +9001        TO ABEND-CODE                     02.19
+                    GO TO Z-999-ABEND-PGM                               02.19
+                 END-IF                                                 02.19
+                 ADD +1               TO WS-RECUR-CNT                   02.17
+                 SET WS-REG-IDX       TO WS-RECUR-CNT                   02.17
+                 MOVE REG-MERCHANT-NUMBER                               02.17
+                                   TO WS-REG-MERCHANT(WS-REG-IDX)       02.17
+                 MOVE REG-CARDHOLDER-KEY                                02.17
+                                   TO WS-REG-CARDHOLDER(WS-REG-IDX)     02.17
+                 MOVE REG-ACTIVE-SW TO WS-REG-ACTIVE-SW(WS-REG-IDX)     02.17
+           END-READ.                                                    02.17
+      *                                                                 02.17
+       B-115-EXIT.                                                      02.17
+           EXIT.                                                        02.17
+      *
+       B-120-LOAD-RATE-PARM-TABLE.                                      02.18
+      *                                                                 02.18
+      * LOAD THE EFFECTIVE-DATED RATE-PARAMETER FILE INTO WS-RTPRM-     02.18
+      * TABLE ONE RECORD AT A TIME SO S-555-GET-RATE-PARM CAN SEARCH    02.18
+      * IT IN MEMORY FOR EVERY TRANSACTION.                             02.18
+      *                                                                 02.18
+           READ RATE-PARAMETER-FILE                                     02.18
+              AT END                                                    02.18
+                 MOVE 'Y'             TO WS-RTPRM-LOAD-EOF-SW           02.18
+              NOT AT END                                                02.18
+                 IF WS-RTPRM-CNT NOT < 200                              02.19
+                    MOVE +9002        TO ABEND-CODE                     02.19
+                    GO TO Z-999-ABEND-PGM                               02.19
+                 END-IF                                                 02.19
+                 ADD +1               TO WS-RTPRM-CNT                   02.18
+                 SET WS-RTPRM-IDX     TO WS-RTPRM-CNT                   02.18
+                 MOVE RPM-PARAMETER-CODE                                02.18
+                                   TO WS-RTPRM-CODE(WS-RTPRM-IDX)       02.18
+                 MOVE RPM-EFF-DATE  TO WS-RTPRM-EFF-DATE(WS-RTPRM-IDX)  02.18
+                 MOVE RPM-AMOUNT    TO WS-RTPRM-AMOUNT(WS-RTPRM-IDX)    02.18
+           END-READ.                                                    02.18
+      *                                                                 02.18
+       B-120-EXIT.                                                      02.18
+           EXIT.                                                        02.18
       *
        C-100-PROCESS.
       *
@@ -4159,6 +4820,18 @@
       *
            IF NOT KDA-MERCAT-AUTO-FUEL
               GO TO I-435-EXIT.
+      *                                                                 02.18
+           MOVE 'AFDMAXAMT'              TO WS-RTPRM-SEARCH-CODE.       02.18
+           MOVE PET-DATE                 TO WS-RTPRM-SEARCH-DATE.       02.18
+           PERFORM S-555-GET-RATE-PARM                                  02.18
+              THRU S-555-EXIT.                                          02.18
+           IF WS-RTPRM-FOUND                                            02.18
+              MOVE WS-RTPRM-BEST-AMT     TO WS-USD-AFD-MAX-AMT          02.18
+           ELSE                                                         02.18
+              MOVE WS-USD-AFD-MAX-AMT    TO WS-RTPRM-BEST-AMT.          02.18
+           PERFORM S-560-CHECK-BOUNDARY-RIDE                            02.18
+              THRU S-560-EXIT.                                          02.18
+      *                                                                 02.18
            IF KDA-TRAN-USD-AMT > WS-USD-AFD-MAX-AMT
               GO TO I-435-EXIT.
       *
@@ -4800,6 +5473,17 @@
       *
            IF KDA-MRCH-NO-SML-TKT                                       01.64
               GO TO I-455-EXIT.                                         01.64
+      *                                                                 02.18
+           MOVE 'SMLTKTAMT'              TO WS-RTPRM-SEARCH-CODE.       02.18
+           MOVE PET-DATE                 TO WS-RTPRM-SEARCH-DATE.       02.18
+           PERFORM S-555-GET-RATE-PARM                                  02.18
+              THRU S-555-EXIT.                                          02.18
+           IF WS-RTPRM-FOUND                                            02.18
+              MOVE WS-RTPRM-BEST-AMT     TO WS-USD-SML-TKT-AMT          02.18
+           ELSE                                                         02.18
+              MOVE WS-USD-SML-TKT-AMT    TO WS-RTPRM-BEST-AMT.          02.18
+           PERFORM S-560-CHECK-BOUNDARY-RIDE                            02.18
+              THRU S-560-EXIT.                                          02.18
       *                                                                 01.52
            IF KDA-TRAN-USD-AMT > WS-USD-SML-TKT-AMT
               GO TO I-455-EXIT.
@@ -6290,6 +6974,12 @@
       *                                                                 02.07
            MOVE 'A'                      TO WS-CPS-RECUR-PAY-FLG.       02.07
       *                                                                 02.07
+           MOVE 'N'                      TO WS-RECUR-POS-FIXED-SW       02.17
+                                             WS-RECUR-BILLPAY-FIXED-SW  02.17
+                                             WS-RECUR-DESCR-FIXED-SW.   02.17
+           PERFORM S-545-CHECK-RECUR-AGREEMENT                          02.17
+              THRU S-545-EXIT.                                          02.17
+      *                                                                 02.17
            IF KDA-VC-PHONE-ORD-US-RECUR                                 02.07
                   NEXT SENTENCE                                         02.07
            ELSE                                                         02.07
@@ -6311,26 +7001,41 @@
               END-IF                                                    02.07
               GO TO I-495-EXIT.                                         02.07
            IF NOT KDA-VC-POS-ENTRY-KEYED                                02.07
-              IF NOT WS-CHECK-QUAL-ONLY                                 02.07
-                 MOVE 'V001'             TO WS-ERROR-DG                 02.07
-                 PERFORM S-300-PROCESS-DOWNGRADE                        02.07
-                    THRU S-300-EXIT                                     02.07
-              END-IF                                                    02.07
-              GO TO I-495-EXIT.                                         02.07
+              IF WS-RECUR-FOUND                                         02.17
+                 MOVE 'Y'                TO WS-RECUR-POS-FIXED-SW       02.17
+              ELSE                                                      02.17
+                 IF NOT WS-CHECK-QUAL-ONLY                              02.07
+                    MOVE 'V001'             TO WS-ERROR-DG              02.07
+                    PERFORM S-300-PROCESS-DOWNGRADE                     02.07
+                       THRU S-300-EXIT                                  02.07
+                 END-IF                                                 02.07
+                 GO TO I-495-EXIT                                       02.17
+              END-IF                                                    02.17
+           END-IF.                                                      02.17
            IF NOT KDA-VC-MKT-SPC-AUTH-BILL-PAY                          02.07
-              IF NOT WS-CHECK-QUAL-ONLY                                 02.07
-                 MOVE 'V002'             TO WS-ERROR-DG                 02.07
-                 PERFORM S-300-PROCESS-DOWNGRADE                        02.07
-                    THRU S-300-EXIT                                     02.07
-              END-IF                                                    02.07
-              GO TO I-495-EXIT.                                         02.07
+              IF WS-RECUR-FOUND                                         02.17
+                 MOVE 'Y'                TO WS-RECUR-BILLPAY-FIXED-SW   02.17
+              ELSE                                                      02.17
+                 IF NOT WS-CHECK-QUAL-ONLY                              02.07
+                    MOVE 'V002'             TO WS-ERROR-DG              02.07
+                    PERFORM S-300-PROCESS-DOWNGRADE                     02.07
+                       THRU S-300-EXIT                                  02.07
+                 END-IF                                                 02.07
+                 GO TO I-495-EXIT                                       02.17
+              END-IF                                                    02.17
+           END-IF.                                                      02.17
            IF PET-DESCR-FLAG NOT = 'Y'                                  02.07
-              IF NOT WS-CHECK-QUAL-ONLY                                 02.07
-                 MOVE 'T034'             TO WS-ERROR-DG                 02.07
-                 PERFORM S-300-PROCESS-DOWNGRADE                        02.07
-                    THRU S-300-EXIT                                     02.07
-              END-IF                                                    02.07
-              GO TO I-495-EXIT.                                         02.07
+              IF WS-RECUR-FOUND                                         02.17
+                 MOVE 'Y'                TO WS-RECUR-DESCR-FIXED-SW     02.17
+              ELSE                                                      02.17
+                 IF NOT WS-CHECK-QUAL-ONLY                              02.07
+                    MOVE 'T034'             TO WS-ERROR-DG              02.07
+                    PERFORM S-300-PROCESS-DOWNGRADE                     02.07
+                       THRU S-300-EXIT                                  02.07
+                 END-IF                                                 02.07
+                 GO TO I-495-EXIT                                       02.17
+              END-IF                                                    02.17
+           END-IF.                                                      02.17
       *                                                                 02.07
            MOVE PET-TRANS-IDNTFIER       TO WS-TRANS-ID.                02.07
            MOVE PET-DATE                 TO DC-SEND-DATE.               02.07
@@ -6365,6 +7070,13 @@
               END-IF                                                    02.07
               GO TO I-495-EXIT.                                         02.07
       *                                                                 02.07
+           IF WS-RECUR-POS-FIXED-SW = 'Y' OR                            02.17
+              WS-RECUR-BILLPAY-FIXED-SW = 'Y' OR                        02.17
+              WS-RECUR-DESCR-FIXED-SW = 'Y'                             02.17
+              PERFORM S-550-WRITE-RECUR-AUDIT                           02.17
+                 THRU S-550-EXIT                                        02.17
+           END-IF.                                                      02.17
+      *                                                                 02.17
            MOVE 'Y'                      TO WS-CPS-RECUR-PAY-FLG        02.07
                                             WS-CPS-REGULATED-FLG        02.07
                                             WS-CPS-REIMB-SW             02.07
@@ -8057,9 +8769,128 @@
               MOVE WS-ERROR-DG           TO KDA-DTE-CODE(WS-SUB-DG)
               MOVE WS-WORK-AMT           TO KDA-DTE-AMT(WS-SUB-DG)
               COMPUTE WS-SUB-DG = WS-SUB-DG + 1.
+      *
+      * KDA-DOWNGRADE-ENTRY ABOVE ONLY HOLDS THE FIRST TEN DOWNGRADES
+      * FOR THE CURRENT TRANSACTION AND IS OVERWRITTEN BY THE NEXT
+      * CALL, SO IT CANNOT SERVE AS A HISTORY.  DOWNGRADE-EXTRACT-FILE
+      * IS THE PERMANENT DOWNGRADE HISTORY -- EVERY DOWNGRADE THIS
+      * PROGRAM POSTS IS WRITTEN HERE, REGARDLESS OF WS-SUB-DG, AND THE
+      * FILE ACCUMULATES ACROSS THE ENTIRE RUN (OPEN EXTEND).
+      *
+           MOVE PET-MERCHANT-NUMBER      TO DGE-MERCHANT-NUMBER
+           MOVE PET-TRANS-IDNTFIER       TO DGE-TRANS-ID
+           MOVE PET-DATE                 TO DGE-TRANS-DATE
+           MOVE WS-ERROR-DG              TO DGE-REASON-CODE
+           MOVE WS-PLAN-DG               TO DGE-LOST-PLAN-X
+           MOVE WS-WORK-AMT              TO DGE-LOST-AMT
+           IF NOT KDA-SIMULATION-MODE                                   02.20
+              WRITE DOWNGRADE-EXTRACT-RECORD                            02.20
+           END-IF.                                                      02.20
       *
        S-300-EXIT.
            EXIT.
+      *
+       S-310-WRITE-CPS-EXTRACT.
+      *
+      * WRITE ONE CPS QUALIFICATION-MIX EXTRACT RECORD PER TRANSACTION
+      * SHOWING WHICH WS-CPS-CONTROLS SUB-CATEGORY (IF ANY) THE
+      * TRANSACTION QUALIFIED UNDER, SO THE MIX CAN BE ROLLED UP LATER
+      * BY MERCHANT AND MERCHANT CATEGORY CODE.
+      *
+           MOVE PET-MERCHANT-NUMBER         TO CPE-MERCHANT-NUMBER
+           MOVE PET-MERCH-CAT-CODE          TO CPE-MERCH-CAT-CODE
+           MOVE PET-TRANS-IDNTFIER          TO CPE-TRANS-ID
+           MOVE PET-DATE                    TO CPE-TRANS-DATE
+           MOVE WS-CPS-AUTO-FUEL-FLG        TO CPE-AUTO-FUEL-FLG
+           MOVE WS-CPS-RTL-SST-FLG          TO CPE-RTL-SST-FLG
+           MOVE WS-CPS-RTL-FLG              TO CPE-RTL-FLG
+           MOVE WS-CPS-SPR-MKT-FLG          TO CPE-SPR-MKT-FLG
+           MOVE WS-CPS-RTL-RST-FLG          TO CPE-RTL-RST-FLG
+           MOVE WS-CPS-RTL-CNP-FLG          TO CPE-RTL-CNP-FLG
+           MOVE WS-CPS-ECOM-BASIC-FLG       TO CPE-ECOM-BASIC-FLG
+           MOVE WS-CPS-ECOM-PREF-HC-FLG     TO CPE-ECOM-PREF-HC-FLG
+           MOVE WS-CPS-ECOM-PREF-PT-FLG     TO CPE-ECOM-PREF-PT-FLG
+           MOVE WS-CPS-HC-CP-FLG            TO CPE-HC-CP-FLG
+           MOVE WS-CPS-HC-CNP-FLG           TO CPE-HC-CNP-FLG
+           MOVE WS-CPS-PT-CP-FLG            TO CPE-PT-CP-FLG
+           MOVE WS-CPS-PT-CNP-FLG           TO CPE-PT-CNP-FLG
+           MOVE WS-CPS-RTL-KEY-FLG          TO CPE-RTL-KEY-FLG
+           MOVE WS-CPS-ECOM-PREF-FLG        TO CPE-ECOM-PREF-FLG
+           MOVE WS-CPS-ACCT-FUND-FLG        TO CPE-ACCT-FUND-FLG
+           MOVE WS-CPS-RTL-2-FLG            TO CPE-RTL-2-FLG
+           MOVE WS-CPS-SML-TKT-FLG          TO CPE-SML-TKT-FLG
+           MOVE WS-CPS-RECUR-PAY-FLG        TO CPE-RECUR-PAY-FLG
+           IF NOT KDA-SIMULATION-MODE                                   02.20
+              WRITE CPS-EXTRACT-RECORD                                  02.20
+           END-IF.                                                      02.20
+      *
+       S-310-EXIT.
+           EXIT.
+      *
+       S-320-WRITE-QUAL-RESULT.
+      *
+      * WRITE THE PLAN CODE AND RATE AMOUNT THIS PROGRAM COMPUTED FOR
+      * THE TRANSACTION SO BAS113VU CAN RECONCILE IT AGAINST THE PLAN
+      * VISA ACTUALLY SETTLED THE TRANSACTION AT.
+      *
+           MOVE PET-MERCHANT-NUMBER         TO QLE-MERCHANT-NUMBER
+           MOVE PET-TRANS-IDNTFIER          TO QLE-TRANS-ID
+           MOVE PET-DATE                    TO QLE-TRANS-DATE
+           MOVE KDA-PLAN-QUAL-CODE          TO QLE-COMPUTED-PLAN
+           MOVE KDA-LOW-RATE-AMT            TO QLE-COMPUTED-RATE-AMT
+           IF NOT KDA-SIMULATION-MODE                                   02.20
+              WRITE QUAL-RESULT-RECORD                                  02.20
+           END-IF.                                                      02.20
+      *
+       S-320-EXIT.
+           EXIT.
+      *
+       S-330-WRITE-TRAN-ARCHIVE.
+      *
+      * SNAPSHOT THE EDITED TRANSACTION (POST-EDIT-TRANS) AND THE
+      * QUALIFICATION SWITCHES (KDA-ALL-SWITCHES) THIS PROGRAM WAS
+      * CALLED WITH, PLUS THE PLAN AND RATE IT COMPUTED, SO THE
+      * WHAT-IF PACKAGE SIMULATOR (BAS115VU) CAN RESTORE AND REPLAY
+      * THIS EXACT TRANSACTION THROUGH BAS110VU AGAINST A PROPOSED
+      * PACKAGE WITHOUT GOING BACK TO THE ORIGINAL TRANSACTION FEED.
+      *
+           MOVE PET-MERCHANT-NUMBER         TO TAR-MERCHANT-NUMBER
+           MOVE PET-TRANS-IDNTFIER          TO TAR-TRANS-ID
+           MOVE PET-DATE                    TO TAR-TRANS-DATE
+           MOVE KDA-PLAN-QUAL-CODE          TO TAR-ORIG-QUAL-PLAN
+           MOVE KDA-LOW-RATE-AMT            TO TAR-ORIG-RATE-AMT
+           MOVE PET-MERCHANT-NUMBER         TO TAR-PET-MERCHANT-NUMBER
+           MOVE PET-MERCH-CAT-CODE          TO TAR-PET-MERCH-CAT-CODE
+           MOVE PET-TRANS-IDNTFIER          TO TAR-PET-TRANS-IDNTFIER
+           MOVE PET-DATE                    TO TAR-PET-DATE
+           MOVE PET-TOTAL-AUTH-AMT          TO TAR-PET-TOTAL-AUTH-AMT
+           MOVE PET-AUTHORIZ-AMT            TO TAR-PET-AUTHORIZ-AMT
+           MOVE PET-AUTHORIZ-CURR-CD        TO TAR-PET-AUTHORIZ-CURR-CD
+           MOVE PET-ACQ-AMOUNT              TO TAR-PET-ACQ-AMOUNT
+           MOVE PET-ACQ-CURR-CODE           TO TAR-PET-ACQ-CURR-CODE
+           MOVE PET-AUTH-CD                 TO TAR-PET-AUTH-CD
+           MOVE PET-VALID-CD                TO TAR-PET-VALID-CD
+           MOVE PET-TRANS-PREF              TO TAR-PET-TRANS-PREF
+           MOVE PET-RATE-FLAG               TO TAR-PET-RATE-FLAG
+           MOVE PET-REIMB-IND               TO TAR-PET-REIMB-IND
+           MOVE PET-FEE-PROGRAM-IND         TO TAR-PET-FEE-PROGRAM-IND
+           MOVE PET-PAY-SVC-IND             TO TAR-PET-PAY-SVC-IND
+           MOVE PET-AUTH-CHAR-IND           TO TAR-PET-AUTH-CHAR-IND
+           MOVE PET-DESCR-FLAG              TO TAR-PET-DESCR-FLAG
+           MOVE PET-VISA-MVV                TO TAR-PET-VISA-MVV
+           MOVE PET-VS-SPEND-QUAL-IND       TO TAR-PET-VS-SPEND-QUAL-IND
+           MOVE PET-PURCHASE-IDENTIFIER     TO TAR-PET-PURCHASE-IDENTFR
+           MOVE PET-PURCHASE-IDENT          TO TAR-PET-PURCHASE-IDENT
+           MOVE PET-ORIG-BANK-KEY           TO TAR-PET-ORIG-BANK-KEY
+           MOVE PET-TMP-CARD-ACCEPTOR       TO TAR-PET-TMP-CARD-ACCPTR
+           MOVE PET-TMP-MERCH-ZIP           TO TAR-PET-TMP-MERCH-ZIP
+           MOVE KDA-ALL-SWITCHES            TO TAR-KDA-SWITCHES
+           IF NOT KDA-SIMULATION-MODE                                   02.20
+              WRITE TRAN-ARCHIVE-RECORD                                 02.20
+           END-IF.                                                      02.20
+      *
+       S-330-EXIT.
+           EXIT.
       *
        S-500-SET-PLAN-DATA.
       *
@@ -8130,23 +8961,18 @@
            PERFORM S-520-SEARCH-MRCH-PLAN                               02.00
               THRU S-520-EXIT.                                          02.00
       *                                                                 01.62
-           PERFORM                                                      02.00
-             VARYING WS-PSUB FROM +1 BY +1                              02.00
-             UNTIL   WS-PSUB > PPA-PKG-CNT OR                           02.00
-                     WS-PLAN-CODE-FOUND                                 02.00
-               IF PPA-PPT-PLAN-CODE(WS-PSUB) = WS-PLAN-QUAL-CODE        02.00
-                  MOVE PPA-PPT-PKG-CODE(WS-PSUB)                        02.00
-                                         TO WS-SEARCH-PLAN              02.00
-                  IF WS-CUSTOM-PLAN-X NOT = WS-SEARCH-PLAN-X            02.00
-                     PERFORM S-520-SEARCH-MRCH-PLAN                     02.00
-                        THRU S-520-EXIT                                 02.00
-                     IF WS-PLAN-CODE-FOUND                              02.00
-                        MOVE WS-SEARCH-PLAN                             02.00
-                                         TO VU-RTE-PKG(VU-IDX)          02.00
-                     END-IF                                             02.00
-                  END-IF                                                02.00
-               END-IF                                                   02.00
-           END-PERFORM.                                                 02.00
+           PERFORM S-517-SEARCH-PKG-PLAN-TABLE                          02.15
+              THRU S-517-EXIT.                                          02.15
+           IF WS-PPA-FOUND                                              02.15
+              IF WS-CUSTOM-PLAN-X NOT = WS-SEARCH-PLAN-X                02.15
+                 PERFORM S-520-SEARCH-MRCH-PLAN                         02.15
+                    THRU S-520-EXIT                                     02.15
+                 IF WS-PLAN-CODE-FOUND                                  02.15
+                    MOVE WS-SEARCH-PLAN                                 02.15
+                                     TO VU-RTE-PKG(VU-IDX)              02.15
+                 END-IF                                                 02.15
+              END-IF                                                    02.15
+           END-IF.                                                      02.15
       *                                                                 02.00
            IF WS-PLAN-CODE-FOUND                                        01.62
       *       ASSIGN MIN/MAX PLAN FOUND ON MERCHANT MASTER              01.62
@@ -8215,23 +9041,18 @@
            PERFORM S-520-SEARCH-MRCH-PLAN                               02.00
               THRU S-520-EXIT.                                          02.00
       *                                                                 02.00
-           PERFORM                                                      02.00
-             VARYING WS-PSUB FROM +1 BY +1                              02.00
-             UNTIL   WS-PSUB > PPA-PKG-CNT OR                           02.00
-                     WS-PLAN-CODE-FOUND                                 02.00
-               IF PPA-PPT-PLAN-CODE(WS-PSUB) = WS-PLAN-QUAL-CODE        02.00
-                  MOVE PPA-PPT-PKG-CODE(WS-PSUB)                        02.00
-                                         TO WS-SEARCH-PLAN              02.00
-                  IF WS-CUSTOM-PLAN-X NOT = WS-SEARCH-PLAN-X            02.00
-                     PERFORM S-520-SEARCH-MRCH-PLAN                     02.00
-                        THRU S-520-EXIT                                 02.00
-                     IF WS-PLAN-CODE-FOUND                              02.00
-                        MOVE WS-SEARCH-PLAN                             02.00
-                                         TO VU-RTE-PKG(VU-IDX)          02.00
-                     END-IF                                             02.00
-                  END-IF                                                02.00
-               END-IF                                                   02.00
-           END-PERFORM.                                                 02.00
+           PERFORM S-517-SEARCH-PKG-PLAN-TABLE                          02.15
+              THRU S-517-EXIT.                                          02.15
+           IF WS-PPA-FOUND                                              02.15
+              IF WS-CUSTOM-PLAN-X NOT = WS-SEARCH-PLAN-X                02.15
+                 PERFORM S-520-SEARCH-MRCH-PLAN                         02.15
+                    THRU S-520-EXIT                                     02.15
+                 IF WS-PLAN-CODE-FOUND                                  02.15
+                    MOVE WS-SEARCH-PLAN                                 02.15
+                                     TO VU-RTE-PKG(VU-IDX)              02.15
+                 END-IF                                                 02.15
+              END-IF                                                    02.15
+           END-IF.                                                      02.15
       *                                                                 02.00
            SET VU-MAX-RATE-IDX           TO VU-IDX1.                    01.62
            SET VU-MAX-MRCH-IDX           TO VU-IDX1.                    01.62
@@ -8285,23 +9106,18 @@
            PERFORM S-520-SEARCH-MRCH-PLAN                               02.00
               THRU S-520-EXIT.                                          02.00
       *                                                                 02.00
-           PERFORM                                                      02.00
-             VARYING WS-PSUB FROM +1 BY +1                              02.00
-             UNTIL   WS-PSUB > PPA-PKG-CNT OR                           02.00
-                     WS-PLAN-CODE-FOUND                                 02.00
-               IF PPA-PPT-PLAN-CODE(WS-PSUB) = WS-PLAN-QUAL-CODE        02.00
-                  MOVE PPA-PPT-PKG-CODE(WS-PSUB)                        02.00
-                                         TO WS-SEARCH-PLAN              02.00
-                  IF WS-CUSTOM-PLAN-X NOT = WS-SEARCH-PLAN-X            02.00
-                     PERFORM S-520-SEARCH-MRCH-PLAN                     02.00
-                        THRU S-520-EXIT                                 02.00
-                     IF WS-PLAN-CODE-FOUND                              02.00
-                        MOVE WS-SEARCH-PLAN                             02.00
-                                         TO VU-RTE-PKG(VU-IDX)          02.00
-                     END-IF                                             02.00
-                  END-IF                                                02.00
-               END-IF                                                   02.00
-           END-PERFORM.                                                 02.00
+           PERFORM S-517-SEARCH-PKG-PLAN-TABLE                          02.15
+              THRU S-517-EXIT.                                          02.15
+           IF WS-PPA-FOUND                                              02.15
+              IF WS-CUSTOM-PLAN-X NOT = WS-SEARCH-PLAN-X                02.15
+                 PERFORM S-520-SEARCH-MRCH-PLAN                         02.15
+                    THRU S-520-EXIT                                     02.15
+                 IF WS-PLAN-CODE-FOUND                                  02.15
+                    MOVE WS-SEARCH-PLAN                                 02.15
+                                     TO VU-RTE-PKG(VU-IDX)              02.15
+                 END-IF                                                 02.15
+              END-IF                                                    02.15
+           END-IF.                                                      02.15
       *                                                                 02.00
            IF WS-PLAN-CODE-FOUND                                        01.62
       *       ASSIGN MIN/MAX PLAN FOUND ON MERCHANT MASTER              01.62
@@ -8367,23 +9183,18 @@
            PERFORM S-520-SEARCH-MRCH-PLAN
               THRU S-520-EXIT.
       *
-           PERFORM
-             VARYING WS-PSUB FROM +1 BY +1                              01.48
-             UNTIL   WS-PSUB > PPA-PKG-CNT OR                           01.48
-                     WS-PLAN-CODE-FOUND                                 01.48
-               IF PPA-PPT-PLAN-CODE(WS-PSUB) = WS-PLAN-QUAL-CODE        01.48
-                  MOVE PPA-PPT-PKG-CODE(WS-PSUB)                        01.48
-                                         TO WS-SEARCH-PLAN              01.74
-                  IF WS-CUSTOM-PLAN-X NOT = WS-SEARCH-PLAN-X            01.74
-                     PERFORM S-520-SEARCH-MRCH-PLAN                     01.74
-                        THRU S-520-EXIT                                 01.74
-                     IF WS-PLAN-CODE-FOUND                              01.74
-                        MOVE WS-SEARCH-PLAN                             01.83
-                                         TO VU-RTE-PKG(VU-IDX)          01.74
-                     END-IF                                             01.74
-                  END-IF                                                01.74
-               END-IF
-           END-PERFORM.
+           PERFORM S-517-SEARCH-PKG-PLAN-TABLE                          02.15
+              THRU S-517-EXIT.                                          02.15
+           IF WS-PPA-FOUND                                              02.15
+              IF WS-CUSTOM-PLAN-X NOT = WS-SEARCH-PLAN-X                02.15
+                 PERFORM S-520-SEARCH-MRCH-PLAN                         02.15
+                    THRU S-520-EXIT                                     02.15
+                 IF WS-PLAN-CODE-FOUND                                  02.15
+                    MOVE WS-SEARCH-PLAN                                 02.15
+                                     TO VU-RTE-PKG(VU-IDX)              02.15
+                 END-IF                                                 02.15
+              END-IF                                                    02.15
+           END-IF.                                                      02.15
       *
            IF NOT WS-PLAN-CODE-FOUND                                    01.83
               IF (KDA-CAP-VISA-X = SPACES OR ZEROS) OR                  02.00F
@@ -8397,6 +9208,28 @@
       *                                                                 01.83
        S-515-EXIT.
            EXIT.
+      *
+       S-517-SEARCH-PKG-PLAN-TABLE.                                     02.15
+      *                                                                 02.15
+      * LOOK UP THE MERCHANT'S CUSTOM PACKAGE-PLAN CROSS REFERENCE      02.15
+      * TABLE (PPA-PACKAGE-PLAN-TABLE) FOR THE QUALIFYING PLAN CODE.    02.15
+      * THE MERCHANT MASTER LOAD THAT BUILDS THIS TABLE KEEPS IT IN     02.15
+      * ASCENDING PPA-PPT-PLAN-CODE ORDER (SEE KMCPKGPA), SO SEARCH     02.15
+      * ALL IS USED HERE INSTEAD OF STEPPING THROUGH EVERY ENTRY.       02.15
+      *                                                                 02.15
+           MOVE 'N'                      TO WS-PPA-FOUND-SW.            02.15
+           SET PPA-IDX TO +1.                                           02.15
+           SEARCH ALL PPA-PACKAGE-PLAN-TABLE                            02.15
+              AT END                                                    02.15
+                 MOVE 'N'                TO WS-PPA-FOUND-SW             02.15
+              WHEN PPA-PPT-PLAN-CODE(PPA-IDX) = WS-PLAN-QUAL-CODE       02.15
+                 MOVE 'Y'                TO WS-PPA-FOUND-SW             02.15
+                 MOVE PPA-PPT-PKG-CODE(PPA-IDX)                         02.15
+                                         TO WS-SEARCH-PLAN              02.15
+           END-SEARCH.                                                  02.15
+      *                                                                 02.15
+       S-517-EXIT.                                                      02.15
+           EXIT.                                                        02.15
       *
        S-520-SEARCH-MRCH-PLAN.
       *
@@ -8447,20 +9280,38 @@
            SET VU-IDX TO +1.                                            01.57
            SEARCH VU-RTE-ENTRY                                          01.57
               AT END
-                 DISPLAY '***** ABORT BAS110VU *****'                   01.62
-                 DISPLAY 'PLAN CODE ' WS-PLAN-QUAL-CODE
-                 DISPLAY ' NOT FOUND IN TABLE'
-                 DISPLAY '      CALL PROGRAMMING      '
-                 COMPUTE ABEND-CODE = +984
-                 PERFORM Z-999-ABEND-PGM
-                    THRU Z-999-EXIT
-                 SET VU-IDX TO +1                                       01.62
+                 PERFORM S-535-WRITE-RATE-EXCEPTION                     02.16
+                    THRU S-535-EXIT                                     02.16
+                 GO TO A-100-RETURN                                     02.16
               WHEN WS-PLAN-QUAL-CODE = VU-RTE-PLN(VU-IDX)               01.58
                  NEXT SENTENCE.
            MOVE WS-PLAN-QUAL-CODE-X      TO WS-END-SEARCH-PLAN.         01.82
       *
        S-530-EXIT.
            EXIT.
+      *
+       S-535-WRITE-RATE-EXCEPTION.                                      02.16
+      *                                                                 02.16
+      * THE TRANSACTION'S QUALIFYING PLAN CODE HAS NO ENTRY IN          02.16
+      * VU-RTE-ENTRY -- A MERCHANT/PACKAGE SETUP PROBLEM, NOT SOMETHING 02.16
+      * THIS ONE TRANSACTION DID WRONG.  RECORD IT ON THE EXCEPTION     02.16
+      * FILE AND LET S-530-FIND-RATE-ENTRY RETURN CONTROL TO THE        02.16
+      * CALLER SO THE RUN CONTINUES WITH THE NEXT TRANSACTION INSTEAD   02.16
+      * OF ABENDING THE WHOLE JOB.                                      02.16
+      *                                                                 02.16
+           MOVE PET-MERCHANT-NUMBER      TO REX-MERCHANT-NUMBER.        02.16
+           MOVE PET-TRANS-IDNTFIER       TO REX-TRANS-ID.               02.16
+           MOVE PET-DATE                 TO REX-TRANS-DATE.             02.16
+           MOVE WS-PLAN-QUAL-CODE        TO REX-PLAN-CODE.              02.16
+           MOVE 'R001'                   TO REX-REASON-CODE.            02.16
+           MOVE 'PLAN CODE NOT FOUND IN RATE TABLE'                     02.16
+                                          TO REX-REASON-TEXT.           02.16
+           IF NOT KDA-SIMULATION-MODE                                   02.20
+              WRITE RATE-EXCEPTION-RECORD                               02.20
+           END-IF.                                                      02.20
+      *                                                                 02.16
+       S-535-EXIT.                                                      02.16
+           EXIT.                                                        02.16
       *
        S-540-FIND-MIN-MAX.                                              01.62
       *                                                                 01.62
@@ -8483,6 +9334,124 @@
        S-540-EXIT.                                                      01.62
            EXIT.                                                        01.62
       *                                                                 01.62
+       S-545-CHECK-RECUR-AGREEMENT.                                     02.17
+      *                                                                 02.17
+      * A TRANSACTION MISSING THE POS-ENTRY, MARKET-SPECIFIC BILL-PAY,  02.17
+      * OR DESCRIPTOR TAGGING THAT CPS RECURRING PAYMENT NORMALLY       02.17
+      * REQUIRES MAY STILL BE PART OF A KNOWN, ACTIVE RECURRING         02.17
+      * ARRANGEMENT -- LOOK THE MERCHANT/CARDHOLDER PAIR UP IN THE      02.17
+      * REGISTRY LOADED BY B-115-LOAD-RECUR-TABLE BEFORE I-495 GIVES    02.17
+      * UP AND DOWNGRADES THE TRANSACTION FOR ONE OF THOSE REASONS.     02.17
+      *                                                                 02.17
+           MOVE 'N'                      TO WS-RECUR-FOUND-SW.          02.17
+           SET WS-REG-IDX TO 1.                                         02.17
+           SEARCH WS-RECUR-ENTRY                                        02.17
+              AT END                                                    02.17
+                 MOVE 'N'                TO WS-RECUR-FOUND-SW           02.17
+              WHEN WS-REG-MERCHANT(WS-REG-IDX) = PET-MERCHANT-NUMBER    02.17
+               AND WS-REG-CARDHOLDER(WS-REG-IDX) = PET-ORIG-BANK-KEY    02.17
+               AND WS-REG-ACTIVE-SW(WS-REG-IDX) = 'Y'                   02.17
+                 MOVE 'Y'                TO WS-RECUR-FOUND-SW           02.17
+           END-SEARCH.                                                  02.17
+      *                                                                 02.17
+       S-545-EXIT.                                                      02.17
+           EXIT.                                                        02.17
+      *                                                                 02.17
+       S-550-WRITE-RECUR-AUDIT.                                         02.17
+      *                                                                 02.17
+      * RECORD WHICH OF THE THREE TAGGING CHECKS WERE BYPASSED ON THE   02.17
+      * STRENGTH OF THE RECURRING-AGREEMENT REGISTRY MATCH SO THESE     02.17
+      * AUTO-CORRECTIONS CAN BE REVIEWED.                               02.17
+      *                                                                 02.17
+           MOVE PET-MERCHANT-NUMBER      TO RCA-MERCHANT-NUMBER.        02.17
+           MOVE PET-TRANS-IDNTFIER       TO RCA-TRANS-ID.               02.17
+           MOVE PET-DATE                 TO RCA-TRANS-DATE.             02.17
+           MOVE WS-RECUR-POS-FIXED-SW    TO RCA-POS-ENTRY-CORRECTED.    02.17
+           MOVE WS-RECUR-BILLPAY-FIXED-SW                               02.17
+                                          TO RCA-BILL-PAY-CORRECTED.    02.17
+           MOVE WS-RECUR-DESCR-FIXED-SW  TO RCA-DESCR-FLAG-CORRECTED.   02.17
+           IF NOT KDA-SIMULATION-MODE                                   02.20
+              WRITE RECUR-AUDIT-RECORD                                  02.20
+           END-IF.                                                      02.20
+      *                                                                 02.17
+       S-550-EXIT.                                                      02.17
+           EXIT.                                                        02.17
+      *                                                                 02.17
+       S-555-GET-RATE-PARM.                                             02.18
+      *                                                                 02.18
+      * RETURN, IN WS-RTPRM-BEST-AMT, THE AMOUNT ON FILE FOR            02.18
+      * WS-RTPRM-SEARCH-CODE THAT IS EFFECTIVE AS OF WS-RTPRM-SEARCH-   02.18
+      * DATE -- THE LATEST RATE-PARAMETER-FILE ENTRY FOR THAT CODE      02.18
+      * WHOSE EFFECTIVE DATE DOES NOT EXCEED THE TRANSACTION DATE.      02.18
+      * WS-RTPRM-FOUND-SW COMES BACK 'N' IF NO SUCH ENTRY EXISTS YET,   02.18
+      * IN WHICH CASE THE CALLER KEEPS ITS COMPILED-IN DEFAULT.         02.18
+      *                                                                 02.18
+           MOVE 'N'                      TO WS-RTPRM-FOUND-SW.          02.18
+           MOVE 0                        TO WS-RTPRM-BEST-DATE.         02.18
+           SET WS-RTPRM-IDX TO 1.                                       02.18
+           PERFORM S-556-SCAN-RATE-PARM                                 02.18
+              THRU S-556-EXIT                                           02.18
+              UNTIL WS-RTPRM-IDX > WS-RTPRM-CNT.                        02.18
+      *                                                                 02.18
+       S-555-EXIT.                                                      02.18
+           EXIT.                                                        02.18
+      *                                                                 02.18
+       S-556-SCAN-RATE-PARM.                                            02.18
+      *                                                                 02.18
+           IF WS-RTPRM-CODE(WS-RTPRM-IDX) = WS-RTPRM-SEARCH-CODE        02.18
+              AND WS-RTPRM-EFF-DATE(WS-RTPRM-IDX)                       02.18
+                  NOT > WS-RTPRM-SEARCH-DATE                            02.18
+              AND WS-RTPRM-EFF-DATE(WS-RTPRM-IDX)                       02.18
+                  NOT < WS-RTPRM-BEST-DATE                              02.18
+                 MOVE WS-RTPRM-EFF-DATE(WS-RTPRM-IDX)                   02.18
+                                      TO WS-RTPRM-BEST-DATE             02.18
+                 MOVE WS-RTPRM-AMOUNT(WS-RTPRM-IDX)                     02.18
+                                      TO WS-RTPRM-BEST-AMT              02.18
+                 MOVE 'Y'             TO WS-RTPRM-FOUND-SW              02.18
+           END-IF.                                                      02.18
+           SET WS-RTPRM-IDX UP BY 1.                                    02.18
+      *                                                                 02.18
+       S-556-EXIT.                                                      02.18
+           EXIT.                                                        02.18
+      *                                                                 02.18
+       S-560-CHECK-BOUNDARY-RIDE.                                       02.18
+      *                                                                 02.18
+      * WS-RTPRM-SEARCH-CODE/WS-RTPRM-BEST-AMT (OR THE CALLER'S         02.18
+      * COMPILED-IN DEFAULT, MOVED INTO WS-RTPRM-BEST-AMT BY THE        02.18
+      * CALLER WHEN S-555 FOUND NOTHING) IS THE CUTOFF THE TRANSACTION  02.18
+      * WAS JUST TESTED AGAINST.  IF KDA-TRAN-USD-AMT IS WITHIN         02.18
+      * WS-BOUNDARY-TOLER-AMT OF IT EITHER WAY, THE TRANSACTION IS      02.18
+      * RIDING THE BOUNDARY CLOSELY ENOUGH TO BE WORTH FLAGGING.        02.18
+      *                                                                 02.18
+           MOVE 'N'                      TO WS-BOUNDARY-RIDE-SW.        02.18
+           COMPUTE WS-BOUNDARY-DIFF-AMT                                 02.18
+                 = KDA-TRAN-USD-AMT - WS-RTPRM-BEST-AMT.                02.18
+           IF WS-BOUNDARY-DIFF-AMT < 0                                  02.18
+              COMPUTE WS-BOUNDARY-DIFF-AMT = 0 - WS-BOUNDARY-DIFF-AMT.  02.18
+           IF WS-BOUNDARY-DIFF-AMT NOT > WS-BOUNDARY-TOLER-AMT          02.18
+              MOVE 'Y'                   TO WS-BOUNDARY-RIDE-SW         02.18
+              PERFORM S-565-WRITE-BOUNDARY-EXTRACT                      02.18
+                 THRU S-565-EXIT.                                       02.18
+      *                                                                 02.18
+       S-560-EXIT.                                                      02.18
+           EXIT.                                                        02.18
+      *                                                                 02.18
+       S-565-WRITE-BOUNDARY-EXTRACT.                                    02.18
+      *                                                                 02.18
+           MOVE PET-MERCHANT-NUMBER      TO BDR-MERCHANT-NUMBER.        02.18
+           MOVE PET-TRANS-IDNTFIER       TO BDR-TRANS-ID.               02.18
+           MOVE PET-DATE                 TO BDR-TRANS-DATE.             02.18
+           MOVE WS-RTPRM-SEARCH-CODE     TO BDR-PARAMETER-CODE.         02.18
+           MOVE WS-RTPRM-BEST-AMT        TO BDR-CUTOFF-AMT.             02.18
+           MOVE KDA-TRAN-USD-AMT         TO BDR-TRAN-AMT.               02.18
+           MOVE WS-BOUNDARY-DIFF-AMT     TO BDR-DIFF-AMT.               02.18
+           IF NOT KDA-SIMULATION-MODE                                   02.20
+              WRITE BOUNDARY-EXTRACT-RECORD                             02.20
+           END-IF.                                                      02.20
+      *                                                                 02.18
+       S-565-EXIT.                                                      02.18
+           EXIT.                                                        02.18
+      *                                                                 02.18
        S-590-CHECK-CPS-COMMON-DATA.
       *
       * VERIFY THAT THE MINIMUM CPS DATA IS PRESENT.
@@ -8559,32 +9528,27 @@
       *                                                                 01.74
            MOVE 'N'                      TO WS-CUSTOM-FOUND-SW.         01.74
            MOVE SPACES                   TO WS-CUSTOM-PLAN-X.           01.74
-           PERFORM                                                      01.74
-             VARYING WS-PSUB FROM +1 BY +1                              01.74
-             UNTIL   WS-PSUB > PPA-PKG-CNT OR                           01.74
-                     WS-CUSTOM-FOUND                                    01.74
-               IF PPA-PPT-PLAN-CODE(WS-PSUB) = WS-PLAN-QUAL-CODE        01.74
-                  MOVE PPA-PPT-PKG-CODE(WS-PSUB)                        01.74
-                                         TO WS-SEARCH-PLAN              01.74
-                  PERFORM S-810-CHECK-CUSTOM-PACKAGE                    01.74
-                     THRU S-810-EXIT                                    01.74
-                  IF BASCST01-RC-CUSTOM                                 01.74
-                     MOVE WS-SEARCH-PLAN-X                              01.74
-                                         TO WS-CUSTOM-PLAN-X            01.74
-                     PERFORM S-520-SEARCH-MRCH-PLAN                     01.74
-                        THRU S-520-EXIT                                 01.74
-                     IF WS-PLAN-CODE-FOUND                              01.74
-                        IF BASCST01-RC-CUSTOM-ASSIGN                    01.74
-                           MOVE WS-SEARCH-PLAN-X                        01.74
-                                         TO VU-RTE-PKG(VU-IDX)          01.74
-                           MOVE 'A'      TO WS-CUSTOM-FOUND-SW          01.74
-                        ELSE                                            01.74
-                           MOVE 'B'      TO WS-CUSTOM-FOUND-SW          01.74
-                        END-IF                                          01.74
-                     END-IF                                             01.74
-                  END-IF                                                01.74
-               END-IF                                                   01.74
-           END-PERFORM.                                                 01.74
+           PERFORM S-517-SEARCH-PKG-PLAN-TABLE                          02.15
+              THRU S-517-EXIT.                                          02.15
+           IF WS-PPA-FOUND                                              02.15
+              PERFORM S-810-CHECK-CUSTOM-PACKAGE                        02.15
+                 THRU S-810-EXIT                                        02.15
+              IF BASCST01-RC-CUSTOM                                     02.15
+                 MOVE WS-SEARCH-PLAN-X                                  02.15
+                                     TO WS-CUSTOM-PLAN-X                02.15
+                 PERFORM S-520-SEARCH-MRCH-PLAN                         02.15
+                    THRU S-520-EXIT                                     02.15
+                 IF WS-PLAN-CODE-FOUND                                  02.15
+                    IF BASCST01-RC-CUSTOM-ASSIGN                        02.15
+                       MOVE WS-SEARCH-PLAN-X                            02.15
+                                     TO VU-RTE-PKG(VU-IDX)              02.15
+                       MOVE 'A'      TO WS-CUSTOM-FOUND-SW              02.15
+                    ELSE                                                02.15
+                       MOVE 'B'      TO WS-CUSTOM-FOUND-SW              02.15
+                    END-IF                                              02.15
+                 END-IF                                                 02.15
+              END-IF                                                    02.15
+           END-IF.                                                      02.15
       *                                                                 01.74
        S-815-EXIT.                                                      01.74
            EXIT.                                                        01.74
@@ -8760,3 +9724,53 @@
       * 10/17/14   02.09   AS0001-2363 WHEN TRAN IS EIRF ONLY (CANNOT  *02.09 HOTFIXED VERS 8/26/14
       *                    QUAL AS STD), EDIT CHK COMMON EIRF DATA,    *02.09
       *                    IF DWNGR SET FLG TO REJ TRN IN BAC00110     *02.09
+      * 11/05/14   02.10   AS0001-2480 WRITE EACH DOWNGRADE TO A NEW   *02.10
+      *                    DOWNGRADE-EXTRACT FILE FOR THE BAS111VU     *02.10
+      *                    REASON-CODE EXCEPTION REPORT                *02.10
+      * 11/12/14   02.11   AS0001-2481 CLARIFY THAT DOWNGRADE-EXTRACT  *02.11
+      *                    FILE, NOT KDA-DOWNGRADE-ENTRY, IS NOW THE   *02.11
+      *                    PERMANENT DOWNGRADE HISTORY                 *02.11
+      * 11/19/14   02.12   AS0001-2502 WRITE A CPS-EXTRACT RECORD FOR  *02.12
+      *                    EVERY TRANSACTION FOR THE BAS112VU CPS      *02.12
+      *                    QUALIFICATION-MIX REPORT                    *02.12
+      * 12/03/14   02.13   AS0001-2519 WRITE A QUAL-RESULT RECORD FOR  *02.13
+      *                    EVERY TRANSACTION FOR THE BAS113VU PLAN     *02.13
+      *                    RECONCILIATION JOB                          *02.13
+      * 12/17/14   02.14   AS0001-2544 ARCHIVE EACH TRANSACTION AND    *02.14
+      *                    ITS QUALIFICATION SWITCHES SO BAS115VU CAN  *02.14
+      *                    REPLAY IT FOR THE WHAT-IF PACKAGE SIMULATOR *02.14
+      * 01/09/15   02.15   AS0001-2560 CHANGE THE CUSTOM PACKAGE-PLAN  *02.15
+      *                    TABLE LOOKUP IN S-500/S-515/S-815 FROM A    *02.15
+      *                    SEQUENTIAL SCAN TO A SEARCH ALL NOW THAT    *02.15
+      *                    THE TABLE IS KEPT IN PLAN-CODE ORDER         *02.15
+      * 01/21/15   02.16   AS0001-2571 PLAN CODE NOT FOUND ON THE RATE *02.16
+      *                    TABLE NO LONGER ABENDS THE JOB -- THE       *02.16
+      *                    TRANSACTION IS WRITTEN TO A NEW RATE        *02.16
+      *                    EXCEPTION FILE AND THE RUN CONTINUES         *02.16
+      * 02/05/15   02.17   AS0001-2588 CHECK A MERCHANT/CARDHOLDER     *02.17
+      *                    RECURRING-AGREEMENT REGISTRY IN I-495 SO A * 02.17
+      *                    KNOWN RECURRING TRANSACTION MISSING POS-    *02.17
+      *                    ENTRY, BILL-PAY, OR DESCRIPTOR TAGGING CAN  *02.17
+      *                    STILL QUALIFY FOR CPS RECURRING PAYMENT;    *02.17
+      *                    AUTO-CORRECTIONS ARE WRITTEN TO A NEW       *02.17
+      *                    AUDIT FILE FOR REVIEW                       *02.17
+      * 02/19/15   02.18   AS0001-2601 CPS SMALL TICKET AND AFD MAX     *02.18
+      *                    AMOUNTS NOW COME FROM AN EFFECTIVE-DATED     *02.18
+      *                    RATE-PARAMETER FILE (BAS116VU MAINTAINS IT)  *02.18
+      *                    INSTEAD OF A FIXED LITERAL, SO A RATE CHANGE *02.18
+      *                    CAN BE KEYED IN AHEAD OF ITS EFFECTIVE DATE;  02.18
+      *                    TRANSACTIONS RIDING THE CUTOFF ARE EXTRACTED *02.18
+      *                    FOR THE NEW BAS117VU BOUNDARY REPORT          02.18
+      * 03/02/15   02.19   AS0001-2614 B-115-LOAD-RECUR-TABLE AND        *02.19
+      *                    B-120-LOAD-RATE-PARM-TABLE NOW ABEND WITH A   *02.19
+      *                    DISTINCT CODE IF THEIR REGISTRY/PARAMETER     *02.19
+      *                    FILE WOULD OVERFLOW THE IN-MEMORY TABLE,      *02.19
+      *                    INSTEAD OF INDEXING PAST THE TABLE SILENTLY    02.19
+      * 03/03/15   02.20   AS0001-2621 ADDED KDA-SIMULATION-SW SO A       *02.20
+      *                    CALLER DOING A WHAT-IF REPLAY (BAS115VU) CAN  *02.20
+      *                    SUPPRESS EVERY EXTRACT/ARCHIVE/EXCEPTION      *02.20
+      *                    WRITE AND THE ONE-TIME TRAN-ARCHIVE-FILE      *02.20
+      *                    OPEN EXTEND -- A LIVE REPLAY WAS OTHERWISE    *02.20
+      *                    RE-POSTING HISTORY RECORDS AND COULD OPEN A   *02.20
+      *                    SECOND CONNECTOR TO THE SAME EXTERNAL FILE    *02.20
+      *                    THE CALLER ALREADY HAD OPEN FOR INPUT         *02.20
