@@ -0,0 +1,312 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BAS111VU.
+       AUTHOR.     PLANET, INC.
+      ******************************************************************
+      * SUMMARIZES THE DOWNGRADE-EXTRACT FILE BAS110VU WRITES EVERY    *
+      * TIME IT POSTS A DOWNGRADE (S-300-PROCESS-DOWNGRADE), SHOWING   *
+      * TRANSACTION COUNT AND DOLLAR AMOUNT LOST BY MERCHANT AND BY    *
+      * REASON CODE FOR THE RUN.                                       *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DOWNGRADE-EXTRACT-FILE ASSIGN TO DNGXTRCT.
+           SELECT DOWNGRADE-REPORT-FILE  ASSIGN TO DNGRPT.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DOWNGRADE-EXTRACT-FILE
+           RECORDING MODE IS F.
+           COPY KMCDGEXT.
+      *
+       FD  DOWNGRADE-REPORT-FILE
+           RECORDING MODE IS F.
+       01  DOWNGRADE-REPORT-RECORD        PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                   PIC X VALUE 'N'.
+           88  WS-EOF                      VALUE 'Y'.
+       01  WS-SUB                      PIC S9(4) COMP.
+       01  WS-FOUND-SW                 PIC X VALUE 'N'.
+           88  WS-FOUND                    VALUE 'Y'.
+       01  WS-OVERFLOW-TABLE-NAME      PIC X(20).
+      *
+       01  WS-MERCH-REASON-TABLE.
+           05  WS-MR-CNT                PIC S9(4) COMP VALUE +0.
+           05  WS-MR-ENTRY OCCURS 2000 TIMES
+                           INDEXED BY WS-MR-IDX.
+               10  WS-MR-MERCHANT       PIC X(15).
+               10  WS-MR-REASON         PIC X(04).
+               10  WS-MR-TRANS-CNT      PIC S9(09) COMP-3.
+               10  WS-MR-TOTAL-AMT      PIC S9(11)V99 COMP-3.
+      *
+       01  WS-MERCHANT-TOTAL-TABLE.
+           05  WS-MT-CNT                PIC S9(4) COMP VALUE +0.
+           05  WS-MT-ENTRY OCCURS 500 TIMES
+                           INDEXED BY WS-MT-IDX.
+               10  WS-MT-MERCHANT       PIC X(15).
+               10  WS-MT-TRANS-CNT      PIC S9(09) COMP-3.
+               10  WS-MT-TOTAL-AMT      PIC S9(11)V99 COMP-3.
+      *
+       01  WS-REASON-TOTAL-TABLE.
+           05  WS-RT-CNT                PIC S9(4) COMP VALUE +0.
+           05  WS-RT-ENTRY OCCURS 200 TIMES
+                           INDEXED BY WS-RT-IDX.
+               10  WS-RT-REASON         PIC X(04).
+               10  WS-RT-TRANS-CNT      PIC S9(09) COMP-3.
+               10  WS-RT-TOTAL-AMT      PIC S9(11)V99 COMP-3.
+      *
+       01  WS-REPORT-LINES.
+           05  WS-HDG1.
+               10  FILLER               PIC X(40) VALUE SPACES.
+               10  FILLER               PIC X(40)
+                   VALUE 'DOWNGRADE EXCEPTION REPORT'.
+           05  WS-HDG2-MERCH.
+               10  FILLER               PIC X(01) VALUE SPACE.
+               10  FILLER               PIC X(20)
+                   VALUE 'MERCHANT'.
+               10  FILLER               PIC X(08)
+                   VALUE 'REASON'.
+               10  FILLER               PIC X(12)
+                   VALUE 'TRANS CNT'.
+               10  FILLER               PIC X(18)
+                   VALUE 'TOTAL LOST AMOUNT'.
+           05  WS-DTL-MERCH.
+               10  DTL-M-MERCHANT       PIC X(15).
+               10  FILLER               PIC X(05) VALUE SPACES.
+               10  DTL-M-REASON         PIC X(04).
+               10  FILLER               PIC X(04) VALUE SPACES.
+               10  DTL-M-TRANS-CNT      PIC ZZZ,ZZZ,ZZ9.
+               10  FILLER               PIC X(04) VALUE SPACES.
+               10  DTL-M-TOTAL-AMT      PIC Z,ZZZ,ZZZ,ZZ9.99-.
+           05  WS-HDG3-MERCH-TOT.
+               10  FILLER               PIC X(01) VALUE SPACE.
+               10  FILLER               PIC X(40)
+                   VALUE 'TOTALS BY MERCHANT'.
+           05  WS-DTL-MERCH-TOT.
+               10  DTL-MT-MERCHANT      PIC X(15).
+               10  FILLER               PIC X(09) VALUE SPACES.
+               10  DTL-MT-TRANS-CNT     PIC ZZZ,ZZZ,ZZ9.
+               10  FILLER               PIC X(04) VALUE SPACES.
+               10  DTL-MT-TOTAL-AMT     PIC Z,ZZZ,ZZZ,ZZ9.99-.
+           05  WS-HDG4-REASON-TOT.
+               10  FILLER               PIC X(01) VALUE SPACE.
+               10  FILLER               PIC X(40)
+                   VALUE 'TOTALS BY REASON CODE'.
+           05  WS-DTL-REASON-TOT.
+               10  DTL-RT-REASON        PIC X(04).
+               10  FILLER               PIC X(20) VALUE SPACES.
+               10  DTL-RT-TRANS-CNT     PIC ZZZ,ZZZ,ZZ9.
+               10  FILLER               PIC X(04) VALUE SPACES.
+               10  DTL-RT-TOTAL-AMT     PIC Z,ZZZ,ZZZ,ZZ9.99-.
+      *
+       PROCEDURE DIVISION.
+      *
+       A-100-MAINLINE.
+      *
+           PERFORM B-100-INITIALIZATION
+              THRU B-100-EXIT.
+           PERFORM C-100-PROCESS
+              THRU C-100-EXIT
+              UNTIL WS-EOF.
+           PERFORM D-100-PRINT-REPORT
+              THRU D-100-EXIT.
+           PERFORM Z-100-TERMINATE
+              THRU Z-100-EXIT.
+           STOP RUN.
+      *
+       B-100-INITIALIZATION.
+      *
+           OPEN INPUT DOWNGRADE-EXTRACT-FILE.
+           OPEN OUTPUT DOWNGRADE-REPORT-FILE.
+           PERFORM C-110-READ-EXTRACT
+              THRU C-110-EXIT.
+      *
+       B-100-EXIT.
+           EXIT.
+      *
+       C-100-PROCESS.
+      *
+           PERFORM C-200-ACCUM-DOWNGRADE
+              THRU C-200-EXIT.
+           PERFORM C-110-READ-EXTRACT
+              THRU C-110-EXIT.
+      *
+       C-100-EXIT.
+           EXIT.
+      *
+       C-110-READ-EXTRACT.
+      *
+           READ DOWNGRADE-EXTRACT-FILE
+              AT END
+                 SET WS-EOF TO TRUE
+           END-READ.
+      *
+       C-110-EXIT.
+           EXIT.
+      *
+       C-200-ACCUM-DOWNGRADE.
+      *
+      * ACCUMULATE THE MERCHANT/REASON, MERCHANT-ONLY AND REASON-ONLY
+      * TOTALS FOR THIS DOWNGRADE.
+      *
+           MOVE 'N'                      TO WS-FOUND-SW.
+           PERFORM
+             VARYING WS-MR-IDX FROM +1 BY +1
+             UNTIL   WS-MR-IDX > WS-MR-CNT OR WS-FOUND
+               IF WS-MR-MERCHANT(WS-MR-IDX) = DGE-MERCHANT-NUMBER AND
+                  WS-MR-REASON(WS-MR-IDX)   = DGE-REASON-CODE
+                  SET WS-FOUND TO TRUE
+                  ADD +1            TO WS-MR-TRANS-CNT(WS-MR-IDX)
+                  ADD DGE-LOST-AMT  TO WS-MR-TOTAL-AMT(WS-MR-IDX)
+               END-IF
+           END-PERFORM.
+           IF NOT WS-FOUND
+              IF WS-MR-CNT NOT < 2000
+                 MOVE 'WS-MERCH-REASON-TABLE' TO WS-OVERFLOW-TABLE-NAME
+                 GO TO Z-900-TABLE-OVERFLOW
+              END-IF
+              ADD +1                      TO WS-MR-CNT
+              SET WS-MR-IDX               TO WS-MR-CNT
+              MOVE DGE-MERCHANT-NUMBER    TO WS-MR-MERCHANT(WS-MR-IDX)
+              MOVE DGE-REASON-CODE        TO WS-MR-REASON(WS-MR-IDX)
+              MOVE +1                     TO WS-MR-TRANS-CNT(WS-MR-IDX)
+              MOVE DGE-LOST-AMT           TO WS-MR-TOTAL-AMT(WS-MR-IDX)
+           END-IF.
+      *
+           MOVE 'N'                      TO WS-FOUND-SW.
+           PERFORM
+             VARYING WS-MT-IDX FROM +1 BY +1
+             UNTIL   WS-MT-IDX > WS-MT-CNT OR WS-FOUND
+               IF WS-MT-MERCHANT(WS-MT-IDX) = DGE-MERCHANT-NUMBER
+                  SET WS-FOUND TO TRUE
+                  ADD +1            TO WS-MT-TRANS-CNT(WS-MT-IDX)
+                  ADD DGE-LOST-AMT  TO WS-MT-TOTAL-AMT(WS-MT-IDX)
+               END-IF
+           END-PERFORM.
+           IF NOT WS-FOUND
+              IF WS-MT-CNT NOT < 500
+                 MOVE 'WS-MERCHANT-TOTAL-TABLE'
+                                        TO WS-OVERFLOW-TABLE-NAME
+                 GO TO Z-900-TABLE-OVERFLOW
+              END-IF
+              ADD +1                      TO WS-MT-CNT
+              SET WS-MT-IDX               TO WS-MT-CNT
+              MOVE DGE-MERCHANT-NUMBER    TO WS-MT-MERCHANT(WS-MT-IDX)
+              MOVE +1                     TO WS-MT-TRANS-CNT(WS-MT-IDX)
+              MOVE DGE-LOST-AMT           TO WS-MT-TOTAL-AMT(WS-MT-IDX)
+           END-IF.
+      *
+           MOVE 'N'                      TO WS-FOUND-SW.
+           PERFORM
+             VARYING WS-RT-IDX FROM +1 BY +1
+             UNTIL   WS-RT-IDX > WS-RT-CNT OR WS-FOUND
+               IF WS-RT-REASON(WS-RT-IDX) = DGE-REASON-CODE
+                  SET WS-FOUND TO TRUE
+                  ADD +1            TO WS-RT-TRANS-CNT(WS-RT-IDX)
+                  ADD DGE-LOST-AMT  TO WS-RT-TOTAL-AMT(WS-RT-IDX)
+               END-IF
+           END-PERFORM.
+           IF NOT WS-FOUND
+              IF WS-RT-CNT NOT < 200
+                 MOVE 'WS-REASON-TOTAL-TABLE' TO WS-OVERFLOW-TABLE-NAME
+                 GO TO Z-900-TABLE-OVERFLOW
+              END-IF
+              ADD +1                      TO WS-RT-CNT
+              SET WS-RT-IDX               TO WS-RT-CNT
+              MOVE DGE-REASON-CODE        TO WS-RT-REASON(WS-RT-IDX)
+              MOVE +1                     TO WS-RT-TRANS-CNT(WS-RT-IDX)
+              MOVE DGE-LOST-AMT           TO WS-RT-TOTAL-AMT(WS-RT-IDX)
+           END-IF.
+      *
+       C-200-EXIT.
+           EXIT.
+      *
+       D-100-PRINT-REPORT.
+      *
+           MOVE WS-HDG1                  TO DOWNGRADE-REPORT-RECORD.
+           WRITE DOWNGRADE-REPORT-RECORD.
+           MOVE SPACES                   TO DOWNGRADE-REPORT-RECORD.
+           WRITE DOWNGRADE-REPORT-RECORD.
+           MOVE WS-HDG2-MERCH            TO DOWNGRADE-REPORT-RECORD.
+           WRITE DOWNGRADE-REPORT-RECORD.
+      *
+           PERFORM
+             VARYING WS-SUB FROM +1 BY +1
+             UNTIL   WS-SUB > WS-MR-CNT
+               MOVE WS-MR-MERCHANT(WS-SUB)    TO DTL-M-MERCHANT
+               MOVE WS-MR-REASON(WS-SUB)      TO DTL-M-REASON
+               MOVE WS-MR-TRANS-CNT(WS-SUB)   TO DTL-M-TRANS-CNT
+               MOVE WS-MR-TOTAL-AMT(WS-SUB)   TO DTL-M-TOTAL-AMT
+               MOVE WS-DTL-MERCH              TO DOWNGRADE-REPORT-RECORD
+               WRITE DOWNGRADE-REPORT-RECORD
+           END-PERFORM.
+      *
+           MOVE SPACES                   TO DOWNGRADE-REPORT-RECORD.
+           WRITE DOWNGRADE-REPORT-RECORD.
+           MOVE WS-HDG3-MERCH-TOT        TO DOWNGRADE-REPORT-RECORD.
+           WRITE DOWNGRADE-REPORT-RECORD.
+      *
+           PERFORM
+             VARYING WS-SUB FROM +1 BY +1
+             UNTIL   WS-SUB > WS-MT-CNT
+               MOVE WS-MT-MERCHANT(WS-SUB)    TO DTL-MT-MERCHANT
+               MOVE WS-MT-TRANS-CNT(WS-SUB)   TO DTL-MT-TRANS-CNT
+               MOVE WS-MT-TOTAL-AMT(WS-SUB)   TO DTL-MT-TOTAL-AMT
+               MOVE WS-DTL-MERCH-TOT          TO DOWNGRADE-REPORT-RECORD
+               WRITE DOWNGRADE-REPORT-RECORD
+           END-PERFORM.
+      *
+           MOVE SPACES                   TO DOWNGRADE-REPORT-RECORD.
+           WRITE DOWNGRADE-REPORT-RECORD.
+           MOVE WS-HDG4-REASON-TOT       TO DOWNGRADE-REPORT-RECORD.
+           WRITE DOWNGRADE-REPORT-RECORD.
+      *
+           PERFORM
+             VARYING WS-SUB FROM +1 BY +1
+             UNTIL   WS-SUB > WS-RT-CNT
+               MOVE WS-RT-REASON(WS-SUB)      TO DTL-RT-REASON
+               MOVE WS-RT-TRANS-CNT(WS-SUB)   TO DTL-RT-TRANS-CNT
+               MOVE WS-RT-TOTAL-AMT(WS-SUB)   TO DTL-RT-TOTAL-AMT
+               MOVE WS-DTL-REASON-TOT         TO DOWNGRADE-REPORT-RECORD
+               WRITE DOWNGRADE-REPORT-RECORD
+           END-PERFORM.
+      *
+       D-100-EXIT.
+           EXIT.
+      *
+       Z-100-TERMINATE.
+      *
+           CLOSE DOWNGRADE-EXTRACT-FILE
+                 DOWNGRADE-REPORT-FILE.
+      *
+       Z-100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * A WORK TABLE RAN OUT OF ROOM FOR THE EXTRACT FILE'S VOLUME OF  *
+      * DATA.  STOP CLEANLY, NAMING THE TABLE, RATHER THAN INDEX PAST  *
+      * ITS OCCURS MAXIMUM.                                            *
+      ******************************************************************
+       Z-900-TABLE-OVERFLOW.
+      *
+           DISPLAY 'BAS111VU TABLE OVERFLOW -- ' WS-OVERFLOW-TABLE-NAME.
+           CLOSE DOWNGRADE-EXTRACT-FILE
+                 DOWNGRADE-REPORT-FILE.
+           MOVE 16                       TO RETURN-CODE.
+           STOP RUN.
+      *
+      *================================================================*
+      *                    PROGRAM CHANGE HISTORY                      *
+      *================================================================*
+      *                                                                *
+      *  DATE     CHANGE                                               *
+      * REVISED   REQUEST  DESCRIPTION                                 *
+      * -------------------------------------------------------------- *
+      * 11/05/14   01.00   AS0001-2480 NEW PROGRAM - SUMMARIZES THE    *
+      *                    BAS110VU DOWNGRADE-EXTRACT FILE BY MERCHANT *
+      *                    AND BY REASON CODE                         *
+      * 03/02/15   01.01   AS0001-2614 GUARD EACH ACCUMULATOR TABLE    *
+      *                    AGAINST OVERFLOW INSTEAD OF INDEXING PAST   *
+      *                    ITS OCCURS MAXIMUM ON AN OVERSIZED EXTRACT  *
+      *================================================================*
