@@ -0,0 +1,261 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BAS112VU.
+       AUTHOR.     PLANET, INC.
+      ******************************************************************
+      * SUMMARIZES THE CPS-EXTRACT FILE BAS110VU WRITES FOR EVERY      *
+      * TRANSACTION, SHOWING THE CPS QUALIFICATION MIX -- HOW MANY     *
+      * TRANSACTIONS QUALIFIED UNDER EACH WS-CPS-CONTROLS SUB-CATEGORY *
+      * -- BROKEN OUT BY MERCHANT AND MERCHANT CATEGORY CODE.          *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CPS-EXTRACT-FILE       ASSIGN TO CPSXTRCT.
+           SELECT CPS-MIX-REPORT-FILE    ASSIGN TO CPSMXRPT.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CPS-EXTRACT-FILE
+           RECORDING MODE IS F.
+           COPY KMCCPSEX.
+      *
+       FD  CPS-MIX-REPORT-FILE
+           RECORDING MODE IS F.
+       01  CPS-MIX-REPORT-RECORD          PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                   PIC X VALUE 'N'.
+           88  WS-EOF                      VALUE 'Y'.
+       01  WS-SUB                      PIC S9(4) COMP.
+       01  WS-CAT-SUB                  PIC S9(4) COMP.
+       01  WS-FOUND-SW                 PIC X VALUE 'N'.
+           88  WS-FOUND                    VALUE 'Y'.
+       01  WS-OVERFLOW-TABLE-NAME      PIC X(20).
+      *
+      * ONE ENTRY PER CPS SUB-CATEGORY, IN THE SAME ORDER AS
+      * CPE-CATEGORY-FLG IN KMCCPSEX, SO A SUBSCRIPT INTO ONE TABLE
+      * WORKS AS A SUBSCRIPT INTO THE OTHER.
+      *
+       01  WS-CAT-NAME-TABLE.
+           05  WS-CAT-NAME-ENTRY OCCURS 19 TIMES
+                              INDEXED BY WS-CAT-NAME-IDX
+                              PIC X(12)
+                   VALUES 'AUTO FUEL   ' 'RETAIL SST  '
+                          'RETAIL      ' 'SUPERMARKET '
+                          'RETAIL RST  ' 'RETAIL CNP  '
+                          'ECOM BASIC  ' 'ECOM PREF HC'
+                          'ECOM PREF PT' 'HEALTH CP   '
+                          'HEALTH CNP  ' 'PASS TRN CP '
+                          'PASS TRN CNP' 'RETAIL KEY  '
+                          'ECOM PREF   ' 'ACCT FUNDING'
+                          'RETAIL 2    ' 'SMALL TICKET'
+                          'RECUR PAYMNT'.
+      *
+       01  WS-MERCH-MCC-TABLE.
+           05  WS-MM-CNT                PIC S9(4) COMP VALUE +0.
+           05  WS-MM-ENTRY OCCURS 1000 TIMES
+                           INDEXED BY WS-MM-IDX.
+               10  WS-MM-MERCHANT       PIC X(15).
+               10  WS-MM-MCC            PIC 9(04).
+               10  WS-MM-TRANS-CNT      PIC S9(09) COMP-3.
+               10  WS-MM-CAT-CNT OCCURS 19 TIMES
+                                 PIC S9(09) COMP-3.
+      *
+       01  WS-REPORT-LINES.
+           05  WS-HDG1.
+               10  FILLER               PIC X(40) VALUE SPACES.
+               10  FILLER               PIC X(40)
+                   VALUE 'CPS QUALIFICATION-MIX REPORT'.
+           05  WS-HDG2.
+               10  FILLER               PIC X(01) VALUE SPACE.
+               10  FILLER               PIC X(15)
+                   VALUE 'MERCHANT'.
+               10  FILLER               PIC X(06)
+                   VALUE 'MCC'.
+               10  FILLER               PIC X(12)
+                   VALUE 'TRANS CNT'.
+           05  WS-DTL-MERCH-MCC.
+               10  DTL-MM-MERCHANT      PIC X(15).
+               10  FILLER               PIC X(02) VALUE SPACES.
+               10  DTL-MM-MCC           PIC 9(04).
+               10  FILLER               PIC X(04) VALUE SPACES.
+               10  DTL-MM-TRANS-CNT     PIC ZZZ,ZZZ,ZZ9.
+           05  WS-DTL-CATEGORY.
+               10  FILLER               PIC X(05) VALUE SPACES.
+               10  DTL-CAT-NAME         PIC X(12).
+               10  FILLER               PIC X(04) VALUE SPACES.
+               10  DTL-CAT-CNT          PIC ZZZ,ZZZ,ZZ9.
+      *
+       PROCEDURE DIVISION.
+      *
+       A-100-MAINLINE.
+      *
+           PERFORM B-100-INITIALIZATION
+              THRU B-100-EXIT.
+           PERFORM C-100-PROCESS
+              THRU C-100-EXIT
+              UNTIL WS-EOF.
+           PERFORM D-100-PRINT-REPORT
+              THRU D-100-EXIT.
+           PERFORM Z-100-TERMINATE
+              THRU Z-100-EXIT.
+           STOP RUN.
+      *
+       B-100-INITIALIZATION.
+      *
+           OPEN INPUT CPS-EXTRACT-FILE.
+           OPEN OUTPUT CPS-MIX-REPORT-FILE.
+           PERFORM C-110-READ-EXTRACT
+              THRU C-110-EXIT.
+      *
+       B-100-EXIT.
+           EXIT.
+      *
+       C-100-PROCESS.
+      *
+           PERFORM C-200-ACCUM-MIX
+              THRU C-200-EXIT.
+           PERFORM C-110-READ-EXTRACT
+              THRU C-110-EXIT.
+      *
+       C-100-EXIT.
+           EXIT.
+      *
+       C-110-READ-EXTRACT.
+      *
+           READ CPS-EXTRACT-FILE
+              AT END
+                 SET WS-EOF TO TRUE
+           END-READ.
+      *
+       C-110-EXIT.
+           EXIT.
+      *
+       C-200-ACCUM-MIX.
+      *
+      * FIND OR ADD THE MERCHANT/MCC ENTRY, BUMP ITS TRANSACTION
+      * COUNT, THEN BUMP EACH SUB-CATEGORY WHOSE FLAG IS SET.
+      *
+           MOVE 'N'                      TO WS-FOUND-SW.
+           PERFORM
+             VARYING WS-MM-IDX FROM +1 BY +1
+             UNTIL   WS-MM-IDX > WS-MM-CNT OR WS-FOUND
+               IF WS-MM-MERCHANT(WS-MM-IDX) = CPE-MERCHANT-NUMBER AND
+                  WS-MM-MCC(WS-MM-IDX)      = CPE-MERCH-CAT-CODE
+                  SET WS-FOUND TO TRUE
+                  ADD +1 TO WS-MM-TRANS-CNT(WS-MM-IDX)
+                  PERFORM
+                    VARYING WS-CAT-SUB FROM +1 BY +1
+                    UNTIL   WS-CAT-SUB > +19
+                       IF CPE-CATEGORY-FLG(WS-CAT-SUB) = 'Y'
+                          ADD +1 TO WS-MM-CAT-CNT(WS-MM-IDX, WS-CAT-SUB)
+                       END-IF
+                  END-PERFORM
+               END-IF
+           END-PERFORM.
+           IF NOT WS-FOUND
+              IF WS-MM-CNT NOT < 1000
+                 MOVE 'WS-MERCH-MCC-TABLE' TO WS-OVERFLOW-TABLE-NAME
+                 GO TO Z-900-TABLE-OVERFLOW
+              END-IF
+              ADD +1                      TO WS-MM-CNT
+              SET WS-MM-IDX               TO WS-MM-CNT
+              MOVE CPE-MERCHANT-NUMBER    TO WS-MM-MERCHANT(WS-MM-IDX)
+              MOVE CPE-MERCH-CAT-CODE     TO WS-MM-MCC(WS-MM-IDX)
+              MOVE +1                     TO WS-MM-TRANS-CNT(WS-MM-IDX)
+              PERFORM
+                VARYING WS-CAT-SUB FROM +1 BY +1
+                UNTIL   WS-CAT-SUB > +19
+                   MOVE +0  TO WS-MM-CAT-CNT(WS-MM-IDX, WS-CAT-SUB)
+              END-PERFORM
+              PERFORM
+                VARYING WS-CAT-SUB FROM +1 BY +1
+                UNTIL   WS-CAT-SUB > +19
+                   IF CPE-CATEGORY-FLG(WS-CAT-SUB) = 'Y'
+                      ADD +1 TO WS-MM-CAT-CNT(WS-MM-IDX, WS-CAT-SUB)
+                   END-IF
+              END-PERFORM
+           END-IF.
+      *
+       C-200-EXIT.
+           EXIT.
+      *
+       D-100-PRINT-REPORT.
+      *
+           MOVE WS-HDG1                  TO CPS-MIX-REPORT-RECORD.
+           WRITE CPS-MIX-REPORT-RECORD.
+           MOVE SPACES                   TO CPS-MIX-REPORT-RECORD.
+           WRITE CPS-MIX-REPORT-RECORD.
+      *
+           PERFORM
+             VARYING WS-MM-IDX FROM +1 BY +1
+             UNTIL   WS-MM-IDX > WS-MM-CNT
+               MOVE SPACES                    TO CPS-MIX-REPORT-RECORD
+               WRITE CPS-MIX-REPORT-RECORD
+               MOVE WS-HDG2                   TO CPS-MIX-REPORT-RECORD
+               WRITE CPS-MIX-REPORT-RECORD
+               MOVE WS-MM-MERCHANT(WS-MM-IDX) TO DTL-MM-MERCHANT
+               MOVE WS-MM-MCC(WS-MM-IDX)      TO DTL-MM-MCC
+               MOVE WS-MM-TRANS-CNT(WS-MM-IDX) TO DTL-MM-TRANS-CNT
+               MOVE WS-DTL-MERCH-MCC          TO CPS-MIX-REPORT-RECORD
+               WRITE CPS-MIX-REPORT-RECORD
+               PERFORM
+                 VARYING WS-CAT-SUB FROM +1 BY +1
+                 UNTIL   WS-CAT-SUB > +19
+                    IF WS-MM-CAT-CNT(WS-MM-IDX, WS-CAT-SUB) > +0
+                       MOVE WS-CAT-NAME-ENTRY(WS-CAT-SUB)
+                                              TO DTL-CAT-NAME
+                       MOVE WS-MM-CAT-CNT(WS-MM-IDX, WS-CAT-SUB)
+                                              TO DTL-CAT-CNT
+                       MOVE WS-DTL-CATEGORY   TO CPS-MIX-REPORT-RECORD
+                       WRITE CPS-MIX-REPORT-RECORD
+                    END-IF
+               END-PERFORM
+           END-PERFORM.
+      *
+       D-100-EXIT.
+           EXIT.
+      *
+       Z-100-TERMINATE.
+      *
+           CLOSE CPS-EXTRACT-FILE
+                 CPS-MIX-REPORT-FILE.
+      *
+       Z-100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * THE MERCHANT/MCC WORK TABLE RAN OUT OF ROOM FOR THE EXTRACT    *
+      * FILE'S VOLUME OF DATA.  STOP CLEANLY, NAMING THE TABLE,        *
+      * RATHER THAN INDEX PAST ITS OCCURS MAXIMUM.                     *
+      ******************************************************************
+       Z-900-TABLE-OVERFLOW.
+      *
+           DISPLAY 'BAS112VU TABLE OVERFLOW -- ' WS-OVERFLOW-TABLE-NAME.
+           CLOSE CPS-EXTRACT-FILE
+                 CPS-MIX-REPORT-FILE.
+           MOVE 16                       TO RETURN-CODE.
+           STOP RUN.
+      *
+      *================================================================*
+      *                    PROGRAM CHANGE HISTORY                      *
+      *================================================================*
+      *                                                                *
+      *  DATE     CHANGE                                               *
+      * REVISED   REQUEST  DESCRIPTION                                 *
+      * -------------------------------------------------------------- *
+      * 11/19/14   01.00   AS0001-2502 NEW PROGRAM - SUMMARIZES THE    *
+      *                    BAS110VU CPS-EXTRACT FILE INTO A            *
+      *                    QUALIFICATION-MIX REPORT BY MERCHANT AND    *
+      *                    MERCHANT CATEGORY CODE                      *
+      * 03/02/15   01.01   AS0001-2614 GUARD THE MERCHANT/MCC WORK     *
+      *                    TABLE AGAINST OVERFLOW INSTEAD OF INDEXING  *
+      *                    PAST ITS OCCURS MAXIMUM ON AN OVERSIZED     *
+      *                    EXTRACT                                     *
+      * 03/03/15   01.02   AS0001-2621 MOVE THE TRANSACTION AND        *
+      *                    CATEGORY COUNT BUMPS FOR AN EXISTING ENTRY   *
+      *                    INSIDE THE SEARCH LOOP -- PERFORM VARYING    *
+      *                    LEAVES WS-MM-IDX ONE PAST THE MATCHED ROW    *
+      *                    ONCE THE LOOP EXITS, SO UPDATING AFTER THE   *
+      *                    LOOP WAS BUMPING THE WRONG ROW               *
+      *================================================================*
