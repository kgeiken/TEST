@@ -0,0 +1,321 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BAS113VU.
+       AUTHOR.     PLANET, INC.
+      ******************************************************************
+      * RECONCILES THE PLAN AND RATE BAS110VU COMPUTED FOR EACH        *
+      * TRANSACTION (QUAL-RESULT-FILE) AGAINST THE PLAN AND RATE VISA  *
+      * ACTUALLY SETTLED THE TRANSACTION AT (VISA-SETTLEMENT-FILE),    *
+      * AND LISTS EVERY MISMATCH.                                     *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT QUAL-RESULT-FILE       ASSIGN TO QUALXTRCT.
+           SELECT VISA-SETTLEMENT-FILE   ASSIGN TO VSSETTLE.
+           SELECT RECON-REPORT-FILE      ASSIGN TO RECONRPT.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  QUAL-RESULT-FILE
+           RECORDING MODE IS F.
+           COPY KMCQLEXT.
+      *
+       FD  VISA-SETTLEMENT-FILE
+           RECORDING MODE IS F.
+           COPY KMCVSSET.
+      *
+       FD  RECON-REPORT-FILE
+           RECORDING MODE IS F.
+       01  RECON-REPORT-RECORD             PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                   PIC X VALUE 'N'.
+           88  WS-EOF                      VALUE 'Y'.
+       01  WS-SUB                      PIC S9(4) COMP.
+       01  WS-FOUND-SW                 PIC X VALUE 'N'.
+           88  WS-FOUND                    VALUE 'Y'.
+       01  WS-OVERFLOW-TABLE-NAME      PIC X(20).
+      *
+       01  WS-COUNTERS.
+           05  WS-MATCH-CNT             PIC S9(09) COMP-3 VALUE +0.
+           05  WS-MISMATCH-CNT          PIC S9(09) COMP-3 VALUE +0.
+           05  WS-RATE-MISMATCH-CNT     PIC S9(09) COMP-3 VALUE +0.
+           05  WS-NO-SETTLE-CNT         PIC S9(09) COMP-3 VALUE +0.
+      *
+      * THE ENTIRE QUAL-RESULT-FILE IS READ INTO THIS TABLE, THEN EACH
+      * VISA-SETTLEMENT-FILE RECORD IS MATCHED AGAINST IT BY MERCHANT
+      * AND TRANSACTION ID, THE SAME LINEAR-SEARCH-AND-MARK IDIOM USED
+      * ELSEWHERE IN THE SYSTEM FOR SMALL, RUN-LENGTH TABLES.
+      *
+       01  WS-QUAL-TABLE.
+           05  WS-QT-CNT                PIC S9(5) COMP VALUE +0.
+           05  WS-QT-ENTRY OCCURS 20000 TIMES
+                           INDEXED BY WS-QT-IDX.
+               10  WS-QT-MERCHANT       PIC X(15).
+               10  WS-QT-TRANS-ID       PIC 9(15).
+               10  WS-QT-PLAN           PIC 9(04).
+               10  WS-QT-RATE-AMT       PIC S9(09)V99 COMP-3.
+               10  WS-QT-MATCHED-SW     PIC X(01) VALUE 'N'.
+                   88  WS-QT-MATCHED        VALUE 'Y'.
+      *
+       01  WS-REPORT-LINES.
+           05  WS-HDG1.
+               10  FILLER               PIC X(40) VALUE SPACES.
+               10  FILLER               PIC X(40)
+                   VALUE 'PLAN RECONCILIATION EXCEPTION REPORT'.
+           05  WS-HDG2.
+               10  FILLER               PIC X(01) VALUE SPACE.
+               10  FILLER               PIC X(16) VALUE 'MERCHANT'.
+               10  FILLER               PIC X(17) VALUE 'TRANS ID'.
+               10  FILLER               PIC X(12) VALUE 'COMPUTED'.
+               10  FILLER               PIC X(12) VALUE 'SETTLED'.
+               10  FILLER               PIC X(14) VALUE 'COMPUTED RATE'.
+               10  FILLER               PIC X(14) VALUE 'SETTLED RATE'.
+               10  FILLER               PIC X(15) VALUE 'REASON'.
+           05  WS-DTL-MISMATCH.
+               10  DTL-MM-MERCHANT      PIC X(15).
+               10  FILLER               PIC X(02) VALUE SPACES.
+               10  DTL-MM-TRANS-ID      PIC 9(15).
+               10  FILLER               PIC X(02) VALUE SPACES.
+               10  DTL-MM-COMP-PLAN     PIC 9(04).
+               10  FILLER               PIC X(08) VALUE SPACES.
+               10  DTL-MM-SETT-PLAN     PIC 9(04).
+               10  FILLER               PIC X(08) VALUE SPACES.
+               10  DTL-MM-COMP-RATE     PIC Z,ZZZ,ZZ9.99-.
+               10  FILLER               PIC X(02) VALUE SPACES.
+               10  DTL-MM-SETT-RATE     PIC Z,ZZZ,ZZ9.99-.
+               10  FILLER               PIC X(02) VALUE SPACES.
+               10  DTL-MM-REASON        PIC X(15).
+           05  WS-DTL-TOTALS.
+               10  FILLER               PIC X(20) VALUE SPACES.
+               10  FILLER               PIC X(20) VALUE 'MATCHED    :'.
+               10  DTL-TOT-MATCH        PIC ZZZ,ZZZ,ZZ9.
+           05  WS-DTL-TOTALS-MM.
+               10  FILLER               PIC X(20) VALUE SPACES.
+               10  FILLER               PIC X(20) VALUE 'MISMATCHED :'.
+               10  DTL-TOT-MISMATCH     PIC ZZZ,ZZZ,ZZ9.
+           05  WS-DTL-TOTALS-RM.
+               10  FILLER               PIC X(20) VALUE SPACES.
+               10  FILLER               PIC X(20)
+                   VALUE 'RATE MISMATCHED:'.
+               10  DTL-TOT-RATE-MM      PIC ZZZ,ZZZ,ZZ9.
+           05  WS-DTL-TOTALS-NS.
+               10  FILLER               PIC X(20) VALUE SPACES.
+               10  FILLER               PIC X(20) VALUE 'NOT FOUND  :'.
+               10  DTL-TOT-NOTFOUND     PIC ZZZ,ZZZ,ZZ9.
+      *
+       PROCEDURE DIVISION.
+      *
+       A-100-MAINLINE.
+      *
+           PERFORM B-100-INITIALIZATION
+              THRU B-100-EXIT.
+           PERFORM C-100-PROCESS
+              THRU C-100-EXIT
+              UNTIL WS-EOF.
+           PERFORM D-100-PRINT-TOTALS
+              THRU D-100-EXIT.
+           PERFORM Z-100-TERMINATE
+              THRU Z-100-EXIT.
+           STOP RUN.
+      *
+       B-100-INITIALIZATION.
+      *
+           OPEN INPUT QUAL-RESULT-FILE.
+           OPEN INPUT VISA-SETTLEMENT-FILE.
+           OPEN OUTPUT RECON-REPORT-FILE.
+           PERFORM B-110-LOAD-QUAL-TABLE
+              THRU B-110-EXIT
+              UNTIL WS-EOF.
+           MOVE 'N'                      TO WS-EOF-SW.
+           MOVE WS-HDG1                   TO RECON-REPORT-RECORD.
+           WRITE RECON-REPORT-RECORD.
+           MOVE SPACES                    TO RECON-REPORT-RECORD.
+           WRITE RECON-REPORT-RECORD.
+           MOVE WS-HDG2                   TO RECON-REPORT-RECORD.
+           WRITE RECON-REPORT-RECORD.
+           PERFORM C-110-READ-SETTLEMENT
+              THRU C-110-EXIT.
+      *
+       B-100-EXIT.
+           EXIT.
+      *
+       B-110-LOAD-QUAL-TABLE.
+      *
+           READ QUAL-RESULT-FILE
+              AT END
+                 SET WS-EOF TO TRUE
+              NOT AT END
+                 IF WS-QT-CNT NOT < 20000
+                    MOVE 'WS-QUAL-TABLE'  TO WS-OVERFLOW-TABLE-NAME
+                    GO TO Z-900-TABLE-OVERFLOW
+                 END-IF
+                 ADD +1                   TO WS-QT-CNT
+                 SET WS-QT-IDX            TO WS-QT-CNT
+                 MOVE QLE-MERCHANT-NUMBER TO WS-QT-MERCHANT(WS-QT-IDX)
+                 MOVE QLE-TRANS-ID        TO WS-QT-TRANS-ID(WS-QT-IDX)
+                 MOVE QLE-COMPUTED-PLAN   TO WS-QT-PLAN(WS-QT-IDX)
+                 MOVE QLE-COMPUTED-RATE-AMT
+                                          TO WS-QT-RATE-AMT(WS-QT-IDX)
+                 MOVE 'N'                 TO WS-QT-MATCHED-SW(WS-QT-IDX)
+           END-READ.
+      *
+       B-110-EXIT.
+           EXIT.
+      *
+       C-100-PROCESS.
+      *
+           PERFORM C-200-RECONCILE
+              THRU C-200-EXIT.
+           PERFORM C-110-READ-SETTLEMENT
+              THRU C-110-EXIT.
+      *
+       C-100-EXIT.
+           EXIT.
+      *
+       C-110-READ-SETTLEMENT.
+      *
+           READ VISA-SETTLEMENT-FILE
+              AT END
+                 SET WS-EOF TO TRUE
+           END-READ.
+      *
+       C-110-EXIT.
+           EXIT.
+      *
+       C-200-RECONCILE.
+      *
+           MOVE 'N'                      TO WS-FOUND-SW.
+           PERFORM
+             VARYING WS-QT-IDX FROM +1 BY +1
+             UNTIL   WS-QT-IDX > WS-QT-CNT OR WS-FOUND
+               IF WS-QT-MERCHANT(WS-QT-IDX) = VST-MERCHANT-NUMBER AND
+                  WS-QT-TRANS-ID(WS-QT-IDX) = VST-TRANS-ID
+                  SET WS-FOUND TO TRUE
+                  SET WS-QT-MATCHED(WS-QT-IDX) TO TRUE
+                  IF WS-QT-PLAN(WS-QT-IDX) = VST-SETTLED-PLAN
+                     ADD +1                   TO WS-MATCH-CNT
+                  ELSE
+                     ADD +1                   TO WS-MISMATCH-CNT
+                     MOVE VST-MERCHANT-NUMBER TO DTL-MM-MERCHANT
+                     MOVE VST-TRANS-ID        TO DTL-MM-TRANS-ID
+                     MOVE WS-QT-PLAN(WS-QT-IDX)
+                                              TO DTL-MM-COMP-PLAN
+                     MOVE VST-SETTLED-PLAN    TO DTL-MM-SETT-PLAN
+                     MOVE WS-QT-RATE-AMT(WS-QT-IDX)
+                                              TO DTL-MM-COMP-RATE
+                     MOVE VST-SETTLED-RATE-AMT TO DTL-MM-SETT-RATE
+                     MOVE 'PLAN MISMATCH'     TO DTL-MM-REASON
+                     MOVE WS-DTL-MISMATCH     TO RECON-REPORT-RECORD
+                     WRITE RECON-REPORT-RECORD
+                  END-IF
+      *
+                  IF WS-QT-RATE-AMT(WS-QT-IDX) NOT =
+                                             VST-SETTLED-RATE-AMT
+                     ADD +1                   TO WS-RATE-MISMATCH-CNT
+                     MOVE VST-MERCHANT-NUMBER TO DTL-MM-MERCHANT
+                     MOVE VST-TRANS-ID        TO DTL-MM-TRANS-ID
+                     MOVE WS-QT-PLAN(WS-QT-IDX)
+                                              TO DTL-MM-COMP-PLAN
+                     MOVE VST-SETTLED-PLAN    TO DTL-MM-SETT-PLAN
+                     MOVE WS-QT-RATE-AMT(WS-QT-IDX)
+                                              TO DTL-MM-COMP-RATE
+                     MOVE VST-SETTLED-RATE-AMT TO DTL-MM-SETT-RATE
+                     MOVE 'RATE MISMATCH'     TO DTL-MM-REASON
+                     MOVE WS-DTL-MISMATCH     TO RECON-REPORT-RECORD
+                     WRITE RECON-REPORT-RECORD
+                  END-IF
+               END-IF
+           END-PERFORM.
+      *
+           IF NOT WS-FOUND
+              ADD +1                      TO WS-NO-SETTLE-CNT
+              MOVE VST-MERCHANT-NUMBER    TO DTL-MM-MERCHANT
+              MOVE VST-TRANS-ID           TO DTL-MM-TRANS-ID
+              MOVE +0                     TO DTL-MM-COMP-PLAN
+              MOVE VST-SETTLED-PLAN       TO DTL-MM-SETT-PLAN
+              MOVE +0                     TO DTL-MM-COMP-RATE
+              MOVE VST-SETTLED-RATE-AMT   TO DTL-MM-SETT-RATE
+              MOVE 'NOT COMPUTED'         TO DTL-MM-REASON
+              MOVE WS-DTL-MISMATCH        TO RECON-REPORT-RECORD
+              WRITE RECON-REPORT-RECORD
+           END-IF.
+      *
+       C-200-EXIT.
+           EXIT.
+      *
+       D-100-PRINT-TOTALS.
+      *
+           MOVE SPACES                   TO RECON-REPORT-RECORD.
+           WRITE RECON-REPORT-RECORD.
+           MOVE WS-MATCH-CNT              TO DTL-TOT-MATCH.
+           MOVE WS-DTL-TOTALS              TO RECON-REPORT-RECORD.
+           WRITE RECON-REPORT-RECORD.
+           MOVE WS-MISMATCH-CNT           TO DTL-TOT-MISMATCH.
+           MOVE WS-DTL-TOTALS-MM           TO RECON-REPORT-RECORD.
+           WRITE RECON-REPORT-RECORD.
+           MOVE WS-RATE-MISMATCH-CNT      TO DTL-TOT-RATE-MM.
+           MOVE WS-DTL-TOTALS-RM           TO RECON-REPORT-RECORD.
+           WRITE RECON-REPORT-RECORD.
+           MOVE WS-NO-SETTLE-CNT          TO DTL-TOT-NOTFOUND.
+           MOVE WS-DTL-TOTALS-NS           TO RECON-REPORT-RECORD.
+           WRITE RECON-REPORT-RECORD.
+      *
+       D-100-EXIT.
+           EXIT.
+      *
+       Z-100-TERMINATE.
+      *
+           CLOSE QUAL-RESULT-FILE
+                 VISA-SETTLEMENT-FILE
+                 RECON-REPORT-FILE.
+      *
+       Z-100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * THE QUAL-RESULT TABLE RAN OUT OF ROOM FOR THE INCOMING FILE'S  *
+      * VOLUME OF DATA.  STOP CLEANLY, NAMING THE TABLE, RATHER THAN   *
+      * INDEX PAST ITS OCCURS MAXIMUM.                                 *
+      ******************************************************************
+       Z-900-TABLE-OVERFLOW.
+      *
+           DISPLAY 'BAS113VU TABLE OVERFLOW -- ' WS-OVERFLOW-TABLE-NAME.
+           CLOSE QUAL-RESULT-FILE
+                 VISA-SETTLEMENT-FILE
+                 RECON-REPORT-FILE.
+           MOVE 16                       TO RETURN-CODE.
+           STOP RUN.
+      *
+      *================================================================*
+      *                    PROGRAM CHANGE HISTORY                      *
+      *================================================================*
+      *                                                                *
+      *  DATE     CHANGE                                               *
+      * REVISED   REQUEST  DESCRIPTION                                 *
+      * -------------------------------------------------------------- *
+      * 12/03/14   01.00   AS0001-2519 NEW PROGRAM - RECONCILES        *
+      *                    BAS110VU'S COMPUTED PLAN AGAINST VISA'S     *
+      *                    SETTLED PLAN FROM THE INCOMING CLEARING /   *
+      *                    SETTLEMENT FILE AND LISTS MISMATCHES        *
+      * 03/02/15   01.01   AS0001-2614 C-200-RECONCILE NOW ALSO        *
+      *                    COMPARES THE COMPUTED RATE AMOUNT AGAINST   *
+      *                    VISA'S SETTLED RATE AMOUNT, WITH ITS OWN    *
+      *                    RATE MISMATCH REASON AND COUNTER, SO THE    *
+      *                    REPORT RECONCILES RATE AS WELL AS PLAN      *
+      * 03/02/15   01.02   AS0001-2614 GUARD THE QUAL-RESULT WORK      *
+      *                    TABLE AGAINST OVERFLOW INSTEAD OF INDEXING  *
+      *                    PAST ITS OCCURS MAXIMUM ON AN OVERSIZED     *
+      *                    INPUT FILE                                 *
+      * 03/03/15   01.03   AS0001-2621 C-200-RECONCILE NOW DOES ITS    *
+      *                    PLAN/RATE COMPARISONS INSIDE THE SEARCH     *
+      *                    LOOP AT THE POINT OF MATCH -- PERFORM       *
+      *                    VARYING LEAVES WS-QT-IDX ONE PAST THE       *
+      *                    MATCHED ROW ONCE THE LOOP EXITS, SO EVERY   *
+      *                    MATCHED TRANSACTION WAS BEING COMPARED      *
+      *                    AGAINST THE WRONG TABLE ROW.  ALSO WIDENED  *
+      *                    WS-QT-CNT TO PIC S9(05) SO THE COUNT CAN    *
+      *                    ACTUALLY REACH THE 20000-ENTRY OVERFLOW     *
+      *                    GUARD ADDED IN 01.02 INSTEAD OF WRAPPING    *
+      *                    AT 9999                                    *
+      *================================================================*
