@@ -0,0 +1,154 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BAS114VU.
+       AUTHOR.     PLANET, INC.
+      ******************************************************************
+      * ONLINE "WHY DID THIS DOWNGRADE" INQUIRY.  GIVEN A MERCHANT      *
+      * NUMBER AND TRANSACTION ID KEYED IN BY A CSR, RETURNS THE PLAN  *
+      * BAS110VU QUALIFIED THE TRANSACTION FOR AND EVERY DOWNGRADE      *
+      * REASON CODE IT POSTED AGAINST THAT TRANSACTION, BY READING THE *
+      * PERMANENT QUAL-RESULT-FILE AND DOWNGRADE-EXTRACT-FILE HISTORY  *
+      * BAS110VU ALREADY WRITES FOR EVERY TRANSACTION IT EDITS, SO THE *
+      * CSR GETS AN ANSWER WITHOUT WAITING ON THE OVERNIGHT BATCH      *
+      * REPORTS AND WITHOUT THIS INQUIRY POSTING ANYTHING ITSELF.      *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT QUAL-RESULT-FILE       ASSIGN TO QUALXTRCT.
+           SELECT DOWNGRADE-EXTRACT-FILE ASSIGN TO DNGXTRCT.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  QUAL-RESULT-FILE
+           RECORDING MODE IS F.
+           COPY KMCQLEXT.
+      *
+       FD  DOWNGRADE-EXTRACT-FILE
+           RECORDING MODE IS F.
+           COPY KMCDGEXT.
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                   PIC X VALUE 'N'.
+           88  WS-EOF                      VALUE 'Y'.
+      *
+       LINKAGE SECTION.
+           COPY KMCDGINQ.
+      *
+       PROCEDURE DIVISION USING DQI-INQUIRY-REQUEST
+                                 DQI-INQUIRY-RESPONSE.
+      *
+       A-100-MAINLINE.
+      *
+           PERFORM B-100-INITIALIZATION
+              THRU B-100-EXIT.
+           PERFORM C-100-FIND-QUAL-RESULT
+              THRU C-100-EXIT.
+           PERFORM C-200-FIND-DOWNGRADES
+              THRU C-200-EXIT.
+           PERFORM Z-100-TERMINATE
+              THRU Z-100-EXIT.
+           GOBACK.
+      *
+       B-100-INITIALIZATION.
+      *
+           MOVE 'N'                      TO DQI-RESP-FOUND-SW.
+           MOVE +0                       TO DQI-RESP-TRANS-DATE
+                                             DQI-RESP-QUAL-PLAN
+                                             DQI-RESP-QUAL-RATE-AMT
+                                             DQI-RESP-DNGRADE-CNT.
+           OPEN INPUT QUAL-RESULT-FILE.
+           OPEN INPUT DOWNGRADE-EXTRACT-FILE.
+      *
+       B-100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * FIND THE PLAN AND RATE AMOUNT BAS110VU COMPUTED FOR THE        *
+      * INQUIRED-ON TRANSACTION, IF ANY.                                *
+      ******************************************************************
+       C-100-FIND-QUAL-RESULT.
+      *
+           MOVE 'N'                      TO WS-EOF-SW.
+           PERFORM C-110-READ-QUAL-RESULT
+              THRU C-110-EXIT
+              UNTIL WS-EOF OR DQI-RESP-FOUND.
+      *
+       C-100-EXIT.
+           EXIT.
+      *
+       C-110-READ-QUAL-RESULT.
+      *
+           READ QUAL-RESULT-FILE
+              AT END
+                 SET WS-EOF TO TRUE
+              NOT AT END
+                 IF QLE-MERCHANT-NUMBER = DQI-REQ-MERCHANT-NUMBER AND
+                    QLE-TRANS-ID        = DQI-REQ-TRANS-ID
+                    SET DQI-RESP-FOUND     TO TRUE
+                    MOVE QLE-TRANS-DATE     TO DQI-RESP-TRANS-DATE
+                    MOVE QLE-COMPUTED-PLAN  TO DQI-RESP-QUAL-PLAN
+                    MOVE QLE-COMPUTED-RATE-AMT
+                                             TO DQI-RESP-QUAL-RATE-AMT
+                 END-IF
+           END-READ.
+      *
+       C-110-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * FIND EVERY DOWNGRADE REASON CODE POSTED AGAINST THE INQUIRED-ON*
+      * TRANSACTION, UP TO THE SIZE OF DQI-RESP-DNGRADE-ENTRY.          *
+      ******************************************************************
+       C-200-FIND-DOWNGRADES.
+      *
+           MOVE 'N'                      TO WS-EOF-SW.
+           PERFORM C-210-READ-DOWNGRADE
+              THRU C-210-EXIT
+              UNTIL WS-EOF.
+      *
+       C-200-EXIT.
+           EXIT.
+      *
+       C-210-READ-DOWNGRADE.
+      *
+           READ DOWNGRADE-EXTRACT-FILE
+              AT END
+                 SET WS-EOF TO TRUE
+              NOT AT END
+                 IF DGE-MERCHANT-NUMBER = DQI-REQ-MERCHANT-NUMBER AND
+                    DGE-TRANS-ID        = DQI-REQ-TRANS-ID AND
+                    DQI-RESP-DNGRADE-CNT < +20
+                    ADD +1                TO DQI-RESP-DNGRADE-CNT
+                    MOVE DGE-REASON-CODE  TO
+                       DQI-RESP-REASON-CODE(DQI-RESP-DNGRADE-CNT)
+                    MOVE DGE-LOST-PLAN-X  TO
+                       DQI-RESP-LOST-PLAN-X(DQI-RESP-DNGRADE-CNT)
+                    MOVE DGE-LOST-AMT     TO
+                       DQI-RESP-LOST-AMT(DQI-RESP-DNGRADE-CNT)
+                 END-IF
+           END-READ.
+      *
+       C-210-EXIT.
+           EXIT.
+      *
+       Z-100-TERMINATE.
+      *
+           CLOSE QUAL-RESULT-FILE
+                 DOWNGRADE-EXTRACT-FILE.
+      *
+       Z-100-EXIT.
+           EXIT.
+      *
+      *================================================================*
+      *                    PROGRAM CHANGE HISTORY                      *
+      *================================================================*
+      *                                                                *
+      *  DATE     CHANGE                                               *
+      * REVISED   REQUEST  DESCRIPTION                                 *
+      * -------------------------------------------------------------- *
+      * 12/10/14   01.00   AS0001-2531 NEW PROGRAM - ONLINE INQUIRY     *
+      *                    THAT RETURNS THE QUALIFIED PLAN AND         *
+      *                    DOWNGRADE REASON(S) FOR ONE MERCHANT/       *
+      *                    TRANSACTION FROM THE PERMANENT QUAL-RESULT  *
+      *                    AND DOWNGRADE-EXTRACT HISTORY                *
+      *================================================================*
