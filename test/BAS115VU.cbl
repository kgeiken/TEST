@@ -0,0 +1,279 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BAS115VU.
+       AUTHOR.     PLANET, INC.
+      ******************************************************************
+      * WHAT-IF PACKAGE SIMULATOR.  REPLAYS ONE MERCHANT'S ARCHIVED    *
+      * TRANSACTION HISTORY (TRAN-ARCHIVE-FILE, WRITTEN BY BAS110VU'S  *
+      * S-330-WRITE-TRAN-ARCHIVE) BACK THROUGH BAS110VU AGAINST A      *
+      * PROPOSED PACKAGE-PASS-AREA/VU-PLAN-DATA SUPPLIED ON                *
+      * PROPOSED-PACKAGE-FILE/PROPOSED-PLAN-FILE, AND REPORTS THE      *
+      * DOLLAR INTERCHANGE COST SWING BETWEEN WHAT EACH TRANSACTION    *
+      * ORIGINALLY QUALIFIED FOR AND WHAT IT WOULD QUALIFY FOR UNDER   *
+      * THE PROPOSED PACKAGE, SO THE SWING CAN BE REVIEWED BEFORE THE  *
+      * PACKAGE CHANGE IS ACTUALLY COMMITTED FOR THE MERCHANT.         *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SIM-CONTROL-FILE       ASSIGN TO SIMCTLF.
+           SELECT TRAN-ARCHIVE-FILE      ASSIGN TO TRNARCHV.
+           SELECT PROPOSED-PACKAGE-FILE  ASSIGN TO PROPPKGF.
+           SELECT PROPOSED-PLAN-FILE     ASSIGN TO PROPPLNF.
+           SELECT SIMULATION-REPORT-FILE ASSIGN TO SIMRPT.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SIM-CONTROL-FILE
+           RECORDING MODE IS F.
+           COPY KMCSIMCT.
+      *
+       FD  TRAN-ARCHIVE-FILE
+           RECORDING MODE IS F.
+           COPY KMCTRNAR.
+      *
+       FD  PROPOSED-PACKAGE-FILE
+           RECORDING MODE IS F.
+           COPY KMCPKGPA.
+      *
+       FD  PROPOSED-PLAN-FILE
+           RECORDING MODE IS F.
+           COPY KMC110VU.
+      *
+       FD  SIMULATION-REPORT-FILE
+           RECORDING MODE IS F.
+       01  SIMULATION-REPORT-RECORD      PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                   PIC X VALUE 'N'.
+           88  WS-EOF                      VALUE 'Y'.
+       01  WS-TARGET-MERCHANT          PIC X(15).
+       01  WS-BAS110VU-PGM             PIC X(08) VALUE 'BAS110VU'.
+      *
+      * BAS110VU'S OTHER CALLING PARAMETERS.  PACKAGE-PASS-AREA AND
+      * VU-PLAN-DATA ARE THE PROPOSED PACKAGE BEING SIMULATED, LOADED
+      * ONCE FROM PROPOSED-PACKAGE-FILE/PROPOSED-PLAN-FILE.  POST-EDIT
+      * -TRANS AND KMCINTEP-DATA-AREA ARE RESTORED FROM THE ARCHIVE FOR
+      * EACH TRANSACTION REPLAYED.  VISA-STALE-DATE-RECORD IS CURRENT
+      * REFERENCE DATA, NOT TRANSACTION-SPECIFIC, SO IT IS NOT
+      * ARCHIVED -- TODAY'S CUTOFFS ARE USED FOR EVERY REPLAY.
+      *
+           COPY KMCPETRC.
+           COPY KMCINTEP.
+           COPY KMCVSDAT.
+      *
+       01  WS-COUNTERS.
+           05  WS-TRAN-CNT              PIC S9(09) COMP-3 VALUE +0.
+           05  WS-SWING-AMT             PIC S9(09)V99 COMP-3 VALUE +0.
+      *
+       01  WS-REPORT-LINES.
+           05  WS-HDG1.
+               10  FILLER               PIC X(40) VALUE SPACES.
+               10  FILLER               PIC X(40)
+                   VALUE 'WHAT-IF PACKAGE SIMULATION REPORT'.
+           05  WS-HDG2.
+               10  FILLER               PIC X(01) VALUE SPACE.
+               10  FILLER               PIC X(17) VALUE 'TRANS ID'.
+               10  FILLER               PIC X(12) VALUE 'ORIG PLAN'.
+               10  FILLER               PIC X(12) VALUE 'NEW PLAN'.
+               10  FILLER               PIC X(14) VALUE 'ORIG RATE AMT'.
+               10  FILLER               PIC X(14) VALUE 'NEW RATE AMT'.
+               10  FILLER               PIC X(10) VALUE 'SWING'.
+           05  WS-DTL-TRAN.
+               10  DTL-TRANS-ID         PIC 9(15).
+               10  FILLER               PIC X(02) VALUE SPACES.
+               10  DTL-ORIG-PLAN        PIC 9(04).
+               10  FILLER               PIC X(08) VALUE SPACES.
+               10  DTL-NEW-PLAN         PIC 9(04).
+               10  FILLER               PIC X(08) VALUE SPACES.
+               10  DTL-ORIG-AMT         PIC Z,ZZZ,ZZ9.99-.
+               10  FILLER               PIC X(02) VALUE SPACES.
+               10  DTL-NEW-AMT          PIC Z,ZZZ,ZZ9.99-.
+               10  FILLER               PIC X(02) VALUE SPACES.
+               10  DTL-SWING-AMT        PIC Z,ZZZ,ZZ9.99-.
+           05  WS-DTL-TOTALS.
+               10  FILLER               PIC X(20) VALUE SPACES.
+               10  FILLER               PIC X(30)
+                   VALUE 'TRANSACTIONS REPLAYED    :'.
+               10  DTL-TOT-TRANS        PIC ZZZ,ZZZ,ZZ9.
+           05  WS-DTL-SWING-TOTAL.
+               10  FILLER               PIC X(20) VALUE SPACES.
+               10  FILLER               PIC X(30)
+                   VALUE 'TOTAL INTERCHANGE COST SWING:'.
+               10  DTL-TOT-SWING        PIC Z,ZZZ,ZZ9.99-.
+      *
+       PROCEDURE DIVISION.
+      *
+       A-100-MAINLINE.
+      *
+           PERFORM B-100-INITIALIZATION
+              THRU B-100-EXIT.
+           PERFORM C-100-PROCESS
+              THRU C-100-EXIT
+              UNTIL WS-EOF.
+           PERFORM D-100-PRINT-TOTALS
+              THRU D-100-EXIT.
+           PERFORM Z-100-TERMINATE
+              THRU Z-100-EXIT.
+           STOP RUN.
+      *
+       B-100-INITIALIZATION.
+      *
+           OPEN INPUT SIM-CONTROL-FILE.
+           OPEN INPUT TRAN-ARCHIVE-FILE.
+           OPEN INPUT PROPOSED-PACKAGE-FILE.
+           OPEN INPUT PROPOSED-PLAN-FILE.
+           OPEN OUTPUT SIMULATION-REPORT-FILE.
+      *
+      * TELL BAS110VU THIS IS A WHAT-IF REPLAY, NOT A LIVE TRANSACTION,
+      * SO IT POSTS NOTHING TO THE EXTRACT/ARCHIVE/EXCEPTION FILES AND
+      * DOES NOT REOPEN TRAN-ARCHIVE-FILE FOR EXTEND WHILE THIS PROGRAM
+      * HOLDS IT OPEN FOR INPUT ABOVE.
+      *
+           SET KDA-SIMULATION-MODE TO TRUE.
+           READ SIM-CONTROL-FILE
+              AT END
+                 MOVE SPACES              TO WS-TARGET-MERCHANT
+              NOT AT END
+                 MOVE SIC-MERCHANT-NUMBER TO WS-TARGET-MERCHANT
+           END-READ.
+           READ PROPOSED-PACKAGE-FILE INTO PACKAGE-PASS-AREA
+              AT END
+                 CONTINUE
+           END-READ.
+           READ PROPOSED-PLAN-FILE INTO VU-PLAN-DATA
+              AT END
+                 CONTINUE
+           END-READ.
+           MOVE WS-HDG1                   TO SIMULATION-REPORT-RECORD.
+           WRITE SIMULATION-REPORT-RECORD.
+           MOVE SPACES                    TO SIMULATION-REPORT-RECORD.
+           WRITE SIMULATION-REPORT-RECORD.
+           MOVE WS-HDG2                   TO SIMULATION-REPORT-RECORD.
+           WRITE SIMULATION-REPORT-RECORD.
+           PERFORM C-110-READ-ARCHIVE
+              THRU C-110-EXIT.
+      *
+       B-100-EXIT.
+           EXIT.
+      *
+       C-100-PROCESS.
+      *
+           IF TAR-MERCHANT-NUMBER = WS-TARGET-MERCHANT
+              PERFORM C-200-REPLAY-TRANSACTION
+                 THRU C-200-EXIT
+           END-IF.
+           PERFORM C-110-READ-ARCHIVE
+              THRU C-110-EXIT.
+      *
+       C-100-EXIT.
+           EXIT.
+      *
+       C-110-READ-ARCHIVE.
+      *
+           READ TRAN-ARCHIVE-FILE
+              AT END
+                 SET WS-EOF TO TRUE
+           END-READ.
+      *
+       C-110-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * RESTORE THE ARCHIVED TRANSACTION AND QUALIFICATION SWITCHES,   *
+      * REPLAY IT THROUGH BAS110VU AGAINST THE PROPOSED PACKAGE, AND   *
+      * ACCUMULATE THE DOLLAR SWING BETWEEN THE ORIGINAL AND NEW PLAN. *
+      ******************************************************************
+       C-200-REPLAY-TRANSACTION.
+      *
+           MOVE TAR-PET-MERCHANT-NUMBER     TO PET-MERCHANT-NUMBER
+           MOVE TAR-PET-MERCH-CAT-CODE      TO PET-MERCH-CAT-CODE
+           MOVE TAR-PET-TRANS-IDNTFIER      TO PET-TRANS-IDNTFIER
+           MOVE TAR-PET-DATE                TO PET-DATE
+           MOVE TAR-PET-TOTAL-AUTH-AMT      TO PET-TOTAL-AUTH-AMT
+           MOVE TAR-PET-AUTHORIZ-AMT        TO PET-AUTHORIZ-AMT
+           MOVE TAR-PET-AUTHORIZ-CURR-CD    TO PET-AUTHORIZ-CURR-CD
+           MOVE TAR-PET-ACQ-AMOUNT          TO PET-ACQ-AMOUNT
+           MOVE TAR-PET-ACQ-CURR-CODE       TO PET-ACQ-CURR-CODE
+           MOVE TAR-PET-AUTH-CD             TO PET-AUTH-CD
+           MOVE TAR-PET-VALID-CD            TO PET-VALID-CD
+           MOVE TAR-PET-TRANS-PREF          TO PET-TRANS-PREF
+           MOVE TAR-PET-RATE-FLAG           TO PET-RATE-FLAG
+           MOVE TAR-PET-REIMB-IND           TO PET-REIMB-IND
+           MOVE TAR-PET-FEE-PROGRAM-IND     TO PET-FEE-PROGRAM-IND
+           MOVE TAR-PET-PAY-SVC-IND         TO PET-PAY-SVC-IND
+           MOVE TAR-PET-AUTH-CHAR-IND       TO PET-AUTH-CHAR-IND
+           MOVE TAR-PET-DESCR-FLAG          TO PET-DESCR-FLAG
+           MOVE TAR-PET-VISA-MVV            TO PET-VISA-MVV
+           MOVE TAR-PET-VS-SPEND-QUAL-IND   TO PET-VS-SPEND-QUAL-IND
+           MOVE TAR-PET-PURCHASE-IDENTFR    TO PET-PURCHASE-IDENTIFIER
+           MOVE TAR-PET-PURCHASE-IDENT      TO PET-PURCHASE-IDENT
+           MOVE TAR-PET-ORIG-BANK-KEY       TO PET-ORIG-BANK-KEY
+           MOVE TAR-PET-TMP-CARD-ACCPTR     TO PET-TMP-CARD-ACCEPTOR
+           MOVE TAR-PET-TMP-MERCH-ZIP       TO PET-TMP-MERCH-ZIP
+           MOVE TAR-KDA-SWITCHES            TO KDA-ALL-SWITCHES.
+      *
+           CALL WS-BAS110VU-PGM USING KMCINTEP-DATA-AREA
+                                       PACKAGE-PASS-AREA
+                                       VISA-STALE-DATE-RECORD
+                                       POST-EDIT-TRANS
+                                       VU-PLAN-DATA.
+      *
+           ADD +1                        TO WS-TRAN-CNT.
+           COMPUTE WS-SWING-AMT = WS-SWING-AMT +
+                   (KDA-LOW-RATE-AMT - TAR-ORIG-RATE-AMT).
+           MOVE TAR-TRANS-ID              TO DTL-TRANS-ID.
+           MOVE TAR-ORIG-QUAL-PLAN         TO DTL-ORIG-PLAN.
+           MOVE KDA-PLAN-QUAL-CODE         TO DTL-NEW-PLAN.
+           MOVE TAR-ORIG-RATE-AMT          TO DTL-ORIG-AMT.
+           MOVE KDA-LOW-RATE-AMT           TO DTL-NEW-AMT.
+           COMPUTE DTL-SWING-AMT = KDA-LOW-RATE-AMT - TAR-ORIG-RATE-AMT.
+           MOVE WS-DTL-TRAN                TO SIMULATION-REPORT-RECORD.
+           WRITE SIMULATION-REPORT-RECORD.
+      *
+       C-200-EXIT.
+           EXIT.
+      *
+       D-100-PRINT-TOTALS.
+      *
+           MOVE SPACES                   TO SIMULATION-REPORT-RECORD.
+           WRITE SIMULATION-REPORT-RECORD.
+           MOVE WS-TRAN-CNT                TO DTL-TOT-TRANS.
+           MOVE WS-DTL-TOTALS               TO SIMULATION-REPORT-RECORD.
+           WRITE SIMULATION-REPORT-RECORD.
+           MOVE WS-SWING-AMT                TO DTL-TOT-SWING.
+           MOVE WS-DTL-SWING-TOTAL          TO SIMULATION-REPORT-RECORD.
+           WRITE SIMULATION-REPORT-RECORD.
+      *
+       D-100-EXIT.
+           EXIT.
+      *
+       Z-100-TERMINATE.
+      *
+           CLOSE SIM-CONTROL-FILE
+                 TRAN-ARCHIVE-FILE
+                 PROPOSED-PACKAGE-FILE
+                 PROPOSED-PLAN-FILE
+                 SIMULATION-REPORT-FILE.
+      *
+       Z-100-EXIT.
+           EXIT.
+      *
+      *================================================================*
+      *                    PROGRAM CHANGE HISTORY                      *
+      *================================================================*
+      *                                                                *
+      *  DATE     CHANGE                                               *
+      * REVISED   REQUEST  DESCRIPTION                                 *
+      * -------------------------------------------------------------- *
+      * 12/17/14   01.00   AS0001-2544 NEW PROGRAM - WHAT-IF PACKAGE   *
+      *                    SIMULATOR.  REPLAYS A MERCHANT'S ARCHIVED   *
+      *                    TRANSACTION HISTORY THROUGH BAS110VU        *
+      *                    AGAINST A PROPOSED PACKAGE AND REPORTS THE  *
+      *                    INTERCHANGE COST SWING                      *
+      * 03/03/15   01.01   AS0001-2621 SET KDA-SIMULATION-MODE BEFORE   *
+      *                    REPLAYING ARCHIVED TRANSACTIONS THROUGH     *
+      *                    BAS110VU SO THE REPLAY NO LONGER RE-POSTS   *
+      *                    EXTRACT/ARCHIVE/EXCEPTION RECORDS OR OPENS  *
+      *                    A SECOND CONNECTOR TO TRAN-ARCHIVE-FILE     *
+      *                    WHILE THIS PROGRAM IS READING IT            *
+      *================================================================*
