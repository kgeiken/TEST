@@ -0,0 +1,170 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BAS116VU.
+       AUTHOR.     PLANET, INC.
+      ******************************************************************
+      * RATE-PARAMETER MAINTENANCE.  CALLED BY THE RATE-PARAMETER       *
+      * MAINTENANCE SCREEN TO ADD A NEW EFFECTIVE-DATED ENTRY OR CHANGE *
+      * THE AMOUNT ON AN EXISTING ONE IN RATE-PARAMETER-FILE, THE SAME  *
+      * FILE BAS110VU LOADS AT STARTUP (B-120-LOAD-RATE-PARM-TABLE) TO  *
+      * RESOLVE ITS DOLLAR-THRESHOLD CUTOFFS (CPS SMALL TICKET, CPS     *
+      * AUTOMATED FUEL DISPENSER MAX, AND SIMILAR).  REBUILDS THE FILE  *
+      * OLD-MASTER/NEW-MASTER STYLE SO A VISA RATE CHANGE CAN BE KEYED  *
+      * IN AHEAD OF ITS EFFECTIVE DATE WITHOUT A BAS110VU RECOMPILE.    *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RATE-PARAMETER-FILE     ASSIGN TO RATEPARM.
+           SELECT RATE-PARAMETER-NEW-FILE ASSIGN TO RATEPARN.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RATE-PARAMETER-FILE
+           RECORDING MODE IS F.
+           COPY KMCRTPRM.
+      *
+       FD  RATE-PARAMETER-NEW-FILE
+           RECORDING MODE IS F.
+       01  NEW-RATE-PARM-RECORD.
+           05  NEW-RPM-PARAMETER-CODE     PIC X(10).
+           05  NEW-RPM-EFF-DATE           PIC 9(08).
+           05  NEW-RPM-AMOUNT             PIC S9(12)V999 COMP-3.
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                      PIC X VALUE 'N'.
+           88  WS-EOF                         VALUE 'Y'.
+       01  WS-CHANGE-FOUND-SW             PIC X VALUE 'N'.
+           88  WS-CHANGE-FOUND                VALUE 'Y'.
+      * WS-REC-CNT TRACKS HOW MANY RECORDS HAVE BEEN WRITTEN TO THE
+      * NEW MASTER, SO AN ADD CAN BE REFUSED RATHER THAN SILENTLY
+      * BUILDING A FILE LARGER THAN BAS110VU'S 200-ENTRY
+      * WS-RTPRM-TABLE CAN LOAD.
+       01  WS-REC-CNT                     PIC S9(4) COMP VALUE +0.
+      *
+       LINKAGE SECTION.
+           COPY KMCRTMNT.
+      *
+       PROCEDURE DIVISION USING RTM-MAINTENANCE-REQUEST
+                                 RTM-MAINTENANCE-RESPONSE.
+      *
+       A-100-MAINLINE.
+      *
+           PERFORM B-100-INITIALIZATION
+              THRU B-100-EXIT.
+           PERFORM C-100-REBUILD-RATE-PARM-FILE
+              THRU C-100-EXIT
+              UNTIL WS-EOF.
+           PERFORM C-200-FINISH-REBUILD
+              THRU C-200-EXIT.
+           PERFORM Z-100-TERMINATE
+              THRU Z-100-EXIT.
+           GOBACK.
+      *
+       B-100-INITIALIZATION.
+      *
+           MOVE 'N'                      TO WS-EOF-SW
+                                             WS-CHANGE-FOUND-SW.
+           MOVE 'N'                      TO RTM-RESP-STATUS-SW.
+           MOVE SPACES                   TO RTM-RESP-MESSAGE.
+           OPEN INPUT RATE-PARAMETER-FILE.
+           OPEN OUTPUT RATE-PARAMETER-NEW-FILE.
+           PERFORM C-110-READ-RATE-PARM
+              THRU C-110-EXIT.
+      *
+       B-100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * COPY EVERY EXISTING ENTRY FORWARD TO THE NEW MASTER, REPLACING *
+      * THE AMOUNT IN PLACE WHEN THIS IS A CHANGE REQUEST FOR THAT     *
+      * ENTRY'S PARAMETER CODE AND EFFECTIVE DATE.                     *
+      ******************************************************************
+       C-100-REBUILD-RATE-PARM-FILE.
+      *
+           IF RTM-REQ-CHANGE AND
+              RPM-PARAMETER-CODE = RTM-REQ-PARAMETER-CODE AND
+              RPM-EFF-DATE        = RTM-REQ-EFF-DATE
+              MOVE RPM-PARAMETER-CODE    TO NEW-RPM-PARAMETER-CODE
+              MOVE RPM-EFF-DATE          TO NEW-RPM-EFF-DATE
+              MOVE RTM-REQ-AMOUNT        TO NEW-RPM-AMOUNT
+              SET WS-CHANGE-FOUND        TO TRUE
+           ELSE
+              MOVE RPM-PARAMETER-CODE    TO NEW-RPM-PARAMETER-CODE
+              MOVE RPM-EFF-DATE          TO NEW-RPM-EFF-DATE
+              MOVE RPM-AMOUNT            TO NEW-RPM-AMOUNT
+           END-IF.
+           WRITE NEW-RATE-PARM-RECORD.
+           ADD +1                          TO WS-REC-CNT.
+           PERFORM C-110-READ-RATE-PARM
+              THRU C-110-EXIT.
+      *
+       C-100-EXIT.
+           EXIT.
+      *
+       C-110-READ-RATE-PARM.
+      *
+           READ RATE-PARAMETER-FILE
+              AT END
+                 SET WS-EOF TO TRUE
+           END-READ.
+      *
+       C-110-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * AN ADD REQUEST APPENDS A BRAND NEW ENTRY ONCE THE OLD MASTER   *
+      * HAS BEEN COPIED FORWARD IN FULL; A CHANGE REQUEST JUST REPORTS *
+      * WHETHER THE TARGET ENTRY WAS ACTUALLY FOUND AND UPDATED.       *
+      ******************************************************************
+       C-200-FINISH-REBUILD.
+      *
+           IF RTM-REQ-ADD
+              IF WS-REC-CNT NOT < 200
+                 MOVE 'N'                 TO RTM-RESP-STATUS-SW
+                 MOVE 'RATE PARAMETER FILE IS FULL'
+                                           TO RTM-RESP-MESSAGE
+              ELSE
+                 MOVE RTM-REQ-PARAMETER-CODE TO NEW-RPM-PARAMETER-CODE
+                 MOVE RTM-REQ-EFF-DATE       TO NEW-RPM-EFF-DATE
+                 MOVE RTM-REQ-AMOUNT         TO NEW-RPM-AMOUNT
+                 WRITE NEW-RATE-PARM-RECORD
+                 SET RTM-RESP-SUCCESSFUL     TO TRUE
+                 MOVE 'RATE PARAMETER ADDED' TO RTM-RESP-MESSAGE
+              END-IF
+           ELSE
+              IF WS-CHANGE-FOUND
+                 SET RTM-RESP-SUCCESSFUL  TO TRUE
+                 MOVE 'RATE PARAMETER CHANGED' TO RTM-RESP-MESSAGE
+              ELSE
+                 MOVE 'N'                 TO RTM-RESP-STATUS-SW
+                 MOVE 'PARAMETER/EFFECTIVE DATE NOT ON FILE'
+                                           TO RTM-RESP-MESSAGE
+              END-IF
+           END-IF.
+      *
+       C-200-EXIT.
+           EXIT.
+      *
+       Z-100-TERMINATE.
+      *
+           CLOSE RATE-PARAMETER-FILE
+                 RATE-PARAMETER-NEW-FILE.
+      *
+       Z-100-EXIT.
+           EXIT.
+      *
+      *================================================================*
+      *                    PROGRAM CHANGE HISTORY                      *
+      *================================================================*
+      *                                                                *
+      *  DATE     CHANGE                                               *
+      * REVISED   REQUEST  DESCRIPTION                                 *
+      * -------------------------------------------------------------- *
+      * 02/05/15   01.00   AS0001-2588 NEW PROGRAM - MAINTAINS THE     *
+      *                    EFFECTIVE-DATED RATE-PARAMETER FILE FOR     *
+      *                    BAS110VU'S DOLLAR-THRESHOLD CUTOFFS         *
+      * 03/02/15   01.01   AS0001-2614 REFUSE AN ADD REQUEST ONCE THE  *
+      *                    NEW MASTER ALREADY HOLDS 200 ENTRIES -- THE *
+      *                    MOST BAS110VU'S WS-RTPRM-TABLE CAN LOAD --   *
+      *                    INSTEAD OF LETTING THE FILE GROW PAST IT    *
+      *================================================================*
