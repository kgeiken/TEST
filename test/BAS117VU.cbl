@@ -0,0 +1,231 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BAS117VU.
+       AUTHOR.     PLANET, INC.
+      ******************************************************************
+      * SUMMARIZES THE BOUNDARY-EXTRACT FILE BAS110VU WRITES EVERY     *
+      * TIME A TRANSACTION'S USD AMOUNT FALLS WITHIN WS-BOUNDARY-      *
+      * TOLER-AMT OF A RATE-PARAMETER CUTOFF IT WAS TESTED AGAINST     *
+      * (S-560-CHECK-BOUNDARY-RIDE), SHOWING EACH BOUNDARY-RIDING      *
+      * TRANSACTION AND A COUNT BY PARAMETER CODE FOR THE RUN.         *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOUNDARY-EXTRACT-FILE  ASSIGN TO BNDRYEXT.
+           SELECT BOUNDARY-REPORT-FILE   ASSIGN TO BNDRYRPT.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BOUNDARY-EXTRACT-FILE
+           RECORDING MODE IS F.
+           COPY KMCBDRPT.
+      *
+       FD  BOUNDARY-REPORT-FILE
+           RECORDING MODE IS F.
+       01  BOUNDARY-REPORT-RECORD         PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                   PIC X VALUE 'N'.
+           88  WS-EOF                      VALUE 'Y'.
+       01  WS-SUB                      PIC S9(4) COMP.
+       01  WS-FOUND-SW                 PIC X VALUE 'N'.
+           88  WS-FOUND                    VALUE 'Y'.
+       01  WS-OVERFLOW-TABLE-NAME      PIC X(20).
+      *
+       01  WS-PARM-TOTAL-TABLE.
+           05  WS-PT-CNT                PIC S9(4) COMP VALUE +0.
+           05  WS-PT-ENTRY OCCURS 200 TIMES
+                           INDEXED BY WS-PT-IDX.
+               10  WS-PT-CODE           PIC X(10).
+               10  WS-PT-TRANS-CNT      PIC S9(09) COMP-3.
+      *
+       01  WS-REPORT-LINES.
+           05  WS-HDG1.
+               10  FILLER               PIC X(40) VALUE SPACES.
+               10  FILLER               PIC X(40)
+                   VALUE 'RATE-PARAMETER BOUNDARY-RIDE REPORT'.
+           05  WS-HDG2-DTL.
+               10  FILLER               PIC X(01) VALUE SPACE.
+               10  FILLER               PIC X(16)
+                   VALUE 'MERCHANT'.
+               10  FILLER               PIC X(17)
+                   VALUE 'TRANS ID'.
+               10  FILLER               PIC X(10)
+                   VALUE 'TRANS DTE'.
+               10  FILLER               PIC X(12)
+                   VALUE 'PARM CODE'.
+               10  FILLER               PIC X(14)
+                   VALUE 'CUTOFF AMT'.
+               10  FILLER               PIC X(14)
+                   VALUE 'TRAN AMT'.
+               10  FILLER               PIC X(12)
+                   VALUE 'DIFF AMT'.
+           05  WS-DTL.
+               10  DTL-MERCHANT         PIC X(15).
+               10  FILLER               PIC X(01) VALUE SPACES.
+               10  DTL-TRANS-ID         PIC Z(14)9.
+               10  FILLER               PIC X(02) VALUE SPACES.
+               10  DTL-TRANS-DATE       PIC 9(08).
+               10  FILLER               PIC X(02) VALUE SPACES.
+               10  DTL-PARM-CODE        PIC X(10).
+               10  FILLER               PIC X(02) VALUE SPACES.
+               10  DTL-CUTOFF-AMT       PIC Z,ZZZ,ZZ9.999-.
+               10  FILLER               PIC X(02) VALUE SPACES.
+               10  DTL-TRAN-AMT         PIC Z,ZZZ,ZZ9.999-.
+               10  FILLER               PIC X(02) VALUE SPACES.
+               10  DTL-DIFF-AMT         PIC Z,ZZ9.999-.
+           05  WS-HDG3-PARM-TOT.
+               10  FILLER               PIC X(01) VALUE SPACE.
+               10  FILLER               PIC X(40)
+                   VALUE 'TOTALS BY PARAMETER CODE'.
+           05  WS-DTL-PARM-TOT.
+               10  DTL-PT-CODE          PIC X(10).
+               10  FILLER               PIC X(10) VALUE SPACES.
+               10  DTL-PT-TRANS-CNT     PIC ZZZ,ZZZ,ZZ9.
+      *
+       PROCEDURE DIVISION.
+      *
+       A-100-MAINLINE.
+      *
+           PERFORM B-100-INITIALIZATION
+              THRU B-100-EXIT.
+           PERFORM C-100-PROCESS
+              THRU C-100-EXIT
+              UNTIL WS-EOF.
+           PERFORM D-100-PRINT-REPORT
+              THRU D-100-EXIT.
+           PERFORM Z-100-TERMINATE
+              THRU Z-100-EXIT.
+           STOP RUN.
+      *
+       B-100-INITIALIZATION.
+      *
+           OPEN INPUT BOUNDARY-EXTRACT-FILE.
+           OPEN OUTPUT BOUNDARY-REPORT-FILE.
+           PERFORM C-110-READ-EXTRACT
+              THRU C-110-EXIT.
+      *
+       B-100-EXIT.
+           EXIT.
+      *
+       C-100-PROCESS.
+      *
+           PERFORM C-200-PRINT-DETAIL
+              THRU C-200-EXIT.
+           PERFORM C-300-ACCUM-PARM-TOTAL
+              THRU C-300-EXIT.
+           PERFORM C-110-READ-EXTRACT
+              THRU C-110-EXIT.
+      *
+       C-100-EXIT.
+           EXIT.
+      *
+       C-110-READ-EXTRACT.
+      *
+           READ BOUNDARY-EXTRACT-FILE
+              AT END
+                 SET WS-EOF TO TRUE
+           END-READ.
+      *
+       C-110-EXIT.
+           EXIT.
+      *
+       C-200-PRINT-DETAIL.
+      *
+           MOVE BDR-MERCHANT-NUMBER      TO DTL-MERCHANT.
+           MOVE BDR-TRANS-ID             TO DTL-TRANS-ID.
+           MOVE BDR-TRANS-DATE           TO DTL-TRANS-DATE.
+           MOVE BDR-PARAMETER-CODE       TO DTL-PARM-CODE.
+           MOVE BDR-CUTOFF-AMT           TO DTL-CUTOFF-AMT.
+           MOVE BDR-TRAN-AMT             TO DTL-TRAN-AMT.
+           MOVE BDR-DIFF-AMT             TO DTL-DIFF-AMT.
+           MOVE WS-DTL                   TO BOUNDARY-REPORT-RECORD.
+           WRITE BOUNDARY-REPORT-RECORD.
+      *
+       C-200-EXIT.
+           EXIT.
+      *
+       C-300-ACCUM-PARM-TOTAL.
+      *
+      * ACCUMULATE THE BOUNDARY-RIDE COUNT FOR THIS PARAMETER CODE.
+      *
+           MOVE 'N'                      TO WS-FOUND-SW.
+           PERFORM
+             VARYING WS-PT-IDX FROM +1 BY +1
+             UNTIL   WS-PT-IDX > WS-PT-CNT OR WS-FOUND
+               IF WS-PT-CODE(WS-PT-IDX) = BDR-PARAMETER-CODE
+                  SET WS-FOUND TO TRUE
+                  ADD +1            TO WS-PT-TRANS-CNT(WS-PT-IDX)
+               END-IF
+           END-PERFORM.
+           IF NOT WS-FOUND
+              IF WS-PT-CNT NOT < 200
+                 MOVE 'WS-PARM-TOTAL-TABLE' TO WS-OVERFLOW-TABLE-NAME
+                 GO TO Z-900-TABLE-OVERFLOW
+              END-IF
+              ADD +1                      TO WS-PT-CNT
+              SET WS-PT-IDX               TO WS-PT-CNT
+              MOVE BDR-PARAMETER-CODE     TO WS-PT-CODE(WS-PT-IDX)
+              MOVE +1                     TO WS-PT-TRANS-CNT(WS-PT-IDX)
+           END-IF.
+      *
+       C-300-EXIT.
+           EXIT.
+      *
+       D-100-PRINT-REPORT.
+      *
+           MOVE WS-HDG1                  TO BOUNDARY-REPORT-RECORD.
+           WRITE BOUNDARY-REPORT-RECORD.
+           MOVE SPACES                   TO BOUNDARY-REPORT-RECORD.
+           WRITE BOUNDARY-REPORT-RECORD.
+           MOVE WS-HDG3-PARM-TOT         TO BOUNDARY-REPORT-RECORD.
+           WRITE BOUNDARY-REPORT-RECORD.
+      *
+           PERFORM
+             VARYING WS-SUB FROM +1 BY +1
+             UNTIL   WS-SUB > WS-PT-CNT
+               MOVE WS-PT-CODE(WS-SUB)       TO DTL-PT-CODE
+               MOVE WS-PT-TRANS-CNT(WS-SUB)  TO DTL-PT-TRANS-CNT
+               MOVE WS-DTL-PARM-TOT          TO BOUNDARY-REPORT-RECORD
+               WRITE BOUNDARY-REPORT-RECORD
+           END-PERFORM.
+      *
+       D-100-EXIT.
+           EXIT.
+      *
+       Z-100-TERMINATE.
+      *
+           CLOSE BOUNDARY-EXTRACT-FILE
+                 BOUNDARY-REPORT-FILE.
+      *
+       Z-100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * THE PARAMETER-CODE TOTAL TABLE RAN OUT OF ROOM FOR THE         *
+      * EXTRACT FILE'S VOLUME OF DATA.  STOP CLEANLY, NAMING THE       *
+      * TABLE, RATHER THAN INDEX PAST ITS OCCURS MAXIMUM.              *
+      ******************************************************************
+       Z-900-TABLE-OVERFLOW.
+      *
+           DISPLAY 'BAS117VU TABLE OVERFLOW -- ' WS-OVERFLOW-TABLE-NAME.
+           CLOSE BOUNDARY-EXTRACT-FILE
+                 BOUNDARY-REPORT-FILE.
+           MOVE 16                       TO RETURN-CODE.
+           STOP RUN.
+      *
+      *================================================================*
+      *                    PROGRAM CHANGE HISTORY                      *
+      *================================================================*
+      *                                                                *
+      *  DATE     CHANGE                                               *
+      * REVISED   REQUEST  DESCRIPTION                                 *
+      * -------------------------------------------------------------- *
+      * 02/05/15   01.00   AS0001-2588 NEW PROGRAM - REPORTS ON        *
+      *                    TRANSACTIONS RIDING A RATE-PARAMETER        *
+      *                    DOLLAR-THRESHOLD CUTOFF                     *
+      * 03/02/15   01.01   AS0001-2614 GUARD THE PARAMETER-CODE TOTAL  *
+      *                    TABLE AGAINST OVERFLOW INSTEAD OF INDEXING  *
+      *                    PAST ITS OCCURS MAXIMUM ON AN OVERSIZED     *
+      *                    EXTRACT                                    *
+      *================================================================*
